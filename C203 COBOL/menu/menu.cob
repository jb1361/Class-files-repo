@@ -0,0 +1,127 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MENU.
+000300 AUTHOR.        D. LEHMAN.
+000400 INSTALLATION.  SHOP-WIDE - OPERATIONS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026  DL  INITIAL VERSION. LISTS DATETIME, LAB22, HELLO1,
+001100*                 LAB30, LAB33, LAB36, AND L_10 BY NAME AND
+001200*                 PURPOSE AND LAUNCHES WHICHEVER ONE THE OPERATOR
+001300*                 PICKS, SO NOBODY HAS TO MEMORIZE PROGRAM-IDS TO
+001400*                 RUN THIS SHOP'S PROGRAMS.
+001500*----------------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+002000*----------------------------------------------------------------
+002100* MENU TABLE - ONE ENTRY PER SHOP PROGRAM. THE DISPLAY TEXT AND
+002200* THE COMPILED PROGRAM-ID TRAVEL TOGETHER SO ADDING A PROGRAM TO
+002300* THE SHOP MEANS ADDING ONE PAIR OF LINES HERE.
+002400*----------------------------------------------------------------
+002500 78  MENU-TABLE-SIZE                 VALUE 7.
+002600 01  MENU-DESCRIPTIONS.
+002700     02  FILLER PIC X(50) VALUE
+002800         "1  DATETIME  - month and day-of-week lookups".
+002900     02  FILLER PIC X(50) VALUE
+003000         "2  LAB22     - VIN check-digit lookup".
+003100     02  FILLER PIC X(50) VALUE
+003200         "3  HELLO1    - inventory reorder-point listing".
+003300     02  FILLER PIC X(50) VALUE
+003400         "4  LAB30     - faculty loan aging report".
+003500     02  FILLER PIC X(50) VALUE
+003600         "5  LAB33     - month and day-of-week name tables".
+003700     02  FILLER PIC X(50) VALUE
+003800         "6  LAB36     - student roster sort and Dean's List".
+003900     02  FILLER PIC X(50) VALUE
+004000         "7  L_10      - route master sort and dup check".
+004100 01  MENU-DESCRIPTION-TABLE REDEFINES MENU-DESCRIPTIONS.
+004200     02  MENU-DESCRIPTION        PIC X(50)
+004300                                 OCCURS MENU-TABLE-SIZE TIMES.
+004400 01  MENU-PROGRAM-NAMES.
+004500     02  FILLER PIC X(08) VALUE "DATETIME".
+004600     02  FILLER PIC X(08) VALUE "LAB22".
+004700     02  FILLER PIC X(08) VALUE "HELLO1".
+004800     02  FILLER PIC X(08) VALUE "LAB30".
+004900     02  FILLER PIC X(08) VALUE "LAB33".
+005000     02  FILLER PIC X(08) VALUE "LAB36".
+005100     02  FILLER PIC X(08) VALUE "L_10".
+005200 01  MENU-PROGRAM-TABLE REDEFINES MENU-PROGRAM-NAMES.
+005300     02  MENU-PROGRAM-ID         PIC X(08)
+005400                                 OCCURS MENU-TABLE-SIZE TIMES.
+005500*----------------------------------------------------------------
+005600* OPERATOR CHOICE AND COMMAND-LINE WORK AREAS
+005700*----------------------------------------------------------------
+005800 01  WS-CHOICE-ENTRY             PIC X(02).
+005900 01  WS-CHOICE                   PIC 9(02) VALUE ZERO.
+006000     88  CHOICE-IS-VALID             VALUES 1 THRU 7.
+006100     88  CHOICE-IS-EXIT              VALUE 0.
+006200 01  WS-SUBSCRIPT                PIC 9(02) COMP VALUE ZERO.
+006300 01  WS-COMMAND                  PIC X(40).
+006400 01  WS-EXIT-SW                  PIC X(01) VALUE "N".
+006500     88  EXIT-REQUESTED              VALUE "Y".
+006600 PROCEDURE DIVISION.
+006700*----------------------------------------------------------------
+006800 0000-MAINLINE.
+006900*----------------------------------------------------------------
+007000     PERFORM FOREVER
+007100         PERFORM 1000-DISPLAY-MENU
+007200             THRU 1000-DISPLAY-MENU-EXIT
+007300         PERFORM 2000-GET-CHOICE
+007400             THRU 2000-GET-CHOICE-EXIT
+007500         IF EXIT-REQUESTED
+007600             EXIT PERFORM
+007700         END-IF
+007800         IF CHOICE-IS-VALID
+007900             PERFORM 3000-LAUNCH-PROGRAM
+008000                 THRU 3000-LAUNCH-PROGRAM-EXIT
+008100         ELSE
+008200             DISPLAY "Not a valid selection - try again"
+008300         END-IF
+008400     END-PERFORM.
+008500     STOP RUN.
+008600*----------------------------------------------------------------
+008700 1000-DISPLAY-MENU.
+008800*    LIST EVERY PROGRAM IN THE TABLE BY NUMBER, NAME, AND PURPOSE
+008900*    SO THE OPERATOR NEVER HAS TO LOOK UP A PROGRAM-ID.
+009000*----------------------------------------------------------------
+009100     DISPLAY " ".
+009200     DISPLAY "==============================================".
+009300     DISPLAY "  SHOP PROGRAM MENU".
+009400     DISPLAY "==============================================".
+009500     PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+009600             UNTIL WS-SUBSCRIPT > MENU-TABLE-SIZE
+009700         DISPLAY MENU-DESCRIPTION(WS-SUBSCRIPT)
+009800     END-PERFORM.
+009900     DISPLAY "0  Exit".
+010000     DISPLAY "==============================================".
+010100 1000-DISPLAY-MENU-EXIT.
+010200     EXIT.
+010300*----------------------------------------------------------------
+010400 2000-GET-CHOICE.
+010500*    ACCEPT AND VALIDATE THE OPERATOR'S SELECTION.
+010600*----------------------------------------------------------------
+010700     DISPLAY "Enter selection: ".
+010800     ACCEPT WS-CHOICE-ENTRY FROM CONSOLE.
+010900     MOVE WS-CHOICE-ENTRY TO WS-CHOICE.
+011000     IF CHOICE-IS-EXIT
+011100         SET EXIT-REQUESTED TO TRUE
+011200     END-IF.
+011300 2000-GET-CHOICE-EXIT.
+011400     EXIT.
+011500*----------------------------------------------------------------
+011600 3000-LAUNCH-PROGRAM.
+011700*    SHELL OUT TO THE CHOSEN PROGRAM'S COMPILED EXECUTABLE SO
+011800*    CONTROL RETURNS TO THIS MENU WHEN IT FINISHES INSTEAD OF
+011900*    ENDING THE MENU SESSION ALONG WITH IT.
+012000*----------------------------------------------------------------
+012100     MOVE SPACES TO WS-COMMAND.
+012200     MOVE MENU-PROGRAM-ID(WS-CHOICE) TO WS-COMMAND.
+012300     DISPLAY "Launching " FUNCTION TRIM(WS-COMMAND) "...".
+012400     CALL "SYSTEM" USING WS-COMMAND.
+012500     DISPLAY "Returned from " FUNCTION TRIM(WS-COMMAND) ".".
+012600 3000-LAUNCH-PROGRAM-EXIT.
+012700     EXIT.
