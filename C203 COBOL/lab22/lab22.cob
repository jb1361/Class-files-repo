@@ -1,45 +1,522 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LAB22.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.                
-FILE-CONTROL.
-    SELECT inFile ASSIGN "lab22.in"   
-        organization line sequential.
-
-DATA DIVISION.
-
-FILE SECTION.
-    FD  inFile.
-    01  vinNumber.      
-		02 countryCode		PIC X(1).
- 		02 mfg 				PIC A(1).
- 		02 typeOrDivision 	PIC X(1).
- 		02 vehicleStyle 	PIC X(4).
- 		02 checkDigit 		PIC 9(1).
- 		02 yearCode 		PIC X(1).
- 		02 asmbPlant 		PIC X(1).
- 		02 prodNumber 		PIC 9(5).
-		
-WORKING-STORAGE SECTION.
-01 userInput PIC X(1).
-
-PROCEDURE DIVISION.
-POne.
-
-DISPLAY "Enter the country or manufacturer code".
-ACCEPT userInput FROM CONSOLE.
-
-open input inFile
-    PERFORM FOREVER
-        READ inFile
-             AT END
-             EXIT PERFORM
-             END-READ
-		
-		IF countryCode = userInput OR mfg = userInput
-			DISPLAY vinNumber
-		END-IF
-	END-PERFORM
-	CLOSE inFile
-
-STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LAB22.
+000300 AUTHOR.        D. LEHMAN.
+000400 INSTALLATION.  PARTS - VEHICLE RECORDS.
+000500 DATE-WRITTEN.  02/11/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026  DL  SEARCH ARGUMENT CAN NOW BE A MULTI-CHARACTER
+001100*                 PARTIAL VIN, MATCHED ANYWHERE WITHIN THE VIN
+001200*                 STRING, NOT JUST A SINGLE LEADING CHARACTER.
+001210* 08/09/2026  DL  EVERY RECORD'S CHECK DIGIT IS NOW VALIDATED
+001220*                 USING THE STANDARD VIN TRANSLITERATION/WEIGHT
+001230*                 TABLE APPLIED TO THIS FILE'S 14 NON-CHECK-
+001240*                 DIGIT POSITIONS; BAD RECORDS ARE FLAGGED.
+001250* 08/09/2026  DL  MATCHED RECORDS NOW PRINT AS LABELED, DECODED
+001260*                 FIELDS (COUNTRY, MANUFACTURER, MODEL YEAR,
+001270*                 PLANT, PRODUCTION SEQUENCE) INSTEAD OF THE
+001280*                 RAW 15-CHARACTER VIN STRING.
+001290* 08/09/2026  DL  ADDED AN END-OF-RUN MATCH COUNT AND AN OPTION
+001295*                 TO COPY MATCHING VINS TO LAB22.OUT.
+001296* 08/09/2026  DL  THE RUN NOW LOGS ITS START/END TIME AND RECORD
+001297*                 COUNTS TO THE SHARED AUDIT.LOG VIA AUDITLOG.
+001298* 08/09/2026  DL  RECORDS WITH A BAD CHECK DIGIT ARE NOW ALSO
+001299*                 LOGGED TO THE SHARED REJECT.LOG VIA REJECTLOG.
+001301* 08/09/2026  DL  lab22.in'S TRAILER RECORD AND RECORD-COUNT CHECK
+001302*                 MOVED TO THE NEW LAB22LD LOAD PROGRAM - SEE NEXT
+001303*                 ENTRY.
+001306* 08/09/2026  DL  inFile IS NOW THE INDEXED MASTER LAB22.IDX,
+001307*                 BUILT FROM lab22.in BY THE NEW LAB22LD LOAD
+001308*                 PROGRAM, KEYED ON vinNumber. A SEARCH ARGUMENT
+001309*                 THAT IS A FULL-LENGTH VIN NOW GOES STRAIGHT TO A
+001310*                 KEYED READ INSTEAD OF SCANNING EVERY RECORD;
+001311*                 A SHORTER (COUNTRY/MFG CODE OR PARTIAL-VIN)
+001312*                 ARGUMENT STILL WALKS THE FILE IN KEY SEQUENCE
+001313*                 SINCE IT HAS TO CHECK EVERY RECORD. THE TRAILER
+001314*                 CHECK NO LONGER APPLIES HERE - LAB22.IDX IS A
+001315*                 KEYED MASTER, NOT A TRANSFERRED FLAT FILE, AND
+001316*                 LAB22LD ALREADY VERIFIED lab22.in'S RECORD COUNT
+001317*                 WHEN IT BUILT LAB22.IDX.
+001300*----------------------------------------------------------------
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT inFile ASSIGN TO "LAB22.IDX"
+001800         ORGANIZATION INDEXED
+001801         ACCESS MODE DYNAMIC
+001802         RECORD KEY IS vinNumber
+001803         FILE STATUS IS inFileStatus.
+001810     SELECT outFile ASSIGN TO "LAB22.OUT"
+001820         ORGANIZATION LINE SEQUENTIAL.
+001900 DATA DIVISION.
+002000 FILE SECTION.
+002100 FD  inFile.
+002200 01  vinNumber.
+002300     05  countryCode             PIC X(01).
+002400     05  mfg                     PIC A(01).
+002500     05  typeOrDivision          PIC X(01).
+002600     05  vehicleStyle            PIC X(04).
+002700     05  checkDigit              PIC 9(01).
+002800     05  yearCode                PIC X(01).
+002900     05  asmbPlant               PIC X(01).
+003000     05  prodNumber              PIC 9(05).
+003010 FD  outFile.
+003020 01  outRecord                   PIC X(80).
+003100 WORKING-STORAGE SECTION.
+003200*----------------------------------------------------------------
+003300* SEARCH ARGUMENT
+003400*----------------------------------------------------------------
+003500 01  userInput                   PIC X(15).
+003600 01  userInputLen                PIC 9(02) COMP.
+003700 01  WS-VIN-STRING               PIC X(15).
+003800 01  WS-MATCH-SW                 PIC X(01) VALUE "N".
+003900     88  RECORD-MATCHES                  VALUE "Y".
+004000     88  RECORD-DOES-NOT-MATCH           VALUE "N".
+004100 01  WS-SCAN-POS                 PIC 9(02) COMP.
+004200 01  WS-SCAN-LIMIT               PIC 9(02) COMP.
+004201*----------------------------------------------------------------
+004202* MATCH SUMMARY AND OPTIONAL OUTPUT FILE
+004203*----------------------------------------------------------------
+004204 01  WS-MATCH-COUNT              PIC 9(05) COMP VALUE ZERO.
+004205 01  WS-OUTPUT-REPLY             PIC X(01).
+004206 01  WS-OUTPUT-FILE-SW           PIC X(01) VALUE "N".
+004207     88  WRITE-OUTPUT-FILE                VALUE "Y".
+004208     88  DO-NOT-WRITE-OUTPUT-FILE         VALUE "N".
+004209 01  WS-RECORDS-READ             PIC 9(05) COMP VALUE ZERO.
+004220*----------------------------------------------------------------
+004221* INDEXED-FILE STATUS AND FULL-VIN KEYED-LOOKUP CONTROL
+004222*----------------------------------------------------------------
+004223 01  inFileStatus                PIC X(02).
+004224 78  WS-FULL-VIN-LENGTH          VALUE 15.
+004225*----------------------------------------------------------------
+004226* CALL INTERFACE TO THE SHARED AUDIT-LOG SUBPROGRAM
+004227*----------------------------------------------------------------
+004228 COPY "auditparm.cpy".
+004229*----------------------------------------------------------------
+004230* CALL INTERFACE TO THE SHARED REJECT-LOG SUBPROGRAM
+004231*----------------------------------------------------------------
+004232 01  WS-REJECT-COUNT             PIC 9(05) COMP VALUE ZERO.
+004233 COPY "rejparm.cpy".
+004234*----------------------------------------------------------------
+004235* CHECK-DIGIT VALIDATION WORK AREAS
+004236*----------------------------------------------------------------
+004240 01  WS-CHECK-STRING             PIC X(14).
+004250 01  WS-CHECK-SUB                PIC 9(02) COMP.
+004260 01  WS-CHECK-CHAR               PIC X(01).
+004270 01  WS-CHECK-CHAR-VALUE         PIC 9(02) COMP.
+004280 01  WS-WEIGHTED-SUM             PIC 9(04) COMP.
+004290 01  WS-COMPUTED-CHECK           PIC 9(02) COMP.
+004300 01  WS-CHECK-DIGIT-SW           PIC X(01) VALUE "Y".
+004310     88  CHECK-DIGIT-VALID               VALUE "Y".
+004320     88  CHECK-DIGIT-INVALID             VALUE "N".
+004330*    WEIGHTS ARE THE STANDARD VIN POSITION WEIGHTS 1-8 AND
+004340*    10-15 (POSITION 9, THE CHECK DIGIT ITSELF, IS OMITTED)
+004350*    APPLIED IN ORDER TO THIS RECORD'S 14 NON-CHECK-DIGIT
+004360*    CHARACTERS AS THEY APPEAR ON THE FILE.
+004370 01  WS-CHECK-WEIGHTS.
+004380     05  FILLER                  PIC 9(02) VALUE 08.
+004390     05  FILLER                  PIC 9(02) VALUE 07.
+004400     05  FILLER                  PIC 9(02) VALUE 06.
+004410     05  FILLER                  PIC 9(02) VALUE 05.
+004420     05  FILLER                  PIC 9(02) VALUE 04.
+004430     05  FILLER                  PIC 9(02) VALUE 03.
+004440     05  FILLER                  PIC 9(02) VALUE 02.
+004450     05  FILLER                  PIC 9(02) VALUE 10.
+004460     05  FILLER                  PIC 9(02) VALUE 09.
+004470     05  FILLER                  PIC 9(02) VALUE 08.
+004480     05  FILLER                  PIC 9(02) VALUE 07.
+004490     05  FILLER                  PIC 9(02) VALUE 06.
+004500     05  FILLER                  PIC 9(02) VALUE 05.
+004510     05  FILLER                  PIC 9(02) VALUE 04.
+004520 01  WS-CHECK-WEIGHT-TABLE REDEFINES WS-CHECK-WEIGHTS.
+004530     05  WS-CHECK-WEIGHT         PIC 9(02) OCCURS 14 TIMES.
+004540*----------------------------------------------------------------
+004550* MODEL-YEAR DECODE TABLE - THE VIN YEAR CODE CYCLES EVERY 30
+004560* YEARS; THIS SHOP ONLY EVER SEES CURRENT-CYCLE VEHICLES SO THE
+004570* TABLE IS BUILT FOR THE 2010-2039 CYCLE.
+004580*----------------------------------------------------------------
+004590 01  WS-YEAR-CODES.
+004591     05  FILLER PIC X(01) VALUE "A".
+004592     05  FILLER PIC 9(04) VALUE 2010.
+004593     05  FILLER PIC X(01) VALUE "B".
+004594     05  FILLER PIC 9(04) VALUE 2011.
+004595     05  FILLER PIC X(01) VALUE "C".
+004596     05  FILLER PIC 9(04) VALUE 2012.
+004597     05  FILLER PIC X(01) VALUE "D".
+004598     05  FILLER PIC 9(04) VALUE 2013.
+004599     05  FILLER PIC X(01) VALUE "E".
+004600     05  FILLER PIC 9(04) VALUE 2014.
+004601     05  FILLER PIC X(01) VALUE "F".
+004602     05  FILLER PIC 9(04) VALUE 2015.
+004603     05  FILLER PIC X(01) VALUE "G".
+004604     05  FILLER PIC 9(04) VALUE 2016.
+004605     05  FILLER PIC X(01) VALUE "H".
+004606     05  FILLER PIC 9(04) VALUE 2017.
+004607     05  FILLER PIC X(01) VALUE "J".
+004608     05  FILLER PIC 9(04) VALUE 2018.
+004609     05  FILLER PIC X(01) VALUE "K".
+004610     05  FILLER PIC 9(04) VALUE 2019.
+004611     05  FILLER PIC X(01) VALUE "L".
+004612     05  FILLER PIC 9(04) VALUE 2020.
+004613     05  FILLER PIC X(01) VALUE "M".
+004614     05  FILLER PIC 9(04) VALUE 2021.
+004615     05  FILLER PIC X(01) VALUE "N".
+004616     05  FILLER PIC 9(04) VALUE 2022.
+004617     05  FILLER PIC X(01) VALUE "P".
+004618     05  FILLER PIC 9(04) VALUE 2023.
+004619     05  FILLER PIC X(01) VALUE "R".
+004620     05  FILLER PIC 9(04) VALUE 2024.
+004621     05  FILLER PIC X(01) VALUE "S".
+004622     05  FILLER PIC 9(04) VALUE 2025.
+004623     05  FILLER PIC X(01) VALUE "T".
+004624     05  FILLER PIC 9(04) VALUE 2026.
+004625     05  FILLER PIC X(01) VALUE "V".
+004626     05  FILLER PIC 9(04) VALUE 2027.
+004627     05  FILLER PIC X(01) VALUE "W".
+004628     05  FILLER PIC 9(04) VALUE 2028.
+004629     05  FILLER PIC X(01) VALUE "X".
+004630     05  FILLER PIC 9(04) VALUE 2029.
+004631     05  FILLER PIC X(01) VALUE "Y".
+004632     05  FILLER PIC 9(04) VALUE 2030.
+004633     05  FILLER PIC X(01) VALUE "1".
+004634     05  FILLER PIC 9(04) VALUE 2031.
+004635     05  FILLER PIC X(01) VALUE "2".
+004636     05  FILLER PIC 9(04) VALUE 2032.
+004637     05  FILLER PIC X(01) VALUE "3".
+004638     05  FILLER PIC 9(04) VALUE 2033.
+004639     05  FILLER PIC X(01) VALUE "4".
+004640     05  FILLER PIC 9(04) VALUE 2034.
+004641     05  FILLER PIC X(01) VALUE "5".
+004642     05  FILLER PIC 9(04) VALUE 2035.
+004643     05  FILLER PIC X(01) VALUE "6".
+004644     05  FILLER PIC 9(04) VALUE 2036.
+004645     05  FILLER PIC X(01) VALUE "7".
+004646     05  FILLER PIC 9(04) VALUE 2037.
+004647     05  FILLER PIC X(01) VALUE "8".
+004648     05  FILLER PIC 9(04) VALUE 2038.
+004649     05  FILLER PIC X(01) VALUE "9".
+004650     05  FILLER PIC 9(04) VALUE 2039.
+004660 01  WS-YEAR-CODE-TABLE REDEFINES WS-YEAR-CODES.
+004670     05  WS-YEAR-CODE-ENTRY OCCURS 30 TIMES.
+004680         10  WS-YEAR-CODE        PIC X(01).
+004690         10  WS-YEAR-VALUE       PIC 9(04).
+004700 01  WS-YEAR-SUB                 PIC 9(02) COMP.
+004710 01  WS-DECODED-YEAR             PIC 9(04).
+004650
+004400 PROCEDURE DIVISION.
+004500*----------------------------------------------------------------
+004600 0000-MAINLINE.
+004700*----------------------------------------------------------------
+004800     PERFORM 1000-GET-SEARCH-ARGUMENT
+004900         THRU 1000-GET-SEARCH-ARGUMENT-EXIT.
+004910
+004920     PERFORM 1100-GET-OUTPUT-OPTION
+004930         THRU 1100-GET-OUTPUT-OPTION-EXIT.
+004940
+004950     PERFORM 1200-RECORD-RUN-START
+004960         THRU 1200-RECORD-RUN-START-EXIT.
+005000
+005100     OPEN INPUT inFile
+005110     IF WRITE-OUTPUT-FILE
+005120         OPEN OUTPUT outFile
+005130     END-IF
+005140     IF userInputLen = WS-FULL-VIN-LENGTH
+005150         PERFORM 1700-DIRECT-VIN-LOOKUP
+005160             THRU 1700-DIRECT-VIN-LOOKUP-EXIT
+005170     ELSE
+005200         PERFORM FOREVER
+005300             READ inFile NEXT RECORD
+005400                 AT END
+005500                 EXIT PERFORM
+005600             END-READ
+005710             ADD 1 TO WS-RECORDS-READ
+005800             PERFORM 3000-VALIDATE-CHECK-DIGIT
+005810                 THRU 3000-VALIDATE-CHECK-DIGIT-EXIT
+005820
+005830             IF CHECK-DIGIT-INVALID
+005840                 DISPLAY "WARNING - bad check digit on VIN "
+005850                     vinNumber
+005855                 PERFORM 3500-REJECT-BAD-CHECK-DIGIT
+005856                     THRU 3500-REJECT-BAD-CHECK-DIGIT-EXIT
+005860             END-IF
+005870
+005880             PERFORM 2000-CHECK-FOR-MATCH
+005900                 THRU 2000-CHECK-FOR-MATCH-EXIT
+006000
+006100             IF RECORD-MATCHES
+006110                 PERFORM 2200-DECODE-AND-DISPLAY
+006120                     THRU 2200-DECODE-AND-DISPLAY-EXIT
+006150             END-IF
+006400         END-PERFORM
+006401     END-IF.
+006500     CLOSE inFile.
+006510     IF WRITE-OUTPUT-FILE
+006520         CLOSE outFile
+006530     END-IF.
+006540
+006550     DISPLAY WS-MATCH-COUNT " vehicles matched".
+006560     IF WS-REJECT-COUNT NOT = ZERO
+006570         DISPLAY WS-REJECT-COUNT
+006580             " bad check digit(s) logged to REJECT.LOG"
+006590     END-IF.
+006600
+006610     PERFORM 9000-LOG-AUDIT-RUN
+006620         THRU 9000-LOG-AUDIT-RUN-EXIT.
+006630
+006640     IF WS-REJECT-COUNT NOT = ZERO
+006650         MOVE 8 TO RETURN-CODE
+006660     END-IF.
+006670
+006700     STOP RUN.
+006800*----------------------------------------------------------------
+006900 1000-GET-SEARCH-ARGUMENT.
+007000*    A SINGLE CHARACTER STILL WORKS AS A COUNTRY/MFG CODE, BUT
+007100*    ANY LONGER ENTRY IS TREATED AS A PARTIAL VIN AND SCANNED
+007200*    FOR ANYWHERE WITHIN THE VIN STRING.
+007300*----------------------------------------------------------------
+007400     DISPLAY "Enter the country/mfg code or a partial VIN".
+007500     ACCEPT userInput FROM CONSOLE.
+007600     MOVE 15 TO userInputLen.
+007700     PERFORM VARYING userInputLen FROM 15 BY -1
+007800         UNTIL userInputLen = 1
+007900         OR userInput(userInputLen:1) NOT = SPACE
+008000     END-PERFORM.
+008100 1000-GET-SEARCH-ARGUMENT-EXIT.
+008200     EXIT.
+008210*----------------------------------------------------------------
+008220 1100-GET-OUTPUT-OPTION.
+008230*    ASK WHETHER MATCHING VINS SHOULD ALSO BE COPIED TO LAB22.OUT
+008240*    IN ADDITION TO THE CONSOLE LISTING.
+008250*----------------------------------------------------------------
+008260     DISPLAY "Write matching VINs to LAB22.OUT too? (Y/N)".
+008270     ACCEPT WS-OUTPUT-REPLY FROM CONSOLE.
+008280     IF WS-OUTPUT-REPLY = "Y" OR WS-OUTPUT-REPLY = "y"
+008290         SET WRITE-OUTPUT-FILE TO TRUE
+008300     ELSE
+008310         SET DO-NOT-WRITE-OUTPUT-FILE TO TRUE
+008320     END-IF.
+008330 1100-GET-OUTPUT-OPTION-EXIT.
+008340     EXIT.
+008341*----------------------------------------------------------------
+008342 1200-RECORD-RUN-START.
+008343*    CAPTURE THE RUN'S START DATE/TIME FOR THE AUDIT LOG.
+008344*----------------------------------------------------------------
+008345     MOVE "LAB22" TO AUDIT-PROGRAM-NAME.
+008346     MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-START-DATE.
+008347     MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-START-TIME.
+008348 1200-RECORD-RUN-START-EXIT.
+008349     EXIT.
+008351*----------------------------------------------------------------
+008352 1700-DIRECT-VIN-LOOKUP.
+008353*    THE SEARCH ARGUMENT IS A FULL-LENGTH VIN, SO GO STRAIGHT TO
+008354*    THE MATCHING RECORD VIA THE INDEX INSTEAD OF WALKING EVERY
+008355*    RECORD IN KEY SEQUENCE.
+008356*----------------------------------------------------------------
+008357     MOVE SPACES TO vinNumber.
+008358     MOVE userInput(1:WS-FULL-VIN-LENGTH) TO vinNumber.
+008359     READ inFile
+008360         KEY IS vinNumber
+008361         INVALID KEY
+008362             DISPLAY "No VIN found matching " userInput
+008363         NOT INVALID KEY
+008364             ADD 1 TO WS-RECORDS-READ
+008365             PERFORM 3000-VALIDATE-CHECK-DIGIT
+008366                 THRU 3000-VALIDATE-CHECK-DIGIT-EXIT
+008367             IF CHECK-DIGIT-INVALID
+008368                 DISPLAY "WARNING - bad check digit on VIN "
+008369                     vinNumber
+008370                 PERFORM 3500-REJECT-BAD-CHECK-DIGIT
+008371                     THRU 3500-REJECT-BAD-CHECK-DIGIT-EXIT
+008372             END-IF
+008373             SET RECORD-MATCHES TO TRUE
+008374             PERFORM 2200-DECODE-AND-DISPLAY
+008375                 THRU 2200-DECODE-AND-DISPLAY-EXIT
+008376     END-READ.
+008377 1700-DIRECT-VIN-LOOKUP-EXIT.
+008378     EXIT.
+008379*----------------------------------------------------------------
+008400 2000-CHECK-FOR-MATCH.
+008500*    SET RECORD-MATCHES WHEN THE CURRENT RECORD SATISFIES THE
+008600*    SEARCH ARGUMENT.
+008700*----------------------------------------------------------------
+008800     MOVE vinNumber TO WS-VIN-STRING.
+008900     SET RECORD-DOES-NOT-MATCH TO TRUE.
+009000
+009100     IF userInputLen = 1
+009200         IF countryCode = userInput(1:1) OR mfg = userInput(1:1)
+009300             SET RECORD-MATCHES TO TRUE
+009400         END-IF
+009500     ELSE
+009600         COMPUTE WS-SCAN-LIMIT = 16 - userInputLen
+009700         PERFORM 2100-SCAN-ONE-POSITION
+009800             THRU 2100-SCAN-ONE-POSITION-EXIT
+009900             VARYING WS-SCAN-POS FROM 1 BY 1
+010000             UNTIL WS-SCAN-POS > WS-SCAN-LIMIT
+010100             OR RECORD-MATCHES
+010200     END-IF.
+010300 2000-CHECK-FOR-MATCH-EXIT.
+010400     EXIT.
+010500*----------------------------------------------------------------
+010600 2100-SCAN-ONE-POSITION.
+010700*    COMPARE THE SEARCH ARGUMENT AGAINST THE VIN STRING STARTING
+010800*    AT WS-SCAN-POS.
+010900*----------------------------------------------------------------
+011000     IF WS-VIN-STRING(WS-SCAN-POS:userInputLen) =
+011100         userInput(1:userInputLen)
+011200         SET RECORD-MATCHES TO TRUE
+011300     END-IF.
+011400 2100-SCAN-ONE-POSITION-EXIT.
+011500     EXIT.
+011510*----------------------------------------------------------------
+011520 2200-DECODE-AND-DISPLAY.
+011530*    PRINT THE VIN'S FIELDS DECODED AND LABELED INSTEAD OF THE
+011540*    RAW CHARACTER STRING.
+011550*----------------------------------------------------------------
+011560     PERFORM 2300-DECODE-MODEL-YEAR
+011570         THRU 2300-DECODE-MODEL-YEAR-EXIT.
+011575
+011576     ADD 1 TO WS-MATCH-COUNT.
+011577     IF WRITE-OUTPUT-FILE
+011578         MOVE SPACES TO outRecord
+011579         STRING vinNumber       DELIMITED BY SIZE
+011580             "  YEAR "          DELIMITED BY SIZE
+011581             WS-DECODED-YEAR    DELIMITED BY SIZE
+011582             INTO outRecord
+011583         WRITE outRecord
+011584     END-IF.
+011585
+011590     DISPLAY "VIN................. " vinNumber.
+011600     DISPLAY "  Country Code....... " countryCode.
+011610     DISPLAY "  Manufacturer........ " mfg.
+011620     DISPLAY "  Type/Division....... " typeOrDivision.
+011630     DISPLAY "  Vehicle Style....... " vehicleStyle.
+011640     DISPLAY "  Model Year.......... " WS-DECODED-YEAR
+011650         " (code " yearCode ")".
+011660     DISPLAY "  Assembly Plant...... " asmbPlant.
+011670     DISPLAY "  Production Sequence. " prodNumber.
+011680     IF CHECK-DIGIT-VALID
+011690         DISPLAY "  Check Digit......... " checkDigit " (OK)"
+011700     ELSE
+011710         DISPLAY "  Check Digit......... " checkDigit
+011720             " (DOES NOT VALIDATE)"
+011730     END-IF.
+011740 2200-DECODE-AND-DISPLAY-EXIT.
+011750     EXIT.
+011760*----------------------------------------------------------------
+011770 2300-DECODE-MODEL-YEAR.
+011780*    LOOK UP yearCode IN THE YEAR-CODE TABLE. AN UNRECOGNIZED
+011790*    CODE LEAVES WS-DECODED-YEAR AT ZERO.
+011800*----------------------------------------------------------------
+011810     MOVE ZERO TO WS-DECODED-YEAR.
+011820     PERFORM 2400-CHECK-ONE-YEAR-CODE
+011830         THRU 2400-CHECK-ONE-YEAR-CODE-EXIT
+011840         VARYING WS-YEAR-SUB FROM 1 BY 1
+011850         UNTIL WS-YEAR-SUB > 30
+011860         OR WS-DECODED-YEAR NOT = ZERO.
+011870 2300-DECODE-MODEL-YEAR-EXIT.
+011880     EXIT.
+011890*----------------------------------------------------------------
+011900 2400-CHECK-ONE-YEAR-CODE.
+011910*    COMPARE yearCode AGAINST ONE YEAR-CODE-TABLE ENTRY.
+011920*----------------------------------------------------------------
+011930     IF yearCode = WS-YEAR-CODE(WS-YEAR-SUB)
+011940         MOVE WS-YEAR-VALUE(WS-YEAR-SUB) TO WS-DECODED-YEAR
+011950     END-IF.
+011960 2400-CHECK-ONE-YEAR-CODE-EXIT.
+011970     EXIT.
+011980*----------------------------------------------------------------
+011990 3000-VALIDATE-CHECK-DIGIT.
+011995*    RECOMPUTE THE CHECK DIGIT FROM THE REMAINING FIELDS AND
+011997*    COMPARE IT TO checkDigit AS READ FROM THE FILE.
+011999*----------------------------------------------------------------
+012100     STRING countryCode    DELIMITED BY SIZE
+012200            mfg            DELIMITED BY SIZE
+012300            typeOrDivision DELIMITED BY SIZE
+012400            vehicleStyle   DELIMITED BY SIZE
+012500            yearCode       DELIMITED BY SIZE
+012600            asmbPlant      DELIMITED BY SIZE
+012700            prodNumber     DELIMITED BY SIZE
+012800         INTO WS-CHECK-STRING.
+012900
+013000     MOVE ZERO TO WS-WEIGHTED-SUM.
+013100     PERFORM 3100-ADD-ONE-POSITION
+013200         THRU 3100-ADD-ONE-POSITION-EXIT
+013300         VARYING WS-CHECK-SUB FROM 1 BY 1
+013400         UNTIL WS-CHECK-SUB > 14.
+013500
+013600     COMPUTE WS-COMPUTED-CHECK =
+013650         FUNCTION MOD(WS-WEIGHTED-SUM, 11).
+013700     IF WS-COMPUTED-CHECK = 10
+013800         SET CHECK-DIGIT-INVALID TO TRUE
+013900     ELSE
+014000         IF WS-COMPUTED-CHECK = checkDigit
+014100             SET CHECK-DIGIT-VALID TO TRUE
+014200         ELSE
+014300             SET CHECK-DIGIT-INVALID TO TRUE
+014400         END-IF
+014500     END-IF.
+014600 3000-VALIDATE-CHECK-DIGIT-EXIT.
+014700     EXIT.
+014710*----------------------------------------------------------------
+014720 3500-REJECT-BAD-CHECK-DIGIT.
+014730*    LOG THIS VIN TO THE SHOP-WIDE REJECT.LOG SO OPERATIONS HAS
+014740*    ONE PLACE TO SEE EVERY BAD-CHECK-DIGIT RECORD ACROSS A RUN.
+014750*----------------------------------------------------------------
+014760     MOVE "LAB22"    TO REJ-PROGRAM-NAME.
+014770     MOVE SPACES     TO REJ-RECORD-KEY.
+014780     MOVE vinNumber  TO REJ-RECORD-KEY(1:15).
+014790     MOVE "CKDG"     TO REJ-REASON-CODE.
+014791     MOVE "Check digit mismatch"
+014792         TO REJ-REASON-TEXT.
+014793     CALL "REJECTLOG" USING REJECT-PARM.
+014794     ADD 1 TO WS-REJECT-COUNT.
+014795 3500-REJECT-BAD-CHECK-DIGIT-EXIT.
+014796     EXIT.
+014800*----------------------------------------------------------------
+014900 3100-ADD-ONE-POSITION.
+015000*    TRANSLITERATE ONE CHARACTER OF WS-CHECK-STRING AND ADD ITS
+015100*    WEIGHTED VALUE INTO THE RUNNING SUM.
+015200*----------------------------------------------------------------
+015300     MOVE WS-CHECK-STRING(WS-CHECK-SUB:1) TO WS-CHECK-CHAR.
+015400     PERFORM 3200-TRANSLITERATE-CHAR
+015500         THRU 3200-TRANSLITERATE-CHAR-EXIT.
+015600     COMPUTE WS-WEIGHTED-SUM = WS-WEIGHTED-SUM +
+015700         (WS-CHECK-CHAR-VALUE * WS-CHECK-WEIGHT(WS-CHECK-SUB)).
+015800 3100-ADD-ONE-POSITION-EXIT.
+015900     EXIT.
+016000*----------------------------------------------------------------
+016100 3200-TRANSLITERATE-CHAR.
+016200*    MAP ONE VIN CHARACTER TO ITS NUMERIC VALUE PER THE STANDARD
+016300*    VIN TRANSLITERATION TABLE.
+016400*----------------------------------------------------------------
+016500     EVALUATE WS-CHECK-CHAR
+016600         WHEN "0" THRU "9"
+016700             MOVE WS-CHECK-CHAR TO WS-CHECK-CHAR-VALUE
+016800         WHEN "A" WHEN "J"           MOVE 1 TO WS-CHECK-CHAR-VALUE
+016900         WHEN "B" WHEN "K" WHEN "S"  MOVE 2 TO WS-CHECK-CHAR-VALUE
+017000         WHEN "C" WHEN "L" WHEN "T"  MOVE 3 TO WS-CHECK-CHAR-VALUE
+017100         WHEN "D" WHEN "M" WHEN "U"  MOVE 4 TO WS-CHECK-CHAR-VALUE
+017200         WHEN "E" WHEN "N" WHEN "V"  MOVE 5 TO WS-CHECK-CHAR-VALUE
+017300         WHEN "F" WHEN "P" WHEN "W"  MOVE 6 TO WS-CHECK-CHAR-VALUE
+017400         WHEN "G" WHEN "X"           MOVE 7 TO WS-CHECK-CHAR-VALUE
+017500         WHEN "H" WHEN "R" WHEN "Y"  MOVE 8 TO WS-CHECK-CHAR-VALUE
+017600         WHEN "Z"                   MOVE 9 TO WS-CHECK-CHAR-VALUE
+017700*            I, O AND Q ARE NOT VALID VIN CHARACTERS
+017710         WHEN OTHER                 MOVE 0 TO WS-CHECK-CHAR-VALUE
+017800     END-EVALUATE.
+017900 3200-TRANSLITERATE-CHAR-EXIT.
+018000     EXIT.
+018100*----------------------------------------------------------------
+018200 9000-LOG-AUDIT-RUN.
+018300*    APPEND A RUN RECORD TO THE SHARED AUDIT.LOG SO OPERATIONS
+018400*    CAN SEE WHETHER AND WHEN THIS JOB RAN WITHOUT ASKING AROUND.
+018500*----------------------------------------------------------------
+018600     MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-END-DATE.
+018700     MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-END-TIME.
+018800     MOVE WS-RECORDS-READ TO AUDIT-RECORDS-READ.
+018900     MOVE WS-MATCH-COUNT TO AUDIT-RECORDS-WRITTEN.
+019000     CALL "AUDITLOG" USING AUDIT-PARM.
+019100 9000-LOG-AUDIT-RUN-EXIT.
+019200     EXIT.
