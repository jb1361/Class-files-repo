@@ -1,24 +1,202 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO1.
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 RVar PIC 9(10).
-01 SVar PIC 9(10).
-01 IVar PIC 9(10).
-01 resultValue PIC 99999v99.
-
-PROCEDURE DIVISION.
-FIRST-PARA.
-DISPLAY "Enter the total yearly production requirement".
-ACCEPT RVar FROM CONSOLE.
-DISPLAY "Enter setup cost per order".
-ACCEPT SVar FROM CONSOLE.
-DISPLAY "Enter inventory carrying cost per unit".
-ACCEPT IVar FROM CONSOLE.
-
-COMPUTE resultValue = ((2 * RVar * SVar) / IVar)**.5
-DISPLAY 'Economic order quantity: ' resultValue
-STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HELLO1.
+000300 AUTHOR.        D. LEHMAN.
+000400 INSTALLATION.  PURCHASING - INVENTORY PLANNING.
+000500 DATE-WRITTEN.  03/04/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026  DL  ADDED A FILE-DRIVEN BATCH MODE THAT RUNS THE
+001100*                 EOQ CALCULATION FOR EVERY PART IN LAB25.IN
+001200*                 INSTEAD OF JUST ONE INTERACTIVE CALCULATION.
+001300* 08/09/2026  DL  ADDED REORDER POINT AND SAFETY STOCK TO THE
+001400*                 EOQ OUTPUT, USING TWO NEW INPUTS (LEAD TIME
+001500*                 AND AVERAGE DAILY USAGE).
+001600* 08/09/2026  DL  CARRYING COST IS NOW VALIDATED GREATER THAN
+001700*                 ZERO BEFORE THE EOQ FORMULA DIVIDES BY IT;
+001800*                 THE OPERATOR IS RE-PROMPTED ON A BAD ENTRY.
+001900*----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT partFile ASSIGN TO "lab25.in"
+002400         ORGANIZATION LINE SEQUENTIAL.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  partFile.
+002800 01  partRecord.
+002900     05  batchPartNumber         PIC X(06).
+003000     05  batchRVar               PIC 9(10).
+003100     05  batchSVar               PIC 9(10).
+003200     05  batchIVar               PIC 9(10).
+003300     05  batchLeadTimeDays       PIC 9(03).
+003400     05  batchAvgDailyUsage      PIC 9(10).
+003500 WORKING-STORAGE SECTION.
+003600*----------------------------------------------------------------
+003700* RUN-MODE SELECTION
+003800*----------------------------------------------------------------
+003900 01  WS-RUN-MODE                 PIC X(01).
+004000     88  INTERACTIVE-MODE                 VALUE "I".
+004100     88  BATCH-MODE                       VALUE "B".
+004200*----------------------------------------------------------------
+004300* ORDER-QUANTITY INPUTS (ONE PART AT A TIME)
+004400*----------------------------------------------------------------
+004500 01  partNumber                  PIC X(06) VALUE SPACES.
+004600 01  RVar                        PIC 9(10).
+004700 01  SVar                        PIC 9(10).
+004800 01  IVar                        PIC 9(10).
+004900 01  leadTimeDays                PIC 9(03).
+005000 01  avgDailyUsage               PIC 9(10).
+005100*----------------------------------------------------------------
+005200* COMPUTED RESULTS
+005300*----------------------------------------------------------------
+005400 01  resultValue                 PIC 99999v99.
+005500 01  WS-SAFETY-STOCK             PIC 9(08)v99.
+005600 01  WS-REORDER-POINT            PIC 9(09)v99.
+005610 01  WS-SAFETY-STOCK-DISPLAY     PIC 9(08).99.
+005620 01  WS-REORDER-POINT-DISPLAY    PIC 9(09).99.
+005700*    SAFETY STOCK IS CARRIED AS A 20% CUSHION ON TOP OF EXPECTED
+005800*    LEAD-TIME USAGE; NO SEPARATE SERVICE-LEVEL INPUT IS TAKEN.
+005900 01  WS-SAFETY-STOCK-FACTOR      PIC v99 VALUE .20.
+006000*----------------------------------------------------------------
+006100* MISCELLANEOUS WORK AREAS
+006200*----------------------------------------------------------------
+006300 01  WS-IVAR-VALID-SW            PIC X(01) VALUE "N".
+006400     88  IVAR-IS-VALID                    VALUE "Y".
+006500     88  IVAR-IS-NOT-VALID                VALUE "N".
+006600 PROCEDURE DIVISION.
+006700*----------------------------------------------------------------
+006800 0000-MAINLINE.
+006900*----------------------------------------------------------------
+007000     PERFORM 1000-GET-RUN-MODE
+007100         THRU 1000-GET-RUN-MODE-EXIT.
+007200
+007300     IF INTERACTIVE-MODE
+007400         PERFORM 2000-RUN-INTERACTIVE
+007500             THRU 2000-RUN-INTERACTIVE-EXIT
+007600     ELSE
+007700         PERFORM 3000-RUN-BATCH
+007800             THRU 3000-RUN-BATCH-EXIT
+007900     END-IF.
+008000
+008100     STOP RUN.
+008200*----------------------------------------------------------------
+008300 1000-GET-RUN-MODE.
+008400*    ASK WHETHER TO RUN ONE INTERACTIVE CALCULATION OR A BATCH
+008500*    OF PARTS READ FROM LAB25.IN.
+008600*----------------------------------------------------------------
+008700     DISPLAY "Interactive (I) or batch (B) mode?".
+008800     ACCEPT WS-RUN-MODE FROM CONSOLE.
+008900     IF NOT INTERACTIVE-MODE AND NOT BATCH-MODE
+009000         SET INTERACTIVE-MODE TO TRUE
+009100     END-IF.
+009200 1000-GET-RUN-MODE-EXIT.
+009300     EXIT.
+009400*----------------------------------------------------------------
+009500 2000-RUN-INTERACTIVE.
+009600*    PROMPT FOR ONE PART'S INPUTS AND DISPLAY ITS EOQ REPORT.
+009700*----------------------------------------------------------------
+009800     DISPLAY "Enter the total yearly production requirement".
+009900     ACCEPT RVar FROM CONSOLE.
+010000     DISPLAY "Enter setup cost per order".
+010100     ACCEPT SVar FROM CONSOLE.
+010200
+010300     PERFORM 2100-GET-CARRYING-COST
+010400         THRU 2100-GET-CARRYING-COST-EXIT.
+010500
+010600     DISPLAY "Enter average lead time in days".
+010700     ACCEPT leadTimeDays FROM CONSOLE.
+010800     DISPLAY "Enter average daily usage".
+010900     ACCEPT avgDailyUsage FROM CONSOLE.
+011000
+011100     MOVE SPACES TO partNumber.
+011200     PERFORM 2400-COMPUTE-AND-DISPLAY-EOQ
+011300         THRU 2400-COMPUTE-AND-DISPLAY-EOQ-EXIT.
+011400 2000-RUN-INTERACTIVE-EXIT.
+011500     EXIT.
+011600*----------------------------------------------------------------
+011700 2100-GET-CARRYING-COST.
+011800*    PROMPT FOR IVar AND RE-PROMPT UNTIL IT IS GREATER THAN
+011900*    ZERO, SINCE THE EOQ FORMULA DIVIDES BY IT.
+012000*----------------------------------------------------------------
+012100     SET IVAR-IS-NOT-VALID TO TRUE.
+012200     PERFORM 2150-ACCEPT-ONE-CARRYING-COST
+012300         THRU 2150-ACCEPT-ONE-CARRYING-COST-EXIT
+012400         UNTIL IVAR-IS-VALID.
+012500 2100-GET-CARRYING-COST-EXIT.
+012600     EXIT.
+012700*----------------------------------------------------------------
+012800 2150-ACCEPT-ONE-CARRYING-COST.
+012900*----------------------------------------------------------------
+013000     DISPLAY "Enter inventory carrying cost per unit".
+013100     ACCEPT IVar FROM CONSOLE.
+013200     IF IVar > ZERO
+013300         SET IVAR-IS-VALID TO TRUE
+013400     ELSE
+013500         DISPLAY "Carrying cost must be greater than zero"
+013600     END-IF.
+013700 2150-ACCEPT-ONE-CARRYING-COST-EXIT.
+013800     EXIT.
+013900*----------------------------------------------------------------
+014000 2400-COMPUTE-AND-DISPLAY-EOQ.
+014100*    COMPUTE EOQ, SAFETY STOCK, AND REORDER POINT FOR THE PART
+014200*    CURRENTLY SITTING IN RVar/SVar/IVar/leadTimeDays/
+014300*    avgDailyUsage AND DISPLAY THE RESULTS.
+014400*----------------------------------------------------------------
+014500     COMPUTE resultValue = ((2 * RVar * SVar) / IVar)**.5.
+014600     COMPUTE WS-SAFETY-STOCK ROUNDED =
+014700         avgDailyUsage * leadTimeDays * WS-SAFETY-STOCK-FACTOR.
+014800     COMPUTE WS-REORDER-POINT ROUNDED =
+014900         (avgDailyUsage * leadTimeDays) + WS-SAFETY-STOCK.
+015000
+015100     IF partNumber NOT = SPACES
+015200         DISPLAY "Part................... " partNumber
+015300     END-IF.
+015400     DISPLAY "Economic order quantity: " resultValue.
+015410     MOVE WS-SAFETY-STOCK  TO WS-SAFETY-STOCK-DISPLAY.
+015420     MOVE WS-REORDER-POINT TO WS-REORDER-POINT-DISPLAY.
+015500     DISPLAY "Safety stock..........: " WS-SAFETY-STOCK-DISPLAY.
+015600     DISPLAY "Reorder point..........: " WS-REORDER-POINT-DISPLAY.
+015700 2400-COMPUTE-AND-DISPLAY-EOQ-EXIT.
+015800     EXIT.
+015900*----------------------------------------------------------------
+016000 3000-RUN-BATCH.
+016100*    READ LAB25.IN AND PRODUCE AN EOQ REPORT LINE FOR EVERY PART.
+016200*----------------------------------------------------------------
+016300     OPEN INPUT partFile
+016400         PERFORM FOREVER
+016500             READ partFile
+016600                 AT END
+016700                 EXIT PERFORM
+016800             END-READ
+016900
+017000             PERFORM 3100-PROCESS-ONE-PART
+017100                 THRU 3100-PROCESS-ONE-PART-EXIT
+017200         END-PERFORM
+017300     CLOSE partFile.
+017400 3000-RUN-BATCH-EXIT.
+017500     EXIT.
+017600*----------------------------------------------------------------
+017700 3100-PROCESS-ONE-PART.
+017800*    MOVE ONE BATCH RECORD'S FIELDS INTO THE WORKING INPUTS AND
+017900*    RUN THE SAME EOQ/REORDER-POINT LOGIC USED INTERACTIVELY.
+018000*    A BATCH RECORD WITH A ZERO CARRYING COST IS SKIPPED AND
+018100*    FLAGGED RATHER THAN LEFT TO DIVIDE BY ZERO.
+018200*----------------------------------------------------------------
+018300     MOVE batchPartNumber    TO partNumber.
+018400     MOVE batchRVar          TO RVar.
+018500     MOVE batchSVar          TO SVar.
+018600     MOVE batchIVar          TO IVar.
+018700     MOVE batchLeadTimeDays  TO leadTimeDays.
+018800     MOVE batchAvgDailyUsage TO avgDailyUsage.
+018900
+019000     IF IVar = ZERO
+019100         DISPLAY "Skipping part " partNumber
+019200             " - carrying cost is zero"
+019300     ELSE
+019400         PERFORM 2400-COMPUTE-AND-DISPLAY-EOQ
+019500             THRU 2400-COMPUTE-AND-DISPLAY-EOQ-EXIT
+019600     END-IF.
+019700 3100-PROCESS-ONE-PART-EXIT.
+019800     EXIT.
