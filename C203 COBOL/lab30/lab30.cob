@@ -1,84 +1,737 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LAB30.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.                
-FILE-CONTROL.
-    SELECT inFile ASSIGN "lab30.in"   
-        organization line sequential.
-
-DATA DIVISION.
-
-FILE SECTION.
-    FD  inFile.
-    01  loanDetails.      
-		02 facultyNumber	PIC 9(3).
- 		02 userName 		PIC A(17).
- 		02 loanId 			PIC 9(3).
- 		02 whitespaceOne 	PIC A(1).
- 		02 loanDate.
-			03 loanMonth	PIC 9(2).
-			03 loanDay		PIC 9(2).
-			03 loanYear		PIC 9(4).
-		02 whitespaceTwo 	PIC A(1).
- 		02 loanAmt 			PIC 9(4).99.
- 		
-		
-WORKING-STORAGE SECTION.
-
-01  WS-CURRENT-DATE.
-   05  WS-CURRENT-YEAR			PIC 9(04).
-   05  WS-CURRENT-MONTH			PIC 9(02).
-   05  WS-CURRENT-DAY			PIC 9(02).    
-   
-01 loanDateInt 			PIC 9(7).
-01 loanDateFormatted 	PIC 9(8).
-01 currentDateInt 		PIC 9(7).
-01 currentDate 			PIC 9(8).
-01 totalLoans			PIC 9(2).
-01 loansOneToThreeYears	PIC 9(2).
-01 loansOlderThanThree	PIC 9(2).
-
-
-PROCEDURE DIVISION.
-POne.
-
-MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE.  
-MOVE WS-CURRENT-DATE to currentDate.		
-COMPUTE currentDateInt = FUNCTION INTEGER-OF-DATE (currentDate).
-
-
-open input inFile
-    PERFORM FOREVER
-        READ inFile
-             AT END
-             EXIT PERFORM
-             END-READ
-		
-		COMPUTE loanDateFormatted = (loanYear * 10000) + (loanMonth * 100) + loanDay
-		COMPUTE loanDateInt = FUNCTION INTEGER-OF-DATE (loanDateFormatted)
-		IF currentDateInt - loanDateInt > 1095
-			DISPLAY 'Thank you for your buisness ' userName
-			IF currentDateInt - loanDateInt > 1825
-				DISPLAY 'moving ' userName ' to history file'
-				ADD 1 to loansOlderThanThree
-			END-IF
-		END-IF
-		IF currentDateInt - loanDateInt < 30
-			DISPLAY 'Welcome to our bank ' userName
-		END-IF
-		IF currentDateInt - loanDateInt > 365
-			ADD 1 to loansOneToThreeYears
-		END-IF
-		IF loanAmt < 0100.00
-			DISPLAY 'Your load is coming to an end, we want your money again ' userName
-		END-IF
-		ADD 1 to totalLoans
-		
-	END-PERFORM
-	CLOSE inFile
-	
-	DISPLAY 'Total loans: 'totalLoans.
-	DISPLAY 'Loans one to three years: 'loansOneToThreeYears.
-	DISPLAY 'Loans Older than three years 'loansOlderThanThree.
-	
-STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LAB30.
+000300 AUTHOR.        D. LEHMAN.
+000400 INSTALLATION.  LOANS - FACULTY LOAN AGING.
+000500 DATE-WRITTEN.  04/22/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026  DL  LOANS OLDER THAN THE HISTORY THRESHOLD ARE NOW
+001100*                 ACTUALLY WRITTEN TO A HISTORY FILE INSTEAD OF
+001200*                 JUST BEING NAMED IN A CONSOLE MESSAGE.
+001300* 08/09/2026  DL  ADDED A DOLLAR-TOTAL AGING-BUCKET REPORT
+001400*                 (COUNT AND SUMMED loanAmt PER BUCKET) IN PLACE
+001500*                 OF THE OLD OVERLAPPING LOAN COUNTERS.
+001600* 08/09/2026  DL  AGING-BUCKET DAY THRESHOLDS ARE NOW READ FROM
+001700*                 LAB30.PRM WHEN PRESENT INSTEAD OF BEING FIXED
+001800*                 LITERALS IN THE IF STATEMENTS.
+001900* 08/09/2026  DL  THE LOAN REGISTER IS NOW SORTED BY
+002000*                 facultyNumber BEFORE IT IS LISTED.
+002050* 08/09/2026  DL  EACH LOAN NOW SHOWS ITS LOAN DATE WITH THE
+002060*                 MONTH NAME (VIA THE SHARED MONTHTBL
+002070*                 SUBPROGRAM) INSTEAD OF JUST THE NUMERIC MONTH.
+002080* 08/09/2026  DL  THE RUN NOW LOGS ITS START/END TIME AND RECORD
+002090*                 COUNTS TO THE SHARED AUDIT.LOG VIA AUDITLOG.
+002095* 08/09/2026  DL  THE RUN NOW WRITES A CHECKPOINT (LAST FACULTY
+002096*                 NUMBER/LOAN ID PROCESSED, PLUS RUNNING TOTALS)
+002097*                 EVERY FEW RECORDS SO A RESTART AFTER AN ABEND
+002098*                 CAN SKIP WHAT IT ALREADY PROCESSED INSTEAD OF
+002099*                 STARTING OVER AND DOUBLE-COUNTING totalLoans.
+002101* 08/09/2026  DL  A LOAN RECORD WITH AN OUT-OF-RANGE MONTH OR DAY
+002102*                 IS NOW LOGGED TO THE SHARED REJECT.LOG VIA
+002103*                 REJECTLOG INSTEAD OF BEING AGED AS IF IT WERE
+002104*                 GOOD DATA.
+002106* 08/09/2026  DL  lab30.in NOW ENDS WITH A TRAILER RECORD CARRYING
+002107*                 THE EXPECTED RECORD COUNT; THE SORT NOW USES AN
+002108*                 INPUT PROCEDURE SO THE TRAILER IS PULLED OUT AND
+002109*                 CHECKED INSTEAD OF FLOWING IN AS A BOGUS LOAN.
+002110* 08/09/2026  DL  THE OPERATOR CAN NOW ALSO HAVE THE AGING REPORT
+002111*                 WRITTEN TO LAB30.CSV, COMMA-DELIMITED, FOR THE
+002112*                 MONTHLY COMMITTEE PACKET.
+002113* 08/09/2026  DL  THE MONTH CHECK IN 1900-VALIDATE-LOAN-RECORD NOW
+002114*                 CALLS THE SHARED MONTHTBL SUBPROGRAM INSTEAD OF A
+002115*                 LOCAL 1-12 RANGE TEST, SO A LOAN MONTH IS VALID
+002116*                 HERE BY THE SAME RULE LAB33 VALIDATES ITS OWN
+002117*                 MONTH-NUMBER INPUT BY.
+002105*----------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT inFile ASSIGN TO "lab30.in"
+002600         ORGANIZATION LINE SEQUENTIAL.
+002700     SELECT workFile ASSIGN TO "lab30.work"
+002800         ORGANIZATION LINE SEQUENTIAL.
+002850     SELECT sortedFile ASSIGN TO "lab30.srt"
+002860         ORGANIZATION LINE SEQUENTIAL.
+002900     SELECT historyFile ASSIGN TO "LAB30.HIST"
+003000         ORGANIZATION LINE SEQUENTIAL
+003010         FILE STATUS IS historyFileStatus.
+003100     SELECT OPTIONAL paramFile ASSIGN TO "LAB30.PRM"
+003200         ORGANIZATION LINE SEQUENTIAL
+003300         FILE STATUS IS paramFileStatus.
+003310     SELECT OPTIONAL checkpointFile ASSIGN TO "LAB30.CKP"
+003320         ORGANIZATION LINE SEQUENTIAL
+003330         FILE STATUS IS checkpointFileStatus.
+003340     SELECT csvFile ASSIGN TO "LAB30.CSV"
+003350         ORGANIZATION LINE SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  inFile.
+003700 01  loanDetailsI.
+003800     05  facultyNumberI          PIC 9(03).
+003900     05  userNameI               PIC A(17).
+004000     05  loanIdI                 PIC 9(03).
+004100     05  whitespaceOneI          PIC A(01).
+004200     05  loanDateI.
+004300         10  loanMonthI          PIC 9(02).
+004400         10  loanDayI            PIC 9(02).
+004500         10  loanYearI           PIC 9(04).
+004600     05  whitespaceTwoI          PIC A(01).
+004700     05  loanAmtI                PIC 9(04).99.
+004710 01  loanTrailerRecordI REDEFINES loanDetailsI.
+004720     05  trailerLiteralI         PIC X(07).
+004730     05  trailerCountI           PIC 9(07).
+004800 SD  workFile.
+004900 01  loanDetailsW.
+005000     05  facultyNumberW          PIC 9(03).
+005100     05  userNameW               PIC A(17).
+005200     05  loanIdW                 PIC 9(03).
+005300     05  whitespaceOneW          PIC A(01).
+005400     05  loanDateW.
+005500         10  loanMonthW          PIC 9(02).
+005600         10  loanDayW            PIC 9(02).
+005700         10  loanYearW           PIC 9(04).
+005800     05  whitespaceTwoW          PIC A(01).
+005900     05  loanAmtW                PIC 9(04).99.
+005910 FD  sortedFile.
+005920 01  loanDetails.
+005930     05  facultyNumber           PIC 9(03).
+005940     05  userName                PIC A(17).
+005950     05  loanId                  PIC 9(03).
+005960     05  whitespaceOne           PIC A(01).
+005970     05  loanDate.
+005980         10  loanMonth           PIC 9(02).
+005990         10  loanDay             PIC 9(02).
+006000         10  loanYear            PIC 9(04).
+006010     05  whitespaceTwo           PIC A(01).
+006020     05  loanAmt                 PIC 9(04).99.
+006021     05  loanAmtParts REDEFINES loanAmt.
+006022         10  loanAmtWhole        PIC 9(04).
+006023         10  loanAmtDotChar      PIC X(01).
+006024         10  loanAmtFrac         PIC 9(02).
+006030 FD  historyFile.
+006100 01  historyDetails              PIC X(40).
+006200 FD  paramFile.
+006300 01  paramRecord.
+006400     05  paramThreshold1         PIC 9(05).
+006500     05  paramThreshold2         PIC 9(05).
+006600     05  paramThreshold3         PIC 9(05).
+006700     05  paramThreshold4         PIC 9(05).
+006710 FD  checkpointFile.
+006720 01  checkpointRecord.
+006730     05  ckpFacultyNumber        PIC 9(03).
+006740     05  ckpLoanId               PIC 9(03).
+006750     05  ckpTotalLoans           PIC 9(05).
+006760     05  ckpHistoryCount         PIC 9(05).
+006770     05  ckpBucketCount          PIC 9(05) OCCURS 5 TIMES.
+006780     05  ckpBucketAmount         PIC 9(08)V99 OCCURS 5 TIMES.
+006785     05  ckpRejectCount          PIC 9(05).
+006790 FD  csvFile.
+006795 01  csvRecord                   PIC X(60).
+006800 WORKING-STORAGE SECTION.
+006900*----------------------------------------------------------------
+007000* CURRENT-DATE WORK AREAS
+007100*----------------------------------------------------------------
+007200 01  WS-CURRENT-DATE.
+007300     05  WS-CURRENT-YEAR         PIC 9(04).
+007400     05  WS-CURRENT-MONTH        PIC 9(02).
+007500     05  WS-CURRENT-DAY          PIC 9(02).
+007600 01  loanDateInt                 PIC 9(07).
+007700 01  loanDateFormatted           PIC 9(08).
+007800 01  currentDateInt              PIC 9(07).
+007900 01  currentDate                 PIC 9(08).
+008000 01  totalLoans                  PIC 9(05) COMP VALUE ZERO.
+008010 01  WS-HISTORY-COUNT            PIC 9(05) COMP VALUE ZERO.
+008100*----------------------------------------------------------------
+008200* AGING-BUCKET THRESHOLDS (DAYS), EXTERNALIZED VIA LAB30.PRM
+008300*----------------------------------------------------------------
+008400 01  WS-THRESHOLD-RECENT         PIC 9(05) VALUE 00030.
+008500 01  WS-THRESHOLD-MID            PIC 9(05) VALUE 00365.
+008600 01  WS-THRESHOLD-OLD            PIC 9(05) VALUE 01095.
+008700 01  WS-THRESHOLD-HISTORY        PIC 9(05) VALUE 01825.
+008800 01  paramFileStatus             PIC X(02).
+008900 01  WS-PARAM-FILE-SW            PIC X(01) VALUE "N".
+009000     88  PARAM-FILE-FOUND                 VALUE "Y".
+009100     88  PARAM-FILE-NOT-FOUND             VALUE "N".
+009110*----------------------------------------------------------------
+009120* CHECKPOINT/RESTART WORK AREAS
+009130*----------------------------------------------------------------
+009140 01  historyFileStatus           PIC X(02).
+009150 01  checkpointFileStatus        PIC X(02).
+009160 01  WS-RESUMED-RUN-SW           PIC X(01) VALUE "N".
+009170     88  RESUMED-RUN                     VALUE "Y".
+009180     88  FRESH-RUN                       VALUE "N".
+009190 01  WS-RESTART-SW               PIC X(01) VALUE "N".
+009200     88  RESTART-PENDING                 VALUE "Y".
+009210     88  RESTART-COMPLETE                VALUE "N".
+009220 01  WS-SKIP-RECORD-SW           PIC X(01) VALUE "N".
+009230     88  SKIP-RECORD                     VALUE "Y".
+009240     88  DO-NOT-SKIP-RECORD              VALUE "N".
+009250 01  WS-CKP-FACULTY-NUMBER       PIC 9(03) VALUE ZERO.
+009260 01  WS-CKP-LOAN-ID              PIC 9(03) VALUE ZERO.
+009270 01  WS-CKP-INTERVAL             PIC 9(03) COMP VALUE 50.
+009280 01  WS-RECS-SINCE-CHECKPOINT    PIC 9(03) COMP VALUE ZERO.
+009281*----------------------------------------------------------------
+009282* RECORD VALIDATION WORK AREAS
+009283*----------------------------------------------------------------
+009284 01  WS-VALID-RECORD-SW          PIC X(01) VALUE "Y".
+009285     88  VALID-RECORD                    VALUE "Y".
+009286     88  INVALID-RECORD                   VALUE "N".
+009287 01  WS-REJECT-COUNT             PIC 9(05) COMP VALUE ZERO.
+009288*----------------------------------------------------------------
+009289* CALL INTERFACE TO THE SHARED REJECT-LOG SUBPROGRAM
+009290*----------------------------------------------------------------
+009291 COPY "rejparm.cpy".
+009292*----------------------------------------------------------------
+009293* TRAILER-RECORD CONTROL TOTAL
+009294*----------------------------------------------------------------
+009295 01  WS-DETAIL-RECORDS-READ      PIC 9(07) VALUE ZERO.
+009296 01  WS-EXPECTED-COUNT           PIC 9(07) VALUE ZERO.
+009297 01  WS-TRAILER-SW               PIC X(01) VALUE "N".
+009298     88  TRAILER-FOUND                    VALUE "Y".
+009299     88  TRAILER-NOT-FOUND                VALUE "N".
+009301*----------------------------------------------------------------
+009302* CSV EXPORT OPTION FOR THE AGING REPORT
+009303*----------------------------------------------------------------
+009304 01  WS-CSV-OPTION-ENTRY         PIC X(01).
+009305 01  WS-CSV-OPTION-SW            PIC X(01) VALUE "N".
+009306     88  WRITE-CSV                       VALUE "Y".
+009307     88  DO-NOT-WRITE-CSV                VALUE "N".
+009309 01  WS-CSV-COUNT-DISPLAY        PIC 9(05).
+009310 01  WS-BUCKET-AMOUNT-DISPLAY    PIC 9(08).99.
+009308*----------------------------------------------------------------
+009300* DOLLAR-TOTAL AGING-BUCKET REPORT
+009400*----------------------------------------------------------------
+009500 01  WS-AGE-IN-DAYS              PIC 9(07).
+009550 01  WS-LOAN-AMT-NUM             PIC 9(04)v99.
+009600 01  WS-BUCKET-SUB               PIC 9(01) COMP.
+009700 01  WS-BUCKET-LABELS.
+009800     05  FILLER PIC X(20) VALUE "0-30 DAYS".
+009900     05  FILLER PIC X(20) VALUE "31-365 DAYS".
+010000     05  FILLER PIC X(20) VALUE "366-1095 DAYS".
+010100     05  FILLER PIC X(20) VALUE "1096-1825 DAYS".
+010200     05  FILLER PIC X(20) VALUE "OVER 1825 DAYS".
+010300 01  WS-BUCKET-LABEL-TABLE REDEFINES WS-BUCKET-LABELS.
+010400     05  WS-BUCKET-LABEL         PIC X(20) OCCURS 5 TIMES.
+010500 01  WS-BUCKET-COUNTS.
+010600     05  WS-BUCKET-COUNT         PIC 9(05) COMP OCCURS 5 TIMES
+010650                                 VALUE ZERO.
+010700 01  WS-BUCKET-AMOUNTS.
+010800     05  WS-BUCKET-AMOUNT        PIC 9(08)v99 OCCURS 5 TIMES
+010850                                 VALUE ZERO.
+010860*----------------------------------------------------------------
+010870* CALL INTERFACE TO THE SHARED MONTH-TABLE SUBPROGRAM
+010880*----------------------------------------------------------------
+010890 COPY "mtblparm.cpy".
+010891*----------------------------------------------------------------
+010892* CALL INTERFACE TO THE SHARED AUDIT-LOG SUBPROGRAM
+010893*----------------------------------------------------------------
+010894 COPY "auditparm.cpy".
+010900 PROCEDURE DIVISION.
+011000*----------------------------------------------------------------
+011100 0000-MAINLINE.
+011200*----------------------------------------------------------------
+011300     PERFORM 1000-GET-AGING-THRESHOLDS
+011400         THRU 1000-GET-AGING-THRESHOLDS-EXIT.
+011410
+011420     PERFORM 1100-RECORD-RUN-START
+011430         THRU 1100-RECORD-RUN-START-EXIT.
+011440
+011450     PERFORM 1200-LOAD-CHECKPOINT
+011460         THRU 1200-LOAD-CHECKPOINT-EXIT.
+011500
+011600     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+011700     MOVE WS-CURRENT-DATE TO currentDate.
+011800     COMPUTE currentDateInt =
+011810         FUNCTION INTEGER-OF-DATE(currentDate).
+011900
+012000     SORT workFile ON ASCENDING KEY facultyNumberW
+012010                      ASCENDING KEY loanIdW
+012050         INPUT PROCEDURE 1050-RELEASE-LOAN-RECORDS
+012060             THRU 1050-RELEASE-LOAN-RECORDS-EXIT
+012100         GIVING sortedFile.
+012200
+012300     OPEN INPUT sortedFile.
+012310
+012320     IF RESUMED-RUN
+012330         OPEN EXTEND historyFile
+012340         IF historyFileStatus NOT = "00"
+012350             OPEN OUTPUT historyFile
+012360         END-IF
+012370     ELSE
+012380         OPEN OUTPUT historyFile
+012390     END-IF.
+012400
+012500         PERFORM FOREVER
+012600             READ sortedFile
+012700                 AT END
+012800                 EXIT PERFORM
+012900             END-READ
+013000
+013010             SET DO-NOT-SKIP-RECORD TO TRUE
+013020             IF RESTART-PENDING
+013030                 PERFORM 1300-CHECK-RESTART-POSITION
+013040                     THRU 1300-CHECK-RESTART-POSITION-EXIT
+013050             END-IF
+013060
+013070             IF DO-NOT-SKIP-RECORD
+013080                 PERFORM 1900-VALIDATE-LOAN-RECORD
+013090                     THRU 1900-VALIDATE-LOAN-RECORD-EXIT
+013100                 IF VALID-RECORD
+013110                     PERFORM 2000-PROCESS-ONE-LOAN
+013200                         THRU 2000-PROCESS-ONE-LOAN-EXIT
+013205                 ELSE
+013206                     PERFORM 1950-REJECT-LOAN-RECORD
+013207                         THRU 1950-REJECT-LOAN-RECORD-EXIT
+013208                 END-IF
+013210                 PERFORM 2500-CHECKPOINT-IF-DUE
+013220                     THRU 2500-CHECKPOINT-IF-DUE-EXIT
+013230             END-IF
+013300         END-PERFORM
+013400     CLOSE sortedFile
+013500     CLOSE historyFile.
+013510
+013520     PERFORM 8000-CLEAR-CHECKPOINT
+013530         THRU 8000-CLEAR-CHECKPOINT-EXIT.
+013600
+013700     DISPLAY "Total loans: " totalLoans.
+013710     IF WS-REJECT-COUNT NOT = ZERO
+013720         DISPLAY WS-REJECT-COUNT
+013730             " bad loan record(s) logged to REJECT.LOG"
+013740     END-IF.
+013750     PERFORM 1600-CHECK-TRAILER-COUNT
+013760         THRU 1600-CHECK-TRAILER-COUNT-EXIT.
+013800     PERFORM 3000-PRINT-AGING-REPORT
+013900         THRU 3000-PRINT-AGING-REPORT-EXIT.
+013910
+013920     PERFORM 9000-LOG-AUDIT-RUN
+013930         THRU 9000-LOG-AUDIT-RUN-EXIT.
+014000
+014050     IF WS-REJECT-COUNT NOT = ZERO
+014060         MOVE 8 TO RETURN-CODE
+014070     END-IF.
+014080
+014100     STOP RUN.
+014200*----------------------------------------------------------------
+014300 1000-GET-AGING-THRESHOLDS.
+014400*    A CONTROL RECORD IN LAB30.PRM, WHEN PRESENT, OVERRIDES THE
+014500*    DEFAULT 30/365/1095/1825-DAY AGING-BUCKET BREAKPOINTS.
+014600*----------------------------------------------------------------
+014700     OPEN INPUT paramFile.
+014800     IF paramFileStatus = "00"
+014900         SET PARAM-FILE-FOUND TO TRUE
+015000     ELSE
+015100         SET PARAM-FILE-NOT-FOUND TO TRUE
+015200     END-IF.
+015300
+015400     IF PARAM-FILE-FOUND
+015500         READ paramFile
+015600             AT END
+015700                 SET PARAM-FILE-NOT-FOUND TO TRUE
+015800         END-READ
+015900         CLOSE paramFile
+016000     END-IF.
+016100
+016200     IF PARAM-FILE-FOUND
+016300         MOVE paramThreshold1 TO WS-THRESHOLD-RECENT
+016400         MOVE paramThreshold2 TO WS-THRESHOLD-MID
+016500         MOVE paramThreshold3 TO WS-THRESHOLD-OLD
+016600         MOVE paramThreshold4 TO WS-THRESHOLD-HISTORY
+016700         DISPLAY "Aging thresholds read from LAB30.PRM"
+016800     END-IF.
+016900 1000-GET-AGING-THRESHOLDS-EXIT.
+017000     EXIT.
+017050*----------------------------------------------------------------
+017060 1100-RECORD-RUN-START.
+017070*    CAPTURE THE RUN'S START DATE/TIME FOR THE AUDIT LOG.
+017080*----------------------------------------------------------------
+017090     MOVE "LAB30" TO AUDIT-PROGRAM-NAME.
+017095     MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-START-DATE.
+017096     MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-START-TIME.
+017097 1100-RECORD-RUN-START-EXIT.
+017098     EXIT.
+017099*----------------------------------------------------------------
+017100* IF LAB30.CKP EXISTS AND HAS A RECORD, THIS IS A RESTART OF A
+017110* RUN THAT DID NOT FINISH - PICK UP THE LAST FACULTYNUMBER/
+017120* LOANID IT RECORDED AND THE RUNNING TOTALS THAT WENT WITH IT SO
+017130* totalLoans AND THE AGING BUCKETS PICK UP WHERE IT LEFT OFF
+017140* INSTEAD OF STARTING OVER.
+017150*----------------------------------------------------------------
+017160 1200-LOAD-CHECKPOINT.
+017170     SET FRESH-RUN TO TRUE.
+017180     SET RESTART-COMPLETE TO TRUE.
+017190
+017200     OPEN INPUT checkpointFile.
+017210     IF checkpointFileStatus = "00"
+017220         READ checkpointFile
+017230             AT END
+017240                 CONTINUE
+017250             NOT AT END
+017260                 SET RESUMED-RUN TO TRUE
+017270                 SET RESTART-PENDING TO TRUE
+017280                 PERFORM 1250-RESTORE-CHECKPOINT-TOTALS
+017290                     THRU 1250-RESTORE-CHECKPOINT-TOTALS-EXIT
+017300         END-READ
+017310         CLOSE checkpointFile
+017320     END-IF.
+017330
+017340     IF RESUMED-RUN
+017350         DISPLAY "Restarting after facultyNumber "
+017360             WS-CKP-FACULTY-NUMBER " loanId " WS-CKP-LOAN-ID
+017370     END-IF.
+017380 1200-LOAD-CHECKPOINT-EXIT.
+017390     EXIT.
+017400*----------------------------------------------------------------
+017410 1250-RESTORE-CHECKPOINT-TOTALS.
+017420*    COPY THE CHECKPOINT RECORD'S SAVED POSITION AND RUNNING
+017430*    TOTALS INTO THIS RUN'S WORKING-STORAGE.
+017440*----------------------------------------------------------------
+017450     MOVE ckpFacultyNumber TO WS-CKP-FACULTY-NUMBER.
+017460     MOVE ckpLoanId        TO WS-CKP-LOAN-ID.
+017470     MOVE ckpTotalLoans    TO totalLoans.
+017480     MOVE ckpHistoryCount  TO WS-HISTORY-COUNT.
+017485     MOVE ckpRejectCount   TO WS-REJECT-COUNT.
+017490     PERFORM 1260-RESTORE-ONE-BUCKET
+017500         THRU 1260-RESTORE-ONE-BUCKET-EXIT
+017510         VARYING WS-BUCKET-SUB FROM 1 BY 1
+017520         UNTIL WS-BUCKET-SUB > 5.
+017530 1250-RESTORE-CHECKPOINT-TOTALS-EXIT.
+017540     EXIT.
+017550*----------------------------------------------------------------
+017560 1260-RESTORE-ONE-BUCKET.
+017570*----------------------------------------------------------------
+017580     MOVE ckpBucketCount(WS-BUCKET-SUB)
+017590         TO WS-BUCKET-COUNT(WS-BUCKET-SUB).
+017600     MOVE ckpBucketAmount(WS-BUCKET-SUB)
+017610         TO WS-BUCKET-AMOUNT(WS-BUCKET-SUB).
+017620 1260-RESTORE-ONE-BUCKET-EXIT.
+017630     EXIT.
+017640*----------------------------------------------------------------
+017650 1300-CHECK-RESTART-POSITION.
+017660*    WHILE A RESTART IS PENDING, SKIP ANY RECORD AT OR BEFORE THE
+017670*    CHECKPOINTED FACULTYNUMBER/LOANID - IT WAS ALREADY
+017680*    PROCESSED BEFORE THE PRIOR RUN STOPPED. ONCE A RECORD PAST
+017690*    THAT POINT IS SEEN, THE RESTART IS COMPLETE AND EVERY
+017700*    RECORD AFTER IT IS PROCESSED NORMALLY.
+017710*----------------------------------------------------------------
+017720     IF facultyNumber < WS-CKP-FACULTY-NUMBER
+017730         OR (facultyNumber = WS-CKP-FACULTY-NUMBER
+017740             AND loanId NOT > WS-CKP-LOAN-ID)
+017750         SET SKIP-RECORD TO TRUE
+017760     ELSE
+017770         SET RESTART-COMPLETE TO TRUE
+017780     END-IF.
+017790 1300-CHECK-RESTART-POSITION-EXIT.
+017800     EXIT.
+017810*----------------------------------------------------------------
+017820 1900-VALIDATE-LOAN-RECORD.
+017830*    A LOAN RECORD WITH AN OUT-OF-RANGE MONTH OR DAY CAN NOT BE
+017840*    FED TO FUNCTION INTEGER-OF-DATE - CATCH IT HERE, BEFORE ANY
+017850*    AGING MATH IS ATTEMPTED, RATHER THAN LETTING IT ABEND OR
+017860*    SILENTLY CORRUPT THE DAY-COUNT FOR THIS LOAN. THE MONTH CHECK
+017861*    REUSES THE SAME MONTHTBL LOOKUP LAB33 VALIDATES ITS OWN
+017862*    MONTH-NUMBER INPUT WITH, SO "VALID MONTH" MEANS THE SAME
+017863*    THING SHOP-WIDE.
+017870*----------------------------------------------------------------
+017880     SET VALID-RECORD TO TRUE.
+017881     MOVE loanMonth TO MTBL-MONTH-NUMBER.
+017882     SET MTBL-NUMBER-TO-NAME TO TRUE.
+017883     CALL "MONTHTBL" USING MTBL-PARM.
+017890     IF MTBL-IS-NOT-VALID
+017900         SET INVALID-RECORD TO TRUE
+017910     END-IF.
+017920     IF loanDay < 1 OR loanDay > 31
+017930         SET INVALID-RECORD TO TRUE
+017940     END-IF.
+017950 1900-VALIDATE-LOAN-RECORD-EXIT.
+017960     EXIT.
+017970*----------------------------------------------------------------
+017980 1950-REJECT-LOAN-RECORD.
+017990*    LOG THIS LOAN TO THE SHOP-WIDE REJECT.LOG SO OPERATIONS HAS
+018000*    ONE PLACE TO SEE EVERY BAD LOAN DATE ACROSS A RUN; THE LOAN
+018010*    IS NOT AGED OR COUNTED SINCE ITS DATE CAN NOT BE TRUSTED.
+018020*----------------------------------------------------------------
+018030     DISPLAY "WARNING - bad loan date on faculty "
+018040         facultyNumber " loan " loanId.
+018050     MOVE "LAB30"      TO REJ-PROGRAM-NAME.
+018060     MOVE SPACES       TO REJ-RECORD-KEY.
+018070     STRING facultyNumber DELIMITED BY SIZE
+018080            "/"            DELIMITED BY SIZE
+018090            loanId         DELIMITED BY SIZE
+018100         INTO REJ-RECORD-KEY.
+018110     MOVE "BDAT"       TO REJ-REASON-CODE.
+018120     MOVE "Invalid loan month or day"
+018130         TO REJ-REASON-TEXT.
+018140     CALL "REJECTLOG" USING REJECT-PARM.
+018150     ADD 1 TO WS-REJECT-COUNT.
+018160 1950-REJECT-LOAN-RECORD-EXIT.
+018170     EXIT.
+018180*----------------------------------------------------------------
+018190 1050-RELEASE-LOAN-RECORDS.
+018200*    THE SORT'S INPUT PROCEDURE - READ lab30.in DIRECTLY (RATHER
+018210*    THAN LETTING SORT OPEN IT WITH USING) SO A TRAILER RECORD
+018220*    CAN BE PULLED OUT AND COUNTED INSTEAD OF FLOWING INTO THE
+018230*    SORT AS IF IT WERE A LOAN.
+018240*----------------------------------------------------------------
+018250     OPEN INPUT inFile
+018260         PERFORM FOREVER
+018270             READ inFile
+018280                 AT END
+018290                 EXIT PERFORM
+018300             END-READ
+018310             PERFORM 1060-RELEASE-ONE-LOAN-RECORD
+018320                 THRU 1060-RELEASE-ONE-LOAN-RECORD-EXIT
+018330         END-PERFORM
+018340     CLOSE inFile.
+018350 1050-RELEASE-LOAN-RECORDS-EXIT.
+018360     EXIT.
+018370*----------------------------------------------------------------
+018380 1060-RELEASE-ONE-LOAN-RECORD.
+018390*    IF THIS LINE IS THE TRAILER, CAPTURE ITS COUNT AND DO NOT
+018400*    RELEASE IT TO THE SORT; OTHERWISE COUNT IT AND PASS IT ON.
+018410*----------------------------------------------------------------
+018420     IF trailerLiteralI = "TRAILER"
+018430         SET TRAILER-FOUND TO TRUE
+018440         MOVE trailerCountI TO WS-EXPECTED-COUNT
+018450     ELSE
+018460         ADD 1 TO WS-DETAIL-RECORDS-READ
+018470         RELEASE loanDetailsW FROM loanDetailsI
+018480     END-IF.
+018490 1060-RELEASE-ONE-LOAN-RECORD-EXIT.
+018500     EXIT.
+018510*----------------------------------------------------------------
+018520 1600-CHECK-TRAILER-COUNT.
+018530*    IF lab30.in CARRIED A TRAILER RECORD, MAKE SURE THE COUNT IT
+018540*    CLAIMS MATCHES WHAT WAS ACTUALLY READ - A MISMATCH MEANS THE
+018550*    FILE WAS TRUNCATED OR OTHERWISE DAMAGED IN TRANSIT.
+018560*----------------------------------------------------------------
+018570     IF TRAILER-FOUND
+018580         IF WS-EXPECTED-COUNT = WS-DETAIL-RECORDS-READ
+018590             DISPLAY "Trailer record count verified: "
+018600                 WS-DETAIL-RECORDS-READ " record(s)"
+018610         ELSE
+018620             DISPLAY "** TRAILER COUNT MISMATCH - EXPECTED "
+018630             WS-EXPECTED-COUNT " BUT READ "
+018640             WS-DETAIL-RECORDS-READ " **"
+018645             MOVE 8 TO RETURN-CODE
+018650         END-IF
+018660     ELSE
+018670         DISPLAY "WARNING - no trailer record found in lab30.in"
+018680     END-IF.
+018690 1600-CHECK-TRAILER-COUNT-EXIT.
+018700     EXIT.
+018710*----------------------------------------------------------------
+018720 2000-PROCESS-ONE-LOAN.
+018730*    APPLY THE AGING RULES TO ONE LOAN RECORD, FILE IT INTO ITS
+018740*    BUCKET, AND MOVE IT TO HISTORY IF IT HAS AGED OUT.
+018750*----------------------------------------------------------------
+018760     COMPUTE loanDateFormatted =
+018770         (loanYear * 10000) + (loanMonth * 100) + loanDay.
+018780     COMPUTE loanDateInt =
+018790         FUNCTION INTEGER-OF-DATE(loanDateFormatted).
+018800     COMPUTE WS-AGE-IN-DAYS = currentDateInt - loanDateInt.
+018810     PERFORM 2200-DISPLAY-LOAN-DATE
+018820         THRU 2200-DISPLAY-LOAN-DATE-EXIT.
+018830
+018840     IF WS-AGE-IN-DAYS > WS-THRESHOLD-OLD
+018850         DISPLAY "Thank you for your buisness " userName
+018860     END-IF.
+018870     IF WS-AGE-IN-DAYS > WS-THRESHOLD-HISTORY
+018880         DISPLAY "moving " userName " to history file"
+018890         MOVE loanDetails TO historyDetails
+018900         WRITE historyDetails
+018910         ADD 1 TO WS-HISTORY-COUNT
+018920     END-IF.
+018930     IF WS-AGE-IN-DAYS < WS-THRESHOLD-RECENT
+018940         DISPLAY "Welcome to our bank " userName
+018950     END-IF.
+018960     IF loanAmt < 0100.00
+018970         DISPLAY "Your load is coming to an end, "
+018980             "we want your money again " userName
+018990     END-IF.
+019000
+019010     PERFORM 2100-FILE-AGING-BUCKET
+019020         THRU 2100-FILE-AGING-BUCKET-EXIT.
+019030
+019040     ADD 1 TO totalLoans.
+019050 2000-PROCESS-ONE-LOAN-EXIT.
+019060     EXIT.
+019070*----------------------------------------------------------------
+019080 2100-FILE-AGING-BUCKET.
+019090*    ADD THIS LOAN'S COUNT AND DOLLAR AMOUNT INTO EXACTLY ONE OF
+019100*    THE FIVE MUTUALLY EXCLUSIVE AGING BUCKETS.
+019110*----------------------------------------------------------------
+019120     EVALUATE TRUE
+019130         WHEN WS-AGE-IN-DAYS <= WS-THRESHOLD-RECENT
+019140             MOVE 1 TO WS-BUCKET-SUB
+019150         WHEN WS-AGE-IN-DAYS <= WS-THRESHOLD-MID
+019160             MOVE 2 TO WS-BUCKET-SUB
+019170         WHEN WS-AGE-IN-DAYS <= WS-THRESHOLD-OLD
+019180             MOVE 3 TO WS-BUCKET-SUB
+019190         WHEN WS-AGE-IN-DAYS <= WS-THRESHOLD-HISTORY
+019200             MOVE 4 TO WS-BUCKET-SUB
+019210         WHEN OTHER
+019220             MOVE 5 TO WS-BUCKET-SUB
+019230     END-EVALUATE.
+019240
+019250     COMPUTE WS-LOAN-AMT-NUM =
+019260         loanAmtWhole + (loanAmtFrac / 100).
+019270     ADD 1 TO WS-BUCKET-COUNT(WS-BUCKET-SUB).
+019280     ADD WS-LOAN-AMT-NUM TO WS-BUCKET-AMOUNT(WS-BUCKET-SUB).
+019290 2100-FILE-AGING-BUCKET-EXIT.
+019300     EXIT.
+019310*----------------------------------------------------------------
+019320 2500-CHECKPOINT-IF-DUE.
+019330*    WRITE A FRESH CHECKPOINT EVERY WS-CKP-INTERVAL LOANS SO A
+019340*    RESTART NEVER LOSES MORE THAN ONE INTERVAL'S WORTH OF WORK.
+019350*----------------------------------------------------------------
+019360     ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+019370     IF WS-RECS-SINCE-CHECKPOINT >= WS-CKP-INTERVAL
+019380         PERFORM 2600-WRITE-CHECKPOINT
+019390             THRU 2600-WRITE-CHECKPOINT-EXIT
+019400         MOVE ZERO TO WS-RECS-SINCE-CHECKPOINT
+019410     END-IF.
+019420 2500-CHECKPOINT-IF-DUE-EXIT.
+019430     EXIT.
+019440*----------------------------------------------------------------
+019450 2600-WRITE-CHECKPOINT.
+019460*    REWRITE LAB30.CKP WITH THE LOAN JUST PROCESSED AND THE
+019470*    RUNNING TOTALS THAT GO WITH IT.
+019480*----------------------------------------------------------------
+019490     MOVE facultyNumber   TO ckpFacultyNumber.
+019500     MOVE loanId          TO ckpLoanId.
+019510     MOVE totalLoans      TO ckpTotalLoans.
+019520     MOVE WS-HISTORY-COUNT TO ckpHistoryCount.
+019530     MOVE WS-REJECT-COUNT TO ckpRejectCount.
+019540     PERFORM 2700-SAVE-ONE-BUCKET
+019550         THRU 2700-SAVE-ONE-BUCKET-EXIT
+019560         VARYING WS-BUCKET-SUB FROM 1 BY 1
+019570         UNTIL WS-BUCKET-SUB > 5.
+019580
+019590     OPEN OUTPUT checkpointFile.
+019600     WRITE checkpointRecord.
+019610     CLOSE checkpointFile.
+019620 2600-WRITE-CHECKPOINT-EXIT.
+019630     EXIT.
+019640*----------------------------------------------------------------
+019650 2700-SAVE-ONE-BUCKET.
+019660*----------------------------------------------------------------
+019670     MOVE WS-BUCKET-COUNT(WS-BUCKET-SUB)
+019680         TO ckpBucketCount(WS-BUCKET-SUB).
+019690     MOVE WS-BUCKET-AMOUNT(WS-BUCKET-SUB)
+019700         TO ckpBucketAmount(WS-BUCKET-SUB).
+019710 2700-SAVE-ONE-BUCKET-EXIT.
+019720     EXIT.
+019730*----------------------------------------------------------------
+019740 2200-DISPLAY-LOAN-DATE.
+019750*    SHOW THE LOAN DATE WITH THE MONTH NAME SPELLED OUT, VIA THE
+019760*    SHARED MONTHTBL SUBPROGRAM, INSTEAD OF JUST THE MM/DD/YYYY
+019770*    NUMERIC FORM.
+019780*----------------------------------------------------------------
+019790     MOVE loanMonth TO MTBL-MONTH-NUMBER.
+019800     SET MTBL-NUMBER-TO-ABBREV TO TRUE.
+019810     CALL "MONTHTBL" USING MTBL-PARM.
+019820     IF MTBL-IS-VALID
+019830         DISPLAY "Loan dated: " MTBL-MONTH-ABBREV " "
+019840             loanDay "/" loanYear " - " userName
+019850     ELSE
+019860         DISPLAY "Loan has an invalid month: " loanMonth
+019870             " - " userName
+019880     END-IF.
+019890 2200-DISPLAY-LOAN-DATE-EXIT.
+019900     EXIT.
+019910*----------------------------------------------------------------
+019920 3000-PRINT-AGING-REPORT.
+019930*    DISPLAY THE LOAN COUNT AND DOLLAR TOTAL FOR EACH AGING
+019940*    BUCKET.
+019950*----------------------------------------------------------------
+019960     DISPLAY "LOAN AGING REPORT".
+019970     DISPLAY "BUCKET               COUNT        AMOUNT".
+019980     PERFORM 3050-GET-CSV-OPTION
+019990         THRU 3050-GET-CSV-OPTION-EXIT.
+020000     PERFORM 3100-PRINT-ONE-BUCKET
+020010         THRU 3100-PRINT-ONE-BUCKET-EXIT
+020020         VARYING WS-BUCKET-SUB FROM 1 BY 1
+020030         UNTIL WS-BUCKET-SUB > 5.
+020040     PERFORM 3150-CLOSE-CSV-IF-OPEN
+020050         THRU 3150-CLOSE-CSV-IF-OPEN-EXIT.
+020060 3000-PRINT-AGING-REPORT-EXIT.
+020070     EXIT.
+020080*----------------------------------------------------------------
+020090 3050-GET-CSV-OPTION.
+020100*    THE OPERATOR CAN ALSO HAVE THE AGING REPORT WRITTEN TO
+020110*    LAB30.CSV, COMMA-DELIMITED, FOR THE MONTHLY COMMITTEE PACKET.
+020120*----------------------------------------------------------------
+020130     DISPLAY "Write aging report to LAB30.CSV too? (Y/N)".
+020140     ACCEPT WS-CSV-OPTION-ENTRY FROM CONSOLE.
+020150     IF FUNCTION UPPER-CASE(WS-CSV-OPTION-ENTRY) = "Y"
+020160         SET WRITE-CSV TO TRUE
+020170         OPEN OUTPUT csvFile
+020180         MOVE "BUCKET,COUNT,AMOUNT" TO csvRecord
+020190         WRITE csvRecord
+020200     ELSE
+020210         SET DO-NOT-WRITE-CSV TO TRUE
+020220     END-IF.
+020230 3050-GET-CSV-OPTION-EXIT.
+020240     EXIT.
+020250*----------------------------------------------------------------
+020260 3100-PRINT-ONE-BUCKET.
+020270*----------------------------------------------------------------
+020280     MOVE WS-BUCKET-AMOUNT(WS-BUCKET-SUB)
+020290         TO WS-BUCKET-AMOUNT-DISPLAY.
+020300     DISPLAY WS-BUCKET-LABEL(WS-BUCKET-SUB) " "
+020310         WS-BUCKET-COUNT(WS-BUCKET-SUB) "  "
+020320         WS-BUCKET-AMOUNT-DISPLAY.
+020330     IF WRITE-CSV
+020340         PERFORM 3110-WRITE-CSV-LINE
+020350             THRU 3110-WRITE-CSV-LINE-EXIT
+020360     END-IF.
+020370 3100-PRINT-ONE-BUCKET-EXIT.
+020380     EXIT.
+020390*----------------------------------------------------------------
+020400 3110-WRITE-CSV-LINE.
+020410*    BUILD AND WRITE ONE COMMA-DELIMITED AGING-BUCKET LINE.
+020420*----------------------------------------------------------------
+020430     MOVE SPACES TO csvRecord.
+020440     MOVE WS-BUCKET-COUNT(WS-BUCKET-SUB) TO WS-CSV-COUNT-DISPLAY.
+020450     STRING FUNCTION TRIM(WS-BUCKET-LABEL(WS-BUCKET-SUB))
+020460                                         DELIMITED BY SIZE
+020470            ","                          DELIMITED BY SIZE
+020480            WS-CSV-COUNT-DISPLAY         DELIMITED BY SIZE
+020490            ","                          DELIMITED BY SIZE
+020500            WS-BUCKET-AMOUNT-DISPLAY
+020510                                         DELIMITED BY SIZE
+020520         INTO csvRecord.
+020530     WRITE csvRecord.
+020540 3110-WRITE-CSV-LINE-EXIT.
+020550     EXIT.
+020560*----------------------------------------------------------------
+020570 3150-CLOSE-CSV-IF-OPEN.
+020580*----------------------------------------------------------------
+020590     IF WRITE-CSV
+020600         CLOSE csvFile
+020610     END-IF.
+020620 3150-CLOSE-CSV-IF-OPEN-EXIT.
+020630     EXIT.
+024760*----------------------------------------------------------------
+024770 9000-LOG-AUDIT-RUN.
+024780*    APPEND A RUN RECORD TO THE SHARED AUDIT.LOG SO OPERATIONS
+024790*    CAN SEE WHETHER AND WHEN THIS JOB RAN WITHOUT ASKING AROUND.
+024795*----------------------------------------------------------------
+025100     MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-END-DATE.
+025200     MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-END-TIME.
+025300     MOVE WS-DETAIL-RECORDS-READ TO AUDIT-RECORDS-READ.
+025400     MOVE WS-HISTORY-COUNT TO AUDIT-RECORDS-WRITTEN.
+025500     CALL "AUDITLOG" USING AUDIT-PARM.
+025600 9000-LOG-AUDIT-RUN-EXIT.
+025700     EXIT.
+025800*----------------------------------------------------------------
+025900 8000-CLEAR-CHECKPOINT.
+026000*    THE RUN FINISHED NORMALLY, SO THERE IS NOTHING LEFT TO
+026100*    RESTART - TRUNCATE LAB30.CKP SO THE NEXT RUN STARTS CLEAN.
+026200*----------------------------------------------------------------
+026300     OPEN OUTPUT checkpointFile.
+026400     CLOSE checkpointFile.
+026500 8000-CLEAR-CHECKPOINT-EXIT.
+026600     EXIT.
