@@ -0,0 +1,74 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AUDITLOG.
+000300 AUTHOR.        D. LEHMAN.
+000400 INSTALLATION.  SHOP-WIDE - OPERATIONS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026  DL  INITIAL VERSION. CALLED BY LAB22, LAB30, LAB36,
+001100*                 AND L_10 AT THE END OF EACH RUN SO OPERATIONS
+001200*                 HAS ONE PLACE TO SEE WHETHER A JOB RAN AND HOW
+001300*                 MUCH IT PROCESSED, INSTEAD OF HAVING TO ASK
+001400*                 WHOEVER HAPPENED TO BE WATCHING THE CONSOLE.
+001500*----------------------------------------------------------------
+001600* APPENDS ONE LINE TO THE SHARED AUDIT.LOG FILE PER CALL. THE
+001700* CALLING PROGRAM FILLS IN AUDIT-PARM (SEE COPYBOOKS/AUDITPARM.
+001800* CPY) AND CALLS THIS ONCE, NORMALLY JUST BEFORE STOP RUN.
+001900*----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT auditFile ASSIGN TO "AUDIT.LOG"
+002400         ORGANIZATION LINE SEQUENTIAL
+002500         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  auditFile.
+002900 01  auditRecord                 PIC X(80).
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-AUDIT-FILE-STATUS        PIC X(02).
+003200 LINKAGE SECTION.
+003300 COPY "auditparm.cpy".
+003400 PROCEDURE DIVISION USING AUDIT-PARM.
+003500*----------------------------------------------------------------
+003600 0000-MAINLINE.
+003700*    AUDIT.LOG IS OPENED FOR EXTEND (APPEND) SO EACH RUN ADDS ON
+003800*    TO WHAT IS ALREADY THERE. THE VERY FIRST CALL ANYWHERE IN
+003900*    THE SHOP FINDS NO FILE YET, SO EXTEND FAILS AND THE FILE IS
+004000*    CREATED WITH AN OUTPUT OPEN INSTEAD.
+004100*----------------------------------------------------------------
+004200     OPEN EXTEND auditFile.
+004300     IF WS-AUDIT-FILE-STATUS NOT = "00"
+004400         OPEN OUTPUT auditFile
+004500     END-IF.
+004600
+004700     PERFORM 1000-BUILD-AUDIT-RECORD
+004800         THRU 1000-BUILD-AUDIT-RECORD-EXIT.
+004900
+005000     WRITE auditRecord.
+005100     CLOSE auditFile.
+005200
+005300     GOBACK.
+005400*----------------------------------------------------------------
+005500 1000-BUILD-AUDIT-RECORD.
+005600*    LAY OUT ONE FIXED-FORMAT AUDIT LINE FROM AUDIT-PARM.
+005700*----------------------------------------------------------------
+005800     MOVE SPACES TO auditRecord.
+005900     STRING AUDIT-PROGRAM-NAME      DELIMITED BY SIZE
+006000            " START "                DELIMITED BY SIZE
+006100            AUDIT-START-DATE         DELIMITED BY SIZE
+006200            " "                      DELIMITED BY SIZE
+006300            AUDIT-START-TIME         DELIMITED BY SIZE
+006400            " END "                  DELIMITED BY SIZE
+006500            AUDIT-END-DATE           DELIMITED BY SIZE
+006600            " "                      DELIMITED BY SIZE
+006700            AUDIT-END-TIME           DELIMITED BY SIZE
+006800            " READ "                 DELIMITED BY SIZE
+006900            AUDIT-RECORDS-READ       DELIMITED BY SIZE
+007000            " WRITTEN "              DELIMITED BY SIZE
+007100            AUDIT-RECORDS-WRITTEN    DELIMITED BY SIZE
+007200         INTO auditRecord.
+007300 1000-BUILD-AUDIT-RECORD-EXIT.
+007400     EXIT.
