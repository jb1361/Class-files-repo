@@ -1,41 +1,283 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.    L_10.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.                
-FILE-CONTROL.
-    SELECT in-FILE ASSIGN "L10.in"   
-        organization line sequential.
-
-    SELECT out-FILE ASSIGN "L10.out"   
-        organization line sequential.
-
-DATA DIVISION.
-
-FILE SECTION.
-    FD  in-file.
-    01  in-line.      
-	02 line-number	PIC 9(3).
- 	02 line-name PIC A(15).
-
-    FD  out-file.
-    01  out-line.
-	02 line-name	PIC A(15).
-	02 line-number	PIC 9(3).
-
-
-PROCEDURE DIVISION.
-    open input in-file
-    open output out-file
-    PERFORM FOREVER
-        READ in-file
-             AT END
-             EXIT PERFORM
-             END-READ
-	display line-name in in-line "is at " line-number in in-line
-	MOVE CORRESPONDING in-line to out-line
-        WRITE out-line
-        END-PERFORM
-     CLOSE in-file, out-file
-
-    stop run
-    .
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    L_10.
+000300 AUTHOR.        D. LEHMAN.
+000400 INSTALLATION.  DISPATCH - ROUTE MASTER.
+000500 DATE-WRITTEN.  07/02/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026  DL  OUTPUT IS NOW SORTED ASCENDING BY LINE-NUMBER
+001100*                 BEFORE IT IS WRITTEN, AND ANY LINE-NUMBER THAT
+001200*                 APPEARS MORE THAN ONCE IN L10.IN IS FLAGGED ON
+001300*                 THE CONSOLE AND LOGGED SEPARATELY TO L10.DUP.
+001400* 08/09/2026  DL  THE ROUTE RECORD NOW CARRIES AN ACTIVE/INACTIVE
+001500*                 STATUS FLAG AND A PASSENGER-CAPACITY FIELD.
+001550* 08/09/2026  DL  THE RUN NOW LOGS ITS START/END TIME AND RECORD
+001560*                 COUNTS TO THE SHARED AUDIT.LOG VIA AUDITLOG.
+001570* 08/09/2026  DL  A ROUTE RECORD WITH A LINE-STATUS OTHER THAN A
+001580*                 OR I IS NOW LOGGED TO THE SHARED REJECT.LOG VIA
+001590*                 REJECTLOG INSTEAD OF BEING LISTED AS IF IT WERE
+001600*                 GOOD DATA.
+001605* 08/09/2026  DL  L10.IN NOW ENDS WITH A TRAILER RECORD CARRYING
+001606*                 THE EXPECTED RECORD COUNT; THE LINE-NUMBER SORT
+001607*                 NOW USES AN INPUT PROCEDURE SO THE TRAILER IS
+001608*                 PULLED OUT AND CHECKED INSTEAD OF FLOWING IN AS
+001609*                 A BOGUS ROUTE RECORD.
+001610*----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT in-file ASSIGN TO "L10.in"
+002100         ORGANIZATION LINE SEQUENTIAL.
+002200     SELECT out-file ASSIGN TO "L10.out"
+002300         ORGANIZATION LINE SEQUENTIAL.
+002400     SELECT work-file ASSIGN TO "L10.work"
+002500         ORGANIZATION LINE SEQUENTIAL.
+002600     SELECT sorted-file ASSIGN TO "L10.srt"
+002700         ORGANIZATION LINE SEQUENTIAL.
+002800     SELECT dup-file ASSIGN TO "L10.DUP"
+002900         ORGANIZATION LINE SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  in-file.
+003300 01  in-line.
+003400     02  line-numberI            PIC 9(03).
+003500     02  line-nameI              PIC A(15).
+003600     02  line-statusI            PIC X(01).
+003700     02  line-capacityI          PIC 9(04).
+003750 01  in-line-trailer REDEFINES in-line.
+003760     02  trailer-literalI        PIC X(07).
+003770     02  trailer-countI          PIC 9(07).
+003800 SD  work-file.
+003900 01  work-line.
+004000     02  line-numberW            PIC 9(03).
+004100     02  line-nameW              PIC A(15).
+004200     02  line-statusW            PIC X(01).
+004300     02  line-capacityW          PIC 9(04).
+004400 FD  sorted-file.
+004500 01  sorted-line.
+004600     02  line-number             PIC 9(03).
+004700     02  line-name               PIC A(15).
+004800     02  line-status             PIC X(01).
+004900         88  line-active                 VALUE "A".
+005000         88  line-inactive               VALUE "I".
+005100     02  line-capacity           PIC 9(04).
+005200 FD  out-file.
+005300 01  out-line.
+005400     02  line-name               PIC A(15).
+005500     02  line-number             PIC 9(03).
+005600     02  line-status             PIC X(01).
+005700     02  line-capacity           PIC 9(04).
+005800 FD  dup-file.
+005900 01  dup-line                    PIC X(40).
+006000 WORKING-STORAGE SECTION.
+006100*----------------------------------------------------------------
+006200* DUPLICATE LINE-NUMBER DETECTION
+006300*----------------------------------------------------------------
+006400 01  WS-FIRST-RECORD-SW          PIC X(01) VALUE "Y".
+006500     88  FIRST-RECORD                    VALUE "Y".
+006600     88  NOT-FIRST-RECORD                VALUE "N".
+006700 01  WS-PREV-LINE-NUMBER         PIC 9(03) VALUE ZERO.
+006800 01  WS-DUPLICATE-COUNT          PIC 9(03) COMP VALUE ZERO.
+006900 01  WS-DUP-MESSAGE              PIC X(40).
+006904 01  WS-RECORDS-READ             PIC 9(05) COMP VALUE ZERO.
+006908 01  WS-RECORDS-WRITTEN          PIC 9(05) COMP VALUE ZERO.
+006912*----------------------------------------------------------------
+006916* RECORD VALIDATION WORK AREAS
+006920*----------------------------------------------------------------
+006924 01  WS-VALID-RECORD-SW          PIC X(01) VALUE "Y".
+006928     88  VALID-RECORD                    VALUE "Y".
+006932     88  INVALID-RECORD                   VALUE "N".
+006936 01  WS-REJECT-COUNT             PIC 9(05) COMP VALUE ZERO.
+006940*----------------------------------------------------------------
+006944 01  WS-DETAIL-RECORDS-READ      PIC 9(07) COMP VALUE ZERO.
+006948 01  WS-EXPECTED-COUNT           PIC 9(07) COMP VALUE ZERO.
+006952 01  WS-TRAILER-SW               PIC X(01) VALUE "N".
+006956     88  TRAILER-FOUND                   VALUE "Y".
+006960     88  TRAILER-NOT-FOUND               VALUE "N".
+006964*----------------------------------------------------------------
+006968* CALL INTERFACE TO THE SHARED AUDIT-LOG SUBPROGRAM
+006972*----------------------------------------------------------------
+006976 COPY "auditparm.cpy".
+006980*----------------------------------------------------------------
+006984* CALL INTERFACE TO THE SHARED REJECT-LOG SUBPROGRAM
+006988*----------------------------------------------------------------
+006992 COPY "rejparm.cpy".
+007000 PROCEDURE DIVISION.
+007100*----------------------------------------------------------------
+007200 0000-MAINLINE.
+007300*----------------------------------------------------------------
+007310     MOVE "L_10" TO AUDIT-PROGRAM-NAME.
+007320     MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-START-DATE.
+007330     MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-START-TIME.
+007340
+007400     SORT work-file ON ASCENDING KEY line-numberW
+007410         INPUT PROCEDURE 1300-RELEASE-LINE-RECORDS
+007420             THRU 1300-RELEASE-LINE-RECORDS-EXIT
+007500         GIVING sorted-file.
+007550
+007560     PERFORM 1600-CHECK-TRAILER-COUNT
+007570         THRU 1600-CHECK-TRAILER-COUNT-EXIT.
+007600
+007700     OPEN INPUT sorted-file
+007800     OPEN OUTPUT out-file
+007900     OPEN OUTPUT dup-file
+008000         PERFORM FOREVER
+008100             READ sorted-file
+008200                 AT END
+008300                     EXIT PERFORM
+008400             END-READ
+008500
+008600             ADD 1 TO WS-RECORDS-READ
+008650
+008660             PERFORM 1000-CHECK-FOR-DUPLICATE
+008670                 THRU 1000-CHECK-FOR-DUPLICATE-EXIT
+008680
+008690             PERFORM 1100-VALIDATE-LINE-STATUS
+008700                 THRU 1100-VALIDATE-LINE-STATUS-EXIT
+008800
+008810             IF VALID-RECORD
+008900                 DISPLAY line-name IN sorted-line "is at "
+009000                     line-number IN sorted-line
+009100                 MOVE CORRESPONDING sorted-line TO out-line
+009200                 WRITE out-line
+009250                 ADD 1 TO WS-RECORDS-WRITTEN
+009260             ELSE
+009270                 PERFORM 1200-REJECT-LINE-RECORD
+009280                     THRU 1200-REJECT-LINE-RECORD-EXIT
+009290             END-IF
+009300         END-PERFORM
+009400     CLOSE sorted-file
+009500     CLOSE out-file
+009600     CLOSE dup-file.
+009700
+009800     IF WS-DUPLICATE-COUNT = ZERO
+009900         DISPLAY "No duplicate line-numbers found"
+010000     ELSE
+010100         DISPLAY WS-DUPLICATE-COUNT
+010200             " duplicate line-number(s) logged to L10.DUP"
+010300     END-IF.
+010310     IF WS-REJECT-COUNT NOT = ZERO
+010320         DISPLAY WS-REJECT-COUNT
+010330             " bad route record(s) logged to REJECT.LOG"
+010340     END-IF.
+010400
+010450     PERFORM 9000-LOG-AUDIT-RUN
+010460         THRU 9000-LOG-AUDIT-RUN-EXIT.
+010470
+010500     STOP RUN.
+010600*----------------------------------------------------------------
+010700 1000-CHECK-FOR-DUPLICATE.
+010800*    SINCE sorted-file IS IN ASCENDING line-number ORDER, ANY
+010900*    DUPLICATE LINE-NUMBER SHOWS UP AS TWO CONSECUTIVE RECORDS
+011000*    WITH THE SAME VALUE. FLAG IT ON THE CONSOLE AND LOG IT TO
+011100*    L10.DUP; THE RECORD STILL FLOWS THROUGH TO out-file.
+011200*----------------------------------------------------------------
+011300     IF NOT-FIRST-RECORD
+011400         AND line-number IN sorted-line = WS-PREV-LINE-NUMBER
+011500         DISPLAY "** DUPLICATE LINE-NUMBER: "
+011600             line-number IN sorted-line " **"
+011650         MOVE SPACES TO WS-DUP-MESSAGE
+011700         STRING "DUPLICATE LINE-NUMBER: "
+011800             line-number IN sorted-line DELIMITED BY SIZE
+011900             INTO WS-DUP-MESSAGE
+012000         MOVE WS-DUP-MESSAGE TO dup-line
+012100         WRITE dup-line
+012200         ADD 1 TO WS-DUPLICATE-COUNT
+012300     END-IF.
+012400     MOVE line-number IN sorted-line TO WS-PREV-LINE-NUMBER.
+012500     SET NOT-FIRST-RECORD TO TRUE.
+012600 1000-CHECK-FOR-DUPLICATE-EXIT.
+012700     EXIT.
+012710*----------------------------------------------------------------
+012720 1100-VALIDATE-LINE-STATUS.
+012730*    THE ONLY VALID LINE-STATUS VALUES ARE A (ACTIVE) AND
+012740*    I (INACTIVE) - ANYTHING ELSE MEANS THE RECORD IS MALFORMED.
+012750*----------------------------------------------------------------
+012760     SET VALID-RECORD TO TRUE.
+012770     IF NOT (line-active OR line-inactive)
+012780         SET INVALID-RECORD TO TRUE
+012790     END-IF.
+012800 1100-VALIDATE-LINE-STATUS-EXIT.
+012810     EXIT.
+012820*----------------------------------------------------------------
+012830 1200-REJECT-LINE-RECORD.
+012840*    LOG THIS ROUTE RECORD TO THE SHOP-WIDE REJECT.LOG SO
+012850*    OPERATIONS HAS ONE PLACE TO SEE EVERY BAD LINE-STATUS ACROSS
+012860*    A RUN; THE RECORD IS NOT COPIED TO out-file.
+012870*----------------------------------------------------------------
+012880     DISPLAY "** BAD LINE-STATUS ON LINE-NUMBER: "
+012890         line-number IN sorted-line " **".
+012900     MOVE "L_10"         TO REJ-PROGRAM-NAME.
+012910     MOVE SPACES         TO REJ-RECORD-KEY.
+012920     MOVE line-number IN sorted-line TO REJ-RECORD-KEY(1:3).
+012930     MOVE "BADS"         TO REJ-REASON-CODE.
+012940     MOVE "Invalid line status"
+012950         TO REJ-REASON-TEXT.
+012960     CALL "REJECTLOG" USING REJECT-PARM.
+012970     ADD 1 TO WS-REJECT-COUNT.
+012980 1200-REJECT-LINE-RECORD-EXIT.
+012990     EXIT.
+013010*----------------------------------------------------------------
+013020 1300-RELEASE-LINE-RECORDS.
+013030*    INPUT PROCEDURE FOR THE LINE-NUMBER SORT. READS in-file
+013040*    DIRECTLY SO THE TRAILER RECORD CAN BE PULLED OUT AND ITS
+013050*    COUNT CAPTURED INSTEAD OF FLOWING INTO THE SORT AS A BOGUS
+013060*    ROUTE RECORD.
+013070*----------------------------------------------------------------
+013080     OPEN INPUT in-file.
+013090     PERFORM FOREVER
+013100         READ in-file
+013110             AT END
+013120                 EXIT PERFORM
+013130         END-READ
+013140         PERFORM 1400-RELEASE-ONE-LINE-RECORD
+013150             THRU 1400-RELEASE-ONE-LINE-RECORD-EXIT
+013160     END-PERFORM.
+013170     CLOSE in-file.
+013180 1300-RELEASE-LINE-RECORDS-EXIT.
+013190     EXIT.
+013200*----------------------------------------------------------------
+013210 1400-RELEASE-ONE-LINE-RECORD.
+013220*----------------------------------------------------------------
+013230     IF trailer-literalI = "TRAILER"
+013240         MOVE trailer-countI TO WS-EXPECTED-COUNT
+013250         SET TRAILER-FOUND TO TRUE
+013260     ELSE
+013270         ADD 1 TO WS-DETAIL-RECORDS-READ
+013280         RELEASE work-line FROM in-line
+013290     END-IF.
+013300 1400-RELEASE-ONE-LINE-RECORD-EXIT.
+013310     EXIT.
+013320*----------------------------------------------------------------
+013330 1600-CHECK-TRAILER-COUNT.
+013340*    COMPARE THE TRAILER'S EXPECTED RECORD COUNT AGAINST THE
+013350*    NUMBER OF DETAIL RECORDS ACTUALLY RELEASED TO THE SORT.
+013360*----------------------------------------------------------------
+013370     IF TRAILER-NOT-FOUND
+013380         DISPLAY "WARNING - no trailer record found in L10.in"
+013390     ELSE
+013400         IF WS-EXPECTED-COUNT = WS-DETAIL-RECORDS-READ
+013410             DISPLAY "Trailer record count verified: "
+013420                 WS-EXPECTED-COUNT " record(s)"
+013430         ELSE
+013440             DISPLAY "WARNING - trailer record count "
+013450                 WS-EXPECTED-COUNT " does not match "
+013460                 WS-DETAIL-RECORDS-READ " record(s) read"
+013470         END-IF
+013480     END-IF.
+013490 1600-CHECK-TRAILER-COUNT-EXIT.
+013500     EXIT.
+013510*----------------------------------------------------------------
+013520 9000-LOG-AUDIT-RUN.
+013530*    APPEND A RUN RECORD TO THE SHARED AUDIT.LOG SO OPERATIONS
+013540*    CAN SEE WHETHER AND WHEN THIS JOB RAN WITHOUT ASKING AROUND.
+013550*----------------------------------------------------------------
+013560     MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-END-DATE.
+013570     MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-END-TIME.
+013580     MOVE WS-RECORDS-READ TO AUDIT-RECORDS-READ.
+013590     MOVE WS-RECORDS-WRITTEN TO AUDIT-RECORDS-WRITTEN.
+013595     CALL "AUDITLOG" USING AUDIT-PARM.
+013600 9000-LOG-AUDIT-RUN-EXIT.
+013700     EXIT.
