@@ -0,0 +1,154 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MONTHTBL.
+000300 AUTHOR.        D. LEHMAN.
+000400 INSTALLATION.  SHARED SUBPROGRAMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026  DL  INITIAL VERSION. PULLED THE MONTH-NAME TABLE
+001100*                 OUT OF LAB33 SO DATETIME, LAB30, AND LAB33
+001200*                 ITSELF CAN ALL CALL ONE COPY OF IT INSTEAD OF
+001300*                 EACH KEEPING THEIR OWN.
+001400*----------------------------------------------------------------
+001500* CALLING CONVENTION - CALL "MONTHTBL" USING MTBL-PARM (SEE
+001600* COPYBOOK MTBLPARM). SET MTBL-FUNCTION TO ONE OF:
+001700*   "N" - MTBL-MONTH-NUMBER IN, MTBL-MONTH-NAME OUT
+001800*   "A" - MTBL-MONTH-NUMBER IN, MTBL-MONTH-ABBREV OUT
+001900*   "Q" - MTBL-MONTH-NUMBER IN, MTBL-QUARTER OUT
+002000*   "R" - MTBL-MONTH-NAME IN, MTBL-MONTH-NUMBER OUT
+002100* MTBL-VALID-SW COMES BACK "N" IF MTBL-MONTH-NUMBER WAS NOT
+002200* 1-12 (FUNCTIONS N/A/Q) OR THE NAME WAS NOT RECOGNIZED
+002300* (FUNCTION R).
+002400*----------------------------------------------------------------
+002500 ENVIRONMENT DIVISION.
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800*----------------------------------------------------------------
+002900* MONTH NAME AND ABBREVIATION TABLES
+003000*----------------------------------------------------------------
+003100 78  MTBL-TABLE-SIZE             VALUE 12.
+003200 01  MTBL-MONTH-NAMES.
+003300     05  FILLER PIC X(09) VALUE "January".
+003400     05  FILLER PIC X(09) VALUE "February".
+003500     05  FILLER PIC X(09) VALUE "March".
+003600     05  FILLER PIC X(09) VALUE "April".
+003700     05  FILLER PIC X(09) VALUE "May".
+003800     05  FILLER PIC X(09) VALUE "June".
+003900     05  FILLER PIC X(09) VALUE "July".
+004000     05  FILLER PIC X(09) VALUE "August".
+004100     05  FILLER PIC X(09) VALUE "September".
+004200     05  FILLER PIC X(09) VALUE "October".
+004300     05  FILLER PIC X(09) VALUE "November".
+004400     05  FILLER PIC X(09) VALUE "December".
+004500 01  MTBL-MONTH-NAME-TABLE REDEFINES MTBL-MONTH-NAMES.
+004600     05  MTBL-MONTH-NAME-ENTRY   PIC X(09)
+004700                                 OCCURS 12 TIMES.
+004800 01  MTBL-MONTH-ABBREVS.
+004900     05  FILLER PIC X(03) VALUE "JAN".
+005000     05  FILLER PIC X(03) VALUE "FEB".
+005100     05  FILLER PIC X(03) VALUE "MAR".
+005200     05  FILLER PIC X(03) VALUE "APR".
+005300     05  FILLER PIC X(03) VALUE "MAY".
+005400     05  FILLER PIC X(03) VALUE "JUN".
+005500     05  FILLER PIC X(03) VALUE "JUL".
+005600     05  FILLER PIC X(03) VALUE "AUG".
+005700     05  FILLER PIC X(03) VALUE "SEP".
+005800     05  FILLER PIC X(03) VALUE "OCT".
+005900     05  FILLER PIC X(03) VALUE "NOV".
+006000     05  FILLER PIC X(03) VALUE "DEC".
+006100 01  MTBL-MONTH-ABBREV-TABLE REDEFINES MTBL-MONTH-ABBREVS.
+006200     05  MTBL-MONTH-ABBREV-ENTRY PIC X(03)
+006300                                 OCCURS 12 TIMES.
+006400*----------------------------------------------------------------
+006500* WORK AREAS
+006600*----------------------------------------------------------------
+006700 01  MTBL-SCAN-SUB               PIC 9(02) COMP.
+006800 01  MTBL-UPPER-NAME             PIC X(09).
+006900 01  MTBL-UPPER-TABLE-NAME       PIC X(09).
+007000 LINKAGE SECTION.
+007100 COPY "mtblparm.cpy".
+007200 PROCEDURE DIVISION USING MTBL-PARM.
+007300*----------------------------------------------------------------
+007400 0000-MAINLINE.
+007500*----------------------------------------------------------------
+007600     SET MTBL-IS-VALID TO TRUE.
+007700     EVALUATE TRUE
+007800         WHEN MTBL-NUMBER-TO-NAME
+007900             PERFORM 1000-LOOKUP-NAME
+008000                 THRU 1000-LOOKUP-NAME-EXIT
+008100         WHEN MTBL-NUMBER-TO-ABBREV
+008200             PERFORM 1100-LOOKUP-ABBREV
+008300                 THRU 1100-LOOKUP-ABBREV-EXIT
+008400         WHEN MTBL-NUMBER-TO-QUARTER
+008500             PERFORM 1200-LOOKUP-QUARTER
+008600                 THRU 1200-LOOKUP-QUARTER-EXIT
+008700         WHEN MTBL-NAME-TO-NUMBER
+008800             PERFORM 1300-LOOKUP-NUMBER
+008900                 THRU 1300-LOOKUP-NUMBER-EXIT
+009000         WHEN OTHER
+009100             SET MTBL-IS-NOT-VALID TO TRUE
+009200     END-EVALUATE.
+009300     GOBACK.
+009400*----------------------------------------------------------------
+009500 1000-LOOKUP-NAME.
+009600*----------------------------------------------------------------
+009700     IF MTBL-MONTH-NUMBER >= 1 AND MTBL-MONTH-NUMBER <= 12
+009800         MOVE MTBL-MONTH-NAME-ENTRY(MTBL-MONTH-NUMBER)
+009900             TO MTBL-MONTH-NAME
+010000     ELSE
+010100         SET MTBL-IS-NOT-VALID TO TRUE
+010200     END-IF.
+010300 1000-LOOKUP-NAME-EXIT.
+010400     EXIT.
+010500*----------------------------------------------------------------
+010600 1100-LOOKUP-ABBREV.
+010700*----------------------------------------------------------------
+010800     IF MTBL-MONTH-NUMBER >= 1 AND MTBL-MONTH-NUMBER <= 12
+010900         MOVE MTBL-MONTH-ABBREV-ENTRY(MTBL-MONTH-NUMBER)
+011000             TO MTBL-MONTH-ABBREV
+011100     ELSE
+011200         SET MTBL-IS-NOT-VALID TO TRUE
+011300     END-IF.
+011400 1100-LOOKUP-ABBREV-EXIT.
+011500     EXIT.
+011600*----------------------------------------------------------------
+011700 1200-LOOKUP-QUARTER.
+011800*    QUARTERS ARE JAN-MAR = Q1, APR-JUN = Q2, JUL-SEP = Q3,
+011900*    OCT-DEC = Q4.
+012000*----------------------------------------------------------------
+012100     IF MTBL-MONTH-NUMBER >= 1 AND MTBL-MONTH-NUMBER <= 12
+012200         COMPUTE MTBL-QUARTER =
+012300             ((MTBL-MONTH-NUMBER - 1) / 3) + 1
+012400     ELSE
+012500         SET MTBL-IS-NOT-VALID TO TRUE
+012600     END-IF.
+012700 1200-LOOKUP-QUARTER-EXIT.
+012800     EXIT.
+012900*----------------------------------------------------------------
+013000 1300-LOOKUP-NUMBER.
+013100*    CASE-INSENSITIVE REVERSE LOOKUP OF A MONTH NAME.
+013200*----------------------------------------------------------------
+013300     MOVE ZERO TO MTBL-MONTH-NUMBER.
+013400     MOVE FUNCTION UPPER-CASE(MTBL-MONTH-NAME) TO MTBL-UPPER-NAME.
+013500     PERFORM 1310-CHECK-ONE-NAME
+013600         THRU 1310-CHECK-ONE-NAME-EXIT
+013700         VARYING MTBL-SCAN-SUB FROM 1 BY 1
+013800         UNTIL MTBL-SCAN-SUB > 12
+013900         OR MTBL-MONTH-NUMBER NOT = ZERO.
+014000     IF MTBL-MONTH-NUMBER = ZERO
+014100         SET MTBL-IS-NOT-VALID TO TRUE
+014200     END-IF.
+014300 1300-LOOKUP-NUMBER-EXIT.
+014400     EXIT.
+014500*----------------------------------------------------------------
+014600 1310-CHECK-ONE-NAME.
+014700*----------------------------------------------------------------
+014800     MOVE FUNCTION UPPER-CASE(MTBL-MONTH-NAME-ENTRY
+014850         (MTBL-SCAN-SUB)) TO MTBL-UPPER-TABLE-NAME.
+015000     IF MTBL-UPPER-NAME = MTBL-UPPER-TABLE-NAME
+015100         MOVE MTBL-SCAN-SUB TO MTBL-MONTH-NUMBER
+015200     END-IF.
+015300 1310-CHECK-ONE-NAME-EXIT.
+015400     EXIT.
