@@ -1,55 +1,369 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LAB36.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.                
-FILE-CONTROL.
-    SELECT inFile ASSIGN "lab36.in"   
-        organization line sequential.
-	SELECT outFile ASSIGN "lab36.out"   
-        organization line sequential.
-	SELECT workFile ASSIGN "lab36.work"   
-        organization line sequential.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LAB36.
+000300 AUTHOR.        D. LEHMAN.
+000400 INSTALLATION.  REGISTRAR - STUDENT ROSTER REPORTING.
+000500 DATE-WRITTEN.  06/14/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026  DL  ADDED studentNameO AS AN ASCENDING SECONDARY
+001100*                 SORT KEY SO STUDENTS TIED ON CREDITS COME OUT
+001200*                 IN A REPRODUCIBLE ALPHABETICAL ORDER.
+001300* 08/09/2026  DL  ADDED A GPA FIELD TO THE STUDENT RECORD AND A
+001400*                 DEAN'S LIST REPORT (GPA >= 3.50) RANKED HIGH
+001500*                 TO LOW.
+001600* 08/09/2026  DL  SORT DIRECTION ON THE CREDITS ROSTER IS NOW AN
+001700*                 OPERATOR PROMPT INSTEAD OF A FIXED DESCENDING
+001800*                 KEY.
+001900* 08/09/2026  DL  THE ROSTER NOW PRINTS WITH COLUMN HEADERS, A
+002000*                 PAGE BREAK EVERY 20 LINES, AND A STUDENT COUNT
+002100*                 TRAILER INSTEAD OF A BARE DISPLAY PER RECORD.
+002150* 08/09/2026  DL  THE RUN NOW LOGS ITS START/END TIME AND RECORD
+002160*                 COUNTS TO THE SHARED AUDIT.LOG VIA AUDITLOG.
+002170* 08/09/2026  DL  lab36.in NOW ENDS WITH A TRAILER RECORD CARRYING
+002180*                 THE EXPECTED RECORD COUNT; THE ROSTER SORT NOW
+002190*                 USES AN INPUT PROCEDURE SO THE TRAILER IS PULLED
+002195*                 OUT AND CHECKED INSTEAD OF FLOWING IN AS A
+002196*                 BOGUS STUDENT.
+002197* 08/09/2026  DL  THE OPERATOR CAN NOW ALSO HAVE THE ROSTER
+002198*                 WRITTEN TO LAB36.CSV, COMMA-DELIMITED, FOR THE
+002199*                 MONTHLY COMMITTEE PACKET.
+002200*----------------------------------------------------------------
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT inFile ASSIGN TO "lab36.in"
+002700         ORGANIZATION LINE SEQUENTIAL.
+002800     SELECT outFile ASSIGN TO "lab36.out"
+002900         ORGANIZATION LINE SEQUENTIAL.
+002950     SELECT csvFile ASSIGN TO "LAB36.CSV"
+002960         ORGANIZATION LINE SEQUENTIAL.
+003000     SELECT workFile ASSIGN TO "lab36.work"
+003100         ORGANIZATION LINE SEQUENTIAL.
+003200     SELECT dlFile ASSIGN TO "lab36.dl"
+003300         ORGANIZATION LINE SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  inFile.
+003700 01  studentInfoI.
+003800     02  studentNameI            PIC A(20).
+003900     02  studentCreditsI         PIC A(02).
+004000     02  studentGpaI             PIC 9V99.
+004050 01  studentTrailerRecordI REDEFINES studentInfoI.
+004060     02  trailerLiteralI         PIC X(07).
+004070     02  trailerCountI           PIC 9(07).
+004100 FD  outFile.
+004200 01  studentInfo.
+004300     02  studentNameO            PIC A(20).
+004400     02  studentCreditsO         PIC A(02).
+004500     02  studentGpaO             PIC 9V99.
+004600 SD  workFile.
+004700 01  studentInfoW.
+004800     02  studentNameW            PIC A(20).
+004900     02  studentCreditsW         PIC A(02).
+005000     02  studentGpaW             PIC 9V99.
+005100 FD  dlFile.
+005200 01  studentInfoDL.
+005300     02  studentNameDL           PIC A(20).
+005400     02  studentCreditsDL        PIC A(02).
+005500     02  studentGpaDL            PIC 9V99.
+005550 FD  csvFile.
+005560 01  csvRecord                   PIC X(40).
+005600 WORKING-STORAGE SECTION.
+005700*----------------------------------------------------------------
+005800* SORT-DIRECTION SWITCH
+005900*----------------------------------------------------------------
+006000 01  WS-SORT-DIR-ENTRY           PIC X(01).
+006100 01  WS-SORT-DIR-SW              PIC X(01) VALUE "D".
+006200     88  SORT-ASCENDING                  VALUE "A".
+006300     88  SORT-DESCENDING                 VALUE "D".
+006400*----------------------------------------------------------------
+006500* ROSTER REPORT WORK AREAS
+006600*----------------------------------------------------------------
+006700 01  WS-LINE-COUNT               PIC 9(03) COMP VALUE ZERO.
+006800 01  WS-LINES-PER-PAGE           PIC 9(03) COMP VALUE 20.
+006900 01  WS-PAGE-NUMBER              PIC 9(03) COMP VALUE ZERO.
+007000 01  WS-STUDENT-COUNT            PIC 9(05) COMP VALUE ZERO.
+007100*----------------------------------------------------------------
+007200* DEAN'S LIST REPORT WORK AREAS
+007300*----------------------------------------------------------------
+007400 01  WS-HONOR-ROLL-CUTOFF        PIC 9V99 VALUE 3.50.
+007410 01  WS-HONOR-ROLL-CUTOFF-DISP   PIC 9.99 VALUE 3.50.
+007500 01  WS-HONOR-ROLL-RANK          PIC 9(03) COMP VALUE ZERO.
+007502 01  WS-GPA-O-DISPLAY            PIC 9.99.
+007504 01  WS-GPA-DL-DISPLAY           PIC 9.99.
+007510*----------------------------------------------------------------
+007520* TRAILER-RECORD CONTROLS
+007530*----------------------------------------------------------------
+007540 01  WS-DETAIL-RECORDS-READ      PIC 9(07) COMP VALUE ZERO.
+007541 01  WS-EXPECTED-COUNT           PIC 9(07) COMP VALUE ZERO.
+007542 01  WS-TRAILER-SW               PIC X(01) VALUE "N".
+007543     88  TRAILER-FOUND                   VALUE "Y".
+007544     88  TRAILER-NOT-FOUND               VALUE "N".
+007545*----------------------------------------------------------------
+007546* CSV EXPORT OPTION FOR THE ROSTER
+007547*----------------------------------------------------------------
+007548 01  WS-CSV-OPTION-ENTRY         PIC X(01).
+007549 01  WS-CSV-OPTION-SW            PIC X(01) VALUE "N".
+007551     88  WRITE-CSV                       VALUE "Y".
+007552     88  DO-NOT-WRITE-CSV                VALUE "N".
+007553*----------------------------------------------------------------
+007560* CALL INTERFACE TO THE SHARED AUDIT-LOG SUBPROGRAM
+007570*----------------------------------------------------------------
+007580 COPY "auditparm.cpy".
+007600 PROCEDURE DIVISION.
+007700*----------------------------------------------------------------
+007800 0000-MAINLINE.
+007900*----------------------------------------------------------------
+008000     PERFORM 1000-GET-SORT-DIRECTION
+008100         THRU 1000-GET-SORT-DIRECTION-EXIT.
+008150
+008160     PERFORM 1100-RECORD-RUN-START
+008170         THRU 1100-RECORD-RUN-START-EXIT.
+008200
+008300     PERFORM 2000-SORT-AND-PRINT-ROSTER
+008400         THRU 2000-SORT-AND-PRINT-ROSTER-EXIT.
+008500
+008600     PERFORM 3000-SORT-AND-PRINT-DEANS-LIST
+008700         THRU 3000-SORT-AND-PRINT-DEANS-LIST-EXIT.
+008750
+008760     PERFORM 9000-LOG-AUDIT-RUN
+008770         THRU 9000-LOG-AUDIT-RUN-EXIT.
+008800
+008900     STOP RUN.
+009000*----------------------------------------------------------------
+009100 1000-GET-SORT-DIRECTION.
+009200*    SORT DIRECTION FOR THE CREDITS ROSTER IS NOW PICKED AT RUN
+009300*    TIME INSTEAD OF BEING A FIXED DESCENDING KEY.
+009400*----------------------------------------------------------------
+009500     DISPLAY "Sort roster (A)scending or (D)escending by "
+009600         "credits?".
+009700     ACCEPT WS-SORT-DIR-ENTRY FROM CONSOLE.
+009800     IF FUNCTION UPPER-CASE(WS-SORT-DIR-ENTRY) = "A"
+009900         SET SORT-ASCENDING TO TRUE
+010000     ELSE
+010100         SET SORT-DESCENDING TO TRUE
+010200     END-IF.
+010300 1000-GET-SORT-DIRECTION-EXIT.
+010400     EXIT.
+010450*----------------------------------------------------------------
+010460 1100-RECORD-RUN-START.
+010470*    CAPTURE THE RUN'S START DATE/TIME FOR THE AUDIT LOG.
+010480*----------------------------------------------------------------
+010490     MOVE "LAB36" TO AUDIT-PROGRAM-NAME.
+010495     MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-START-DATE.
+010496     MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-START-TIME.
+010497 1100-RECORD-RUN-START-EXIT.
+010498     EXIT.
+010510*----------------------------------------------------------------
+010520 1050-RELEASE-STUDENT-RECORDS.
+010530*    INPUT PROCEDURE FOR THE ROSTER SORT. READS inFile DIRECTLY
+010540*    SO THE TRAILER RECORD CAN BE PULLED OUT AND ITS COUNT
+010550*    CAPTURED INSTEAD OF FLOWING INTO THE SORT AS A BOGUS
+010560*    STUDENT.
+010570*----------------------------------------------------------------
+010580     OPEN INPUT inFile.
+010590     PERFORM FOREVER
+010600         READ inFile
+010610             AT END
+010620                 EXIT PERFORM
+010630         END-READ
+010640         PERFORM 1060-RELEASE-ONE-STUDENT-RECORD
+010650             THRU 1060-RELEASE-ONE-STUDENT-RECORD-EXIT
+010660     END-PERFORM.
+010670     CLOSE inFile.
+010680 1050-RELEASE-STUDENT-RECORDS-EXIT.
+010690     EXIT.
+010700*----------------------------------------------------------------
+010710 1060-RELEASE-ONE-STUDENT-RECORD.
+010720*----------------------------------------------------------------
+010730     IF trailerLiteralI = "TRAILER"
+010740         MOVE trailerCountI TO WS-EXPECTED-COUNT
+010750         SET TRAILER-FOUND TO TRUE
+010760     ELSE
+010770         ADD 1 TO WS-DETAIL-RECORDS-READ
+010780         RELEASE studentInfoW FROM studentInfoI
+010790     END-IF.
+010800 1060-RELEASE-ONE-STUDENT-RECORD-EXIT.
+010810     EXIT.
+010820*----------------------------------------------------------------
+010830 2000-SORT-AND-PRINT-ROSTER.
+010840*    SORT THE ROSTER BY CREDITS (DIRECTION PER THE OPERATOR'S
+010850*    CHOICE) WITH STUDENT NAME AS AN ASCENDING TIE-BREAK, THEN
+010860*    PRINT IT WITH HEADERS, PAGE BREAKS, AND A TRAILING COUNT.
+010870*----------------------------------------------------------------
+011050     MOVE ZERO TO WS-DETAIL-RECORDS-READ.
+011060     MOVE ZERO TO WS-EXPECTED-COUNT.
+011070     SET TRAILER-NOT-FOUND TO TRUE.
+011080
+011100     IF SORT-ASCENDING
+011200         SORT workFile ON ASCENDING KEY studentCreditsW
+011300             ASCENDING KEY studentNameW
+011310             INPUT PROCEDURE 1050-RELEASE-STUDENT-RECORDS
+011320                 THRU 1050-RELEASE-STUDENT-RECORDS-EXIT
+011400             GIVING outFile
+011500     ELSE
+011600         SORT workFile ON DESCENDING KEY studentCreditsW
+011700             ASCENDING KEY studentNameW
+011710             INPUT PROCEDURE 1050-RELEASE-STUDENT-RECORDS
+011720                 THRU 1050-RELEASE-STUDENT-RECORDS-EXIT
+011800             GIVING outFile
+011900     END-IF.
+012000
+012100     MOVE ZERO TO WS-LINE-COUNT.
+012200     MOVE ZERO TO WS-PAGE-NUMBER.
+012300     MOVE ZERO TO WS-STUDENT-COUNT.
+012310
+012320     PERFORM 2050-GET-CSV-OPTION
+012330         THRU 2050-GET-CSV-OPTION-EXIT.
+012400
+012500     OPEN INPUT outFile
+012600         PERFORM FOREVER
+012700             READ outFile
+012800                 AT END
+012900                     EXIT PERFORM
+013000             END-READ
+013100
+013200             IF WS-LINE-COUNT = ZERO
+013300                 PERFORM 2100-PRINT-ROSTER-HEADER
+013400                     THRU 2100-PRINT-ROSTER-HEADER-EXIT
+013500             END-IF
+013600
+013690             MOVE studentGpaO TO WS-GPA-O-DISPLAY
+013700             DISPLAY studentNameO "  " studentCreditsO
+013800                 "      " WS-GPA-O-DISPLAY
+013850             IF WRITE-CSV
+013860                 PERFORM 2150-WRITE-CSV-LINE
+013870                     THRU 2150-WRITE-CSV-LINE-EXIT
+013880             END-IF
+013900             ADD 1 TO WS-LINE-COUNT
+014000             ADD 1 TO WS-STUDENT-COUNT
+014100             IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+014200                 MOVE ZERO TO WS-LINE-COUNT
+014300             END-IF
+014400         END-PERFORM
+014500     CLOSE outFile.
+014510
+014520     IF WRITE-CSV
+014530         CLOSE csvFile
+014540     END-IF.
+014600
+014700     DISPLAY " ".
+014800     DISPLAY "Total students: " WS-STUDENT-COUNT.
 
-DATA DIVISION.
-
-FILE SECTION.
-    FD  inFile.
-    01  studentInfoInput.      
-		02 studentNameI		PIC A(20).
- 		02 studentCreditsI 	PIC A(2).
-		
-	FD  outFile.
-    01  studentInfo.      
-		02 studentNameO		PIC A(20).
- 		02 studentCreditsO 	PIC A(2).
-		
-	SD  workFile.
-    01  studentInfoW.      
-		02 studentNameW		PIC A(20).
- 		02 studentCreditsW 	PIC A(2).
- 
-	
-WORKING-STORAGE SECTION.
-01 firstName PIC A(19).
-01 lastName PIC A(19).
-
-
-PROCEDURE DIVISION.
-POne.
-
-	SORT workFile ON DESCENDING KEY studentCreditsO
-	USING inFile GIVING outFile.
-
-
-	open input outFile
-		PERFORM FOREVER
-			READ outFile
-				 AT END
-				 EXIT PERFORM
-				 END-READ
-			
-			DISPLAY studentInfo	
-		END-PERFORM
-	CLOSE outFile
-
-STOP RUN.
+014810     PERFORM 1600-CHECK-TRAILER-COUNT
+014820         THRU 1600-CHECK-TRAILER-COUNT-EXIT.
+014900 2000-SORT-AND-PRINT-ROSTER-EXIT.
+015000     EXIT.
+015010*----------------------------------------------------------------
+015020 2050-GET-CSV-OPTION.
+015030*    THE OPERATOR CAN ALSO HAVE THE ROSTER WRITTEN TO LAB36.CSV,
+015040*    COMMA-DELIMITED, FOR THE MONTHLY COMMITTEE PACKET.
+015050*----------------------------------------------------------------
+015060     DISPLAY "Write roster to LAB36.CSV too? (Y/N)".
+015070     ACCEPT WS-CSV-OPTION-ENTRY FROM CONSOLE.
+015080     IF FUNCTION UPPER-CASE(WS-CSV-OPTION-ENTRY) = "Y"
+015090         SET WRITE-CSV TO TRUE
+015100         OPEN OUTPUT csvFile
+015110         MOVE "NAME,CREDITS,GPA" TO csvRecord
+015120         WRITE csvRecord
+015130     ELSE
+015140         SET DO-NOT-WRITE-CSV TO TRUE
+015150     END-IF.
+015160 2050-GET-CSV-OPTION-EXIT.
+015170     EXIT.
+015180*----------------------------------------------------------------
+015190 2150-WRITE-CSV-LINE.
+015200*    BUILD AND WRITE ONE COMMA-DELIMITED ROSTER LINE.
+015210*----------------------------------------------------------------
+015220     MOVE SPACES TO csvRecord.
+015230     STRING FUNCTION TRIM(studentNameO)    DELIMITED BY SIZE
+015240            ","                            DELIMITED BY SIZE
+015250            studentCreditsO                DELIMITED BY SIZE
+015260            ","                            DELIMITED BY SIZE
+015270            WS-GPA-O-DISPLAY               DELIMITED BY SIZE
+015280         INTO csvRecord.
+015290     WRITE csvRecord.
+015300 2150-WRITE-CSV-LINE-EXIT.
+015310     EXIT.
+015320*----------------------------------------------------------------
+015330 1600-CHECK-TRAILER-COUNT.
+015340*    COMPARE THE TRAILER'S EXPECTED RECORD COUNT AGAINST THE
+015350*    NUMBER OF DETAIL RECORDS ACTUALLY RELEASED TO THE SORT.
+015360*----------------------------------------------------------------
+015370     IF TRAILER-NOT-FOUND
+015380         DISPLAY "WARNING - no trailer record found in lab36.in"
+015390     ELSE
+015400         IF WS-EXPECTED-COUNT = WS-DETAIL-RECORDS-READ
+015410             DISPLAY "Trailer record count verified: "
+015420                 WS-EXPECTED-COUNT " record(s)"
+015430         ELSE
+015440             DISPLAY "WARNING - trailer record count "
+015450                 WS-EXPECTED-COUNT " does not match "
+015460                 WS-DETAIL-RECORDS-READ " record(s) read"
+015465             MOVE 8 TO RETURN-CODE
+015470         END-IF
+015480     END-IF.
+015490 1600-CHECK-TRAILER-COUNT-EXIT.
+015500     EXIT.
+015510*----------------------------------------------------------------
+015520 2100-PRINT-ROSTER-HEADER.
+015530*    COLUMN HEADERS PRINTED AT THE TOP OF EVERY PAGE.
+015540*----------------------------------------------------------------
+015550     ADD 1 TO WS-PAGE-NUMBER.
+015560     DISPLAY " ".
+015570     DISPLAY "STUDENT ROSTER - PAGE " WS-PAGE-NUMBER.
+015580     DISPLAY "NAME                  CREDITS  GPA".
+015590 2100-PRINT-ROSTER-HEADER-EXIT.
+015600     EXIT.
+016100*----------------------------------------------------------------
+016200 3000-SORT-AND-PRINT-DEANS-LIST.
+016300*    RE-SORT THE ALREADY-PRODUCED ROSTER BY GPA DESCENDING (NAME
+016400*    ASCENDING TO BREAK TIES) AND LIST EVERYONE AT OR ABOVE THE
+016500*    HONOR-ROLL CUTOFF, RANKED HIGH TO LOW.
+016600*----------------------------------------------------------------
+016700     SORT workFile ON DESCENDING KEY studentGpaW
+016800         ASCENDING KEY studentNameW
+016900         USING outFile GIVING dlFile.
+017000
+017100     MOVE ZERO TO WS-HONOR-ROLL-RANK.
+017200     DISPLAY " ".
+017300     DISPLAY "DEAN'S LIST (GPA " WS-HONOR-ROLL-CUTOFF-DISP
+017400         " AND ABOVE)".
+017500     DISPLAY "RANK  NAME                  GPA".
+017600
+017700     OPEN INPUT dlFile
+017800         PERFORM FOREVER
+017900             READ dlFile
+018000                 AT END
+018100                     EXIT PERFORM
+018200             END-READ
+018300
+018400             IF studentGpaDL >= WS-HONOR-ROLL-CUTOFF
+018500                 ADD 1 TO WS-HONOR-ROLL-RANK
+018550                 MOVE studentGpaDL TO WS-GPA-DL-DISPLAY
+018600                 DISPLAY WS-HONOR-ROLL-RANK "     "
+018700                     studentNameDL "  " WS-GPA-DL-DISPLAY
+018800             END-IF
+018900         END-PERFORM
+019000     CLOSE dlFile.
+019100
+019200     IF WS-HONOR-ROLL-RANK = ZERO
+019300         DISPLAY "No students met the Dean's List cutoff "
+019400             "this term"
+019500     END-IF.
+019600 3000-SORT-AND-PRINT-DEANS-LIST-EXIT.
+019700     EXIT.
+019800*----------------------------------------------------------------
+019900 9000-LOG-AUDIT-RUN.
+020000*    APPEND A RUN RECORD TO THE SHARED AUDIT.LOG SO OPERATIONS
+020100*    CAN SEE WHETHER AND WHEN THIS JOB RAN WITHOUT ASKING AROUND.
+020200*----------------------------------------------------------------
+020300     MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-END-DATE.
+020400     MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-END-TIME.
+020500     MOVE WS-STUDENT-COUNT TO AUDIT-RECORDS-READ.
+020600     MOVE WS-STUDENT-COUNT TO AUDIT-RECORDS-WRITTEN.
+020700     CALL "AUDITLOG" USING AUDIT-PARM.
+020800 9000-LOG-AUDIT-RUN-EXIT.
+020900     EXIT.
