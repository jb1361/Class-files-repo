@@ -0,0 +1,59 @@
+//NITEBTCH JOB (ACCTNO),'D LEHMAN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NITEBTCH - OVERNIGHT BATCH CHAIN
+//*
+//* RUNS THE VIN LOOKUP (LAB22), THE FACULTY LOAN AGING RUN
+//* (LAB30), AND THE STUDENT ROSTER SORT (LAB36) IN SEQUENCE.
+//* EACH STEP IS GATED ON THE CONDITION CODE OF THE STEP BEFORE
+//* IT SO A BAD RETURN CODE STOPS THE CHAIN INSTEAD OF LETTING A
+//* LATER STEP RUN AGAINST A STATE NOBODY CHECKED.
+//*
+//* MODIFICATION HISTORY
+//* 08/09/2026  DL  INITIAL VERSION.
+//* 08/09/2026  DL  ADDED LAB22LDST TO REBUILD THE LAB22.IDX INDEXED
+//*                 MASTER FROM THE NIGHT'S lab22.in TRANSFER BEFORE
+//*                 LAB22STP RUNS AGAINST IT.
+//*--------------------------------------------------------------*
+//LAB22LDST EXEC PGM=LAB22LD
+//STEPLIB  DD   DSN=SHOP.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* LAB22STP - VIN LOOKUP AGAINST LAB22.IDX. SKIPPED IF LAB22LDST
+//* ENDED WITH A CONDITION CODE GREATER THAN 4.
+//*--------------------------------------------------------------*
+//LAB22STP EXEC PGM=LAB22,COND=(4,LT,LAB22LDST)
+//STEPLIB  DD   DSN=SHOP.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*    SYSIN CARD 1 IS THE VIN SEARCH FRAGMENT - DISPATCH SUPPLIES
+//*    THE NIGHT'S FRAGMENT HERE BEFORE SUBMITTING. CARD 2 IS THE
+//*    Y/N ANSWER TO "WRITE MATCHES TO AN OUTPUT FILE?".
+//SYSIN    DD   *
+
+N
+/*
+//*--------------------------------------------------------------*
+//* LAB30STP - FACULTY LOAN AGING. SKIPPED IF LAB22STP ENDED
+//* WITH A CONDITION CODE GREATER THAN 4.
+//*--------------------------------------------------------------*
+//LAB30STP EXEC PGM=LAB30,COND=(4,LT,LAB22STP)
+//STEPLIB  DD   DSN=SHOP.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*    SYSIN CARD 1 IS THE Y/N ANSWER TO "WRITE AGING REPORT TO
+//*    LAB30.CSV TOO?".
+//SYSIN    DD   *
+N
+/*
+//*--------------------------------------------------------------*
+//* LAB36STP - STUDENT ROSTER SORT. SKIPPED IF LAB30STP ENDED
+//* WITH A CONDITION CODE GREATER THAN 4.
+//*--------------------------------------------------------------*
+//LAB36STP EXEC PGM=LAB36,COND=(4,LT,LAB30STP)
+//STEPLIB  DD   DSN=SHOP.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*    SYSIN CARD 1 IS THE SORT DIRECTION (A/D). CARD 2 IS THE Y/N
+//*    ANSWER TO "WRITE ROSTER TO LAB36.CSV TOO?".
+//SYSIN    DD   *
+D
+N
+/*
