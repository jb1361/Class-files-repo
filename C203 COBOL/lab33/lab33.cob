@@ -1,72 +1,162 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Lab33.
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-NUM PIC 9(2).
-88 FAIL VALUES ARE 13 THRU 99.
-88 FAILTwo VALUES ARE -9 THRU 00.
-01 userInput PIC 9(3).
-01 userInputTwo PIC A(9).
-
-
-78 Month-TABLE-SIZE VALUE 12.
-
-01 Month-Values.
-02 FILLER PIC X(9) VALUE 'January '.
-02 FILLER PIC X(9) VALUE 'February '.
-02 FILLER PIC X(9) VALUE 'March '.
-02 FILLER PIC X(9) VALUE 'April '.
-02 FILLER PIC X(9) VALUE 'May '.
-02 FILLER PIC X(9) VALUE 'June '.
-02 FILLER PIC X(9) VALUE 'July '.
-02 FILLER PIC X(9) VALUE 'August '.
-02 FILLER PIC X(9) VALUE 'September'.
-02 FILLER PIC X(9) VALUE 'October '.
-02 FILLER PIC X(9) VALUE 'November '.
-02 FILLER PIC X(9) VALUE 'December '.
-
-01 Month-Table REDEFINES Month-Values.
-02 Month PIC X(9) OCCURS Month-TABLE-SIZE TIMES.
-
-01 ii pic 999 value 1.
-
-PROCEDURE DIVISION.
-
-DISPLAY "Enter month 1-12".
-ACCEPT userInput FROM CONSOLE.
-MOVE userInput TO WS-NUM.
-
-IF FAIL
-	DISPLAY WS-NUM' is an invalid month'
-	STOP RUN
-end-if.
-IF FAILTwo
-	DISPLAY WS-NUM' is an invalid month'
-	STOP RUN
-end-if.
-
-perform
-	varying ii from 1 by 1
-	until ii > 12
-
-	IF ii = WS-NUM
-		display month(ii)
-	END-IF
-end-perform.
-
-DISPLAY "Enter month name".
-ACCEPT userInputTwo FROM CONSOLE.
-
-perform
-	varying ii from 1 by 1
-	until ii > 12
-
-	IF Function Upper-case(month(ii)) = Function Upper-case(userInputTwo)
-		display ii
-	END-IF
-end-perform.
-
-stop run.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LAB33.
+000300 AUTHOR.        D. LEHMAN.
+000400 INSTALLATION.  TRAINING - C203 COBOL LAB.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026  DL  REPLACED THE LOCAL MONTH-NAME TABLE WITH A CALL
+001100*                 TO THE SHARED MONTHTBL SUBPROGRAM, SO THIS SHOP
+001200*                 ONLY MAINTAINS ONE COPY OF THE MONTH NAMES.
+001300*                 ALSO ADDED ABBREVIATION AND FISCAL-QUARTER
+001400*                 LOOKUPS (BOTH SERVED BY MONTHTBL) AND A PARALLEL
+001500*                 DAY-OF-WEEK NAME TABLE WITH ITS OWN FORWARD AND
+001600*                 REVERSE LOOKUP.
+001700*----------------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200*----------------------------------------------------------------
+002300* MONTH LOOKUP FIELDS
+002400*----------------------------------------------------------------
+002500 01  WS-NUM                      PIC 9(02).
+002600     88  FAIL                        VALUES ARE 13 THRU 99.
+002700     88  FAILTwo                     VALUES ARE -9 THRU 00.
+002800 01  userInput                  PIC 9(03).
+002900 01  userInputTwo               PIC A(09).
+003000*----------------------------------------------------------------
+003100* DAY-OF-WEEK TABLE AND LOOKUP FIELDS
+003200*----------------------------------------------------------------
+003300 78  WeekDay-TABLE-SIZE              VALUE 7.
+003400 01  WeekDay-Values.
+003500     02  FILLER PIC X(09) VALUE 'Sunday'.
+003600     02  FILLER PIC X(09) VALUE 'Monday'.
+003700     02  FILLER PIC X(09) VALUE 'Tuesday'.
+003800     02  FILLER PIC X(09) VALUE 'Wednesday'.
+003900     02  FILLER PIC X(09) VALUE 'Thursday'.
+004000     02  FILLER PIC X(09) VALUE 'Friday'.
+004100     02  FILLER PIC X(09) VALUE 'Saturday'.
+004200 01  WeekDay-Table REDEFINES WeekDay-Values.
+004300     02  WeekDay  PIC X(09)
+004350                  OCCURS WeekDay-TABLE-SIZE TIMES.
+004500 01  WS-DAY-NUM                  PIC 9(02).
+004600     88  DAY-FAIL                    VALUES ARE 8 THRU 99.
+004700     88  DAY-FAILTwo                  VALUES ARE -9 THRU 00.
+004800 01  dayInput                   PIC 9(03).
+004900 01  dayInputTwo                PIC A(09).
+005000*----------------------------------------------------------------
+005100* WORK AREAS
+005200*----------------------------------------------------------------
+005300 01  ii                          PIC 9(03) VALUE 1.
+005400*----------------------------------------------------------------
+005500* CALL INTERFACE TO THE SHARED MONTH-TABLE SUBPROGRAM
+005600*----------------------------------------------------------------
+005700 COPY "mtblparm.cpy".
+005800 PROCEDURE DIVISION.
+005900*----------------------------------------------------------------
+006000 0000-MAINLINE.
+006100*----------------------------------------------------------------
+006200     PERFORM 1000-MONTH-NUMBER-TO-NAME
+006300         THRU 1000-MONTH-NUMBER-TO-NAME-EXIT.
+006400     PERFORM 2000-MONTH-NAME-TO-NUMBER
+006500         THRU 2000-MONTH-NAME-TO-NUMBER-EXIT.
+006600     PERFORM 3000-DAY-NUMBER-TO-NAME
+006700         THRU 3000-DAY-NUMBER-TO-NAME-EXIT.
+006800     PERFORM 4000-DAY-NAME-TO-NUMBER
+006900         THRU 4000-DAY-NAME-TO-NUMBER-EXIT.
+007000     STOP RUN.
+007100*----------------------------------------------------------------
+007200 1000-MONTH-NUMBER-TO-NAME.
+007300*    LOOKS UP THE MONTH NAME, ABBREVIATION, AND FISCAL QUARTER
+007400*    FOR A MONTH NUMBER ENTERED AT THE CONSOLE.
+007500*----------------------------------------------------------------
+007600     DISPLAY "Enter month 1-12".
+007700     ACCEPT userInput FROM CONSOLE.
+007800     MOVE userInput TO WS-NUM.
+007900
+008000     IF FAIL OR FAILTwo
+008100         DISPLAY WS-NUM ' is an invalid month'
+008200         GO TO 1000-MONTH-NUMBER-TO-NAME-EXIT
+008300     END-IF.
+008400
+008500     MOVE WS-NUM TO MTBL-MONTH-NUMBER.
+008600     SET MTBL-NUMBER-TO-NAME TO TRUE.
+008700     CALL "MONTHTBL" USING MTBL-PARM.
+008800     IF MTBL-IS-VALID
+008900         DISPLAY MTBL-MONTH-NAME
+009000     END-IF.
+009100
+009200     MOVE WS-NUM TO MTBL-MONTH-NUMBER.
+009300     SET MTBL-NUMBER-TO-ABBREV TO TRUE.
+009400     CALL "MONTHTBL" USING MTBL-PARM.
+009500     IF MTBL-IS-VALID
+009600         DISPLAY "Abbreviation: " MTBL-MONTH-ABBREV
+009700     END-IF.
+009800
+009900     MOVE WS-NUM TO MTBL-MONTH-NUMBER.
+010000     SET MTBL-NUMBER-TO-QUARTER TO TRUE.
+010100     CALL "MONTHTBL" USING MTBL-PARM.
+010200     IF MTBL-IS-VALID
+010300         DISPLAY "Fiscal quarter: Q" MTBL-QUARTER
+010400     END-IF.
+010500 1000-MONTH-NUMBER-TO-NAME-EXIT.
+010600     EXIT.
+010700*----------------------------------------------------------------
+010800 2000-MONTH-NAME-TO-NUMBER.
+010900*    REVERSE LOOKUP - GIVEN A MONTH NAME, RETURN ITS NUMBER.
+011000*----------------------------------------------------------------
+011100     DISPLAY "Enter month name".
+011200     ACCEPT userInputTwo FROM CONSOLE.
+011300     MOVE userInputTwo TO MTBL-MONTH-NAME.
+011400     SET MTBL-NAME-TO-NUMBER TO TRUE.
+011500     CALL "MONTHTBL" USING MTBL-PARM.
+011600     IF MTBL-IS-VALID
+011700         DISPLAY MTBL-MONTH-NUMBER
+011800     ELSE
+011900         DISPLAY userInputTwo ' is an invalid month name'
+012000     END-IF.
+012100 2000-MONTH-NAME-TO-NUMBER-EXIT.
+012200     EXIT.
+012300*----------------------------------------------------------------
+012400 3000-DAY-NUMBER-TO-NAME.
+012500*    FORWARD LOOKUP OF THE DAY-OF-WEEK TABLE, DIRECTLY IN THIS
+012600*    PROGRAM SINCE ONLY LAB33 USES IT TODAY.
+012700*----------------------------------------------------------------
+012800     DISPLAY "Enter day number 1-7 (1=Sunday)".
+012900     ACCEPT dayInput FROM CONSOLE.
+013000     MOVE dayInput TO WS-DAY-NUM.
+013100
+013200     IF DAY-FAIL OR DAY-FAILTwo
+013300         DISPLAY WS-DAY-NUM ' is an invalid day number'
+013400         GO TO 3000-DAY-NUMBER-TO-NAME-EXIT
+013500     END-IF.
+013600
+013700     PERFORM VARYING ii FROM 1 BY 1 UNTIL ii > WeekDay-TABLE-SIZE
+013800         IF ii = WS-DAY-NUM
+013900             DISPLAY WeekDay(ii)
+014000         END-IF
+014100     END-PERFORM.
+014200 3000-DAY-NUMBER-TO-NAME-EXIT.
+014300     EXIT.
+014400*----------------------------------------------------------------
+014500 4000-DAY-NAME-TO-NUMBER.
+014600*    REVERSE LOOKUP OF THE DAY-OF-WEEK TABLE.
+014700*----------------------------------------------------------------
+014800     DISPLAY "Enter day name".
+014900     ACCEPT dayInputTwo FROM CONSOLE.
+015000
+015100     PERFORM VARYING ii FROM 1 BY 1 UNTIL ii > WeekDay-TABLE-SIZE
+015200         IF FUNCTION UPPER-CASE(WeekDay(ii)) =
+015300                 FUNCTION UPPER-CASE(dayInputTwo)
+015400             DISPLAY ii
+015450             EXIT PERFORM
+015500         END-IF
+015600     END-PERFORM.
+015620     IF ii > WeekDay-TABLE-SIZE
+015640         DISPLAY dayInputTwo ' is an invalid day name'
+015660     END-IF.
+015700 4000-DAY-NAME-TO-NUMBER-EXIT.
+015800     EXIT.
