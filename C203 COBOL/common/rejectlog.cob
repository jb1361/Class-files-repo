@@ -0,0 +1,68 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    REJECTLOG.
+000300 AUTHOR.        D. LEHMAN.
+000400 INSTALLATION.  SHOP-WIDE - OPERATIONS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026  DL  INITIAL VERSION. CALLED BY LAB22, LAB30, AND
+001100*                 L_10 WHENEVER A RECORD FAILS VALIDATION, SO
+001200*                 OPERATIONS HAS ONE PLACE TO CHECK FOR DATA
+001300*                 PROBLEMS ACROSS ALL THREE PROGRAMS INSTEAD OF
+001400*                 EACH ONE SILENTLY PROCESSING WHATEVER IS THERE.
+001500*----------------------------------------------------------------
+001600* APPENDS ONE LINE TO THE SHARED REJECT.LOG FILE PER CALL. THE
+001700* CALLING PROGRAM FILLS IN REJECT-PARM (SEE COPYBOOKS/REJPARM.
+001800* CPY) AND CALLS THIS ONCE FOR EACH BAD RECORD IT FINDS.
+001900*----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT rejectFile ASSIGN TO "REJECT.LOG"
+002400         ORGANIZATION LINE SEQUENTIAL
+002500         FILE STATUS IS WS-REJECT-FILE-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  rejectFile.
+002900 01  rejectRecord                PIC X(90).
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-REJECT-FILE-STATUS       PIC X(02).
+003200 LINKAGE SECTION.
+003300 COPY "rejparm.cpy".
+003400 PROCEDURE DIVISION USING REJECT-PARM.
+003500*----------------------------------------------------------------
+003600 0000-MAINLINE.
+003700*    REJECT.LOG IS OPENED FOR EXTEND (APPEND) SO EACH RUN ADDS ON
+003800*    TO WHAT IS ALREADY THERE. THE VERY FIRST CALL ANYWHERE IN
+003900*    THE SHOP FINDS NO FILE YET, SO EXTEND FAILS AND THE FILE IS
+004000*    CREATED WITH AN OUTPUT OPEN INSTEAD.
+004100*----------------------------------------------------------------
+004200     OPEN EXTEND rejectFile.
+004300     IF WS-REJECT-FILE-STATUS NOT = "00"
+004400         OPEN OUTPUT rejectFile
+004500     END-IF.
+004600
+004700     PERFORM 1000-BUILD-REJECT-RECORD
+004800         THRU 1000-BUILD-REJECT-RECORD-EXIT.
+004900
+005000     WRITE rejectRecord.
+005100     CLOSE rejectFile.
+005200
+005300     GOBACK.
+005400*----------------------------------------------------------------
+005500 1000-BUILD-REJECT-RECORD.
+005600*    LAY OUT ONE FIXED-FORMAT REJECT LINE FROM REJECT-PARM.
+005700*----------------------------------------------------------------
+005800     MOVE SPACES TO rejectRecord.
+005900     STRING REJ-PROGRAM-NAME        DELIMITED BY SIZE
+006000            " KEY="                  DELIMITED BY SIZE
+006100            REJ-RECORD-KEY           DELIMITED BY SIZE
+006200            " CODE="                 DELIMITED BY SIZE
+006300            REJ-REASON-CODE          DELIMITED BY SIZE
+006400            " - "                    DELIMITED BY SIZE
+006500            REJ-REASON-TEXT          DELIMITED BY SIZE
+006600         INTO rejectRecord.
+006700 1000-BUILD-REJECT-RECORD-EXIT.
+006800     EXIT.
