@@ -0,0 +1,11 @@
+000100*----------------------------------------------------------------
+000200* REJPARM - CALL INTERFACE FOR THE REJECTLOG SUBPROGRAM.
+000300* SHARED BY REJECTLOG ITSELF AND BY EVERY PROGRAM THAT HANDS IT
+000400* A BAD RECORD (LAB22, LAB30, L_10) SO THE REJECT RECORD LAYOUT
+000500* ONLY HAS TO BE MAINTAINED ONCE.
+000600*----------------------------------------------------------------
+000700 01  REJECT-PARM.
+000800     05  REJ-PROGRAM-NAME        PIC X(08).
+000900     05  REJ-RECORD-KEY          PIC X(20).
+001000     05  REJ-REASON-CODE         PIC X(04).
+001100     05  REJ-REASON-TEXT         PIC X(40).
