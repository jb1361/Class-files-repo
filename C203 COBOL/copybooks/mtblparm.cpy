@@ -0,0 +1,18 @@
+000100*----------------------------------------------------------------
+000200* MTBLPARM - CALL INTERFACE FOR THE MONTHTBL SUBPROGRAM.
+000300* SHARED BY MONTHTBL ITSELF AND BY EVERY CALLER (LAB33, DATETIME,
+000400* LAB30) SO THE PARAMETER LAYOUT ONLY HAS TO BE MAINTAINED ONCE.
+000500*----------------------------------------------------------------
+000600 01  MTBL-PARM.
+000700     05  MTBL-FUNCTION           PIC X(01).
+000800         88  MTBL-NUMBER-TO-NAME         VALUE "N".
+000900         88  MTBL-NUMBER-TO-ABBREV       VALUE "A".
+001000         88  MTBL-NUMBER-TO-QUARTER      VALUE "Q".
+001100         88  MTBL-NAME-TO-NUMBER         VALUE "R".
+001200     05  MTBL-MONTH-NUMBER       PIC 9(02).
+001300     05  MTBL-MONTH-NAME         PIC X(09).
+001400     05  MTBL-MONTH-ABBREV       PIC X(03).
+001500     05  MTBL-QUARTER            PIC 9(01).
+001600     05  MTBL-VALID-SW           PIC X(01).
+001700         88  MTBL-IS-VALID               VALUE "Y".
+001800         88  MTBL-IS-NOT-VALID           VALUE "N".
