@@ -1,29 +1,372 @@
-IDENTIFICATION DIVISION.                          
-PROGRAM-ID.    DATETIME.                          
-ENVIRONMENT DIVISION.                            
-DATA DIVISION.                                    
-WORKING-STORAGE SECTION.                          
-                                                  
-
-01  WS-CURRENT-DATE.
-   05  WS-CURRENT-YEAR			PIC 9(04).
-   05  WS-CURRENT-MONTH			PIC 9(02).
-   05  WS-CURRENT-DAY			PIC 9(02).          
-
-01 currentDate 			PIC 9(08).
-01 dateInteger        	PIC 9(07).
-01 FutureDate        	PIC 9(08). 
-01 testDate 			PIC 9(08) VALUE 16010101.
-
-PROCEDURE DIVISION.                              
-                  		
-    MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE.  
-	MOVE WS-CURRENT-DATE to currentDate.		
-    DISPLAY 'THE DATE TODAY IS : ' WS-CURRENT-MONTH'/'WS-CURRENT-DAY'/'WS-CURRENT-YEAR.     
-	
-	COMPUTE dateInteger = FUNCTION INTEGER-OF-DATE (currentDate).
-	ADD 90 TO dateInteger.
-	COMPUTE FutureDate = FUNCTION DATE-OF-INTEGER (dateInteger).
-	MOVE FutureDate to WS-CURRENT-DATE.  
-	DISPLAY 'The date 90 Days from now is : ' WS-CURRENT-MONTH'/'WS-CURRENT-DAY'/'WS-CURRENT-YEAR.   
-    STOP RUN. 
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DATETIME.
+000300 AUTHOR.        D. LEHMAN.
+000400 INSTALLATION.  OPERATIONS - BATCH SCHEDULING.
+000500 DATE-WRITTEN.  01/05/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026  DL  DAY-OFFSET IS NOW OPERATOR-SUPPLIED INSTEAD OF
+001100*                 HARDCODED - READ FROM DATETIME.PRM IF PRESENT,
+001200*                 OTHERWISE PROMPTED FOR AT THE CONSOLE.
+001210* 08/09/2026  DL  ADDED A BUSINESS-DAY MODE THAT SKIPS WEEKENDS
+001220*                 AND THE SHOP HOLIDAY TABLE INSTEAD OF JUST
+001230*                 ADDING CALENDAR DAYS.
+001240* 08/09/2026  DL  REPLACED THE SINGLE FUTURE DATE WITH A
+001250*                 30/60/90/120/180-DAY SCHEDULE TABLE. THE
+001260*                 OPERATOR-SUPPLIED OFFSET (SEE ABOVE) IS KEPT
+001270*                 AS AN ADDITIONAL ROW WHEN IT DIFFERS FROM THE
+001280*                 STANDARD LADDER.
+001290* 08/09/2026  DL  DATES ARE NOW CHECKED AGAINST A 1900-2099
+001292*                 CENTURY WINDOW BEFORE BEING HANDED TO
+001294*                 INTEGER-OF-DATE. testDate IS USED TO SELF-
+001296*                 CHECK THE VALIDATION ON STARTUP.
+001298* 08/09/2026  DL  DATES NOW SHOW THE DAY-OF-WEEK NAME ALONGSIDE
+001299*                 THE MM/DD/YYYY SO A WEEKEND DUE DATE STANDS
+001299*                 OUT AT A GLANCE.
+001299* 08/09/2026  DL  DATES NOW SHOW THE MONTH ABBREVIATION (VIA THE
+001299*                 SHARED MONTHTBL SUBPROGRAM) ALONGSIDE THE
+001299*                 NUMERIC MONTH SO THE SCHEDULE READS LIKE A
+001299*                 CALENDAR INSTEAD OF A STRING OF DIGITS.
+001300*----------------------------------------------------------------
+001400 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT OPTIONAL paramFile ASSIGN TO "DATETIME.PRM"
+002100         ORGANIZATION LINE SEQUENTIAL
+002200         FILE STATUS IS paramFileStatus.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  paramFile.
+002600 01  paramRecord.
+002700         05  paramOffsetDays         PIC 9(03).
+002800 WORKING-STORAGE SECTION.
+002900*----------------------------------------------------------------
+003000* SWITCHES
+003100*----------------------------------------------------------------
+003200 01  paramFileStatus             PIC X(02).
+003300 01  WS-SWITCHES.
+003400     05  WS-PARAM-FILE-SW        PIC X(01) VALUE "N".
+003500         88  PARAM-FILE-FOUND            VALUE "Y".
+003600         88  PARAM-FILE-NOT-FOUND        VALUE "N".
+003610     05  WS-DAY-COUNT-MODE       PIC X(01) VALUE "C".
+003620         88  CALENDAR-DAY-MODE           VALUE "C".
+003630         88  BUSINESS-DAY-MODE           VALUE "B".
+003640*----------------------------------------------------------------
+003650* SHOP HOLIDAY TABLE (MONTH/DAY ONLY - APPLIES EVERY YEAR)
+003660*----------------------------------------------------------------
+003670 01  WS-HOLIDAYS.
+003680     05  FILLER                  PIC 9(04) VALUE 0101.
+003690     05  FILLER                  PIC 9(04) VALUE 0619.
+003700     05  FILLER                  PIC 9(04) VALUE 0704.
+003710     05  FILLER                  PIC 9(04) VALUE 1111.
+003720     05  FILLER                  PIC 9(04) VALUE 1225.
+003730     05  FILLER                  PIC 9(04) VALUE 1231.
+003740 01  WS-HOLIDAY-TABLE REDEFINES WS-HOLIDAYS.
+003750     05  WS-HOLIDAY-MMDD         PIC 9(04) OCCURS 6 TIMES.
+003760 01  WS-HOLIDAY-SUB              PIC 9(02) COMP.
+003770*----------------------------------------------------------------
+003800* DATE WORK AREAS
+003900*----------------------------------------------------------------
+004000 01  WS-CURRENT-DATE.
+004100     05  WS-CURRENT-YEAR         PIC 9(04).
+004200     05  WS-CURRENT-MONTH        PIC 9(02).
+004300     05  WS-CURRENT-DAY          PIC 9(02).
+004400
+004500 01  currentDate                 PIC 9(08).
+004600 01  dateInteger                 PIC 9(07).
+004700 01  FutureDate                  PIC 9(08).
+004800 01  testDate                    PIC 9(08) VALUE 16010101.
+004900 01  offsetDays                  PIC 9(03) VALUE 90.
+005000 01  userOffsetEntry             PIC 9(03).
+005010 01  userModeEntry               PIC X(01).
+005020 01  WS-CANDIDATE-INT            PIC 9(07).
+005030 01  WS-CANDIDATE-DATE           PIC 9(08).
+005040 01  WS-CANDIDATE-MMDD           PIC 9(04).
+005050 01  WS-BUSINESS-DAYS-FOUND      PIC 9(03) COMP.
+005060 01  WS-DAY-OF-WEEK              PIC 9(01).
+005065 01  WS-DOW-INT                  PIC 9(07).
+005066 01  WS-DOW-MOD                  PIC 9(01).
+005070 01  WS-HOLIDAY-FOUND-SW         PIC X(01) VALUE "N".
+005080     88  HOLIDAY-FOUND                   VALUE "Y".
+005090     88  HOLIDAY-NOT-FOUND               VALUE "N".
+005092*----------------------------------------------------------------
+005094* SCHEDULE LADDER - STANDARD FOLLOW-UP HORIZONS
+005096*----------------------------------------------------------------
+005098 01  WS-BASE-DATE-INT            PIC 9(07).
+005100 01  WS-WORK-OFFSET              PIC 9(03).
+005102 01  WS-HORIZON-SUB              PIC 9(02) COMP.
+005104 01  WS-HORIZON-COUNT            PIC 9(02) COMP VALUE 5.
+005106 01  WS-HORIZON-DAYS.
+005108     05  WS-HORIZON-ENTRY OCCURS 6 TIMES PIC 9(03).
+005110*----------------------------------------------------------------
+005112* DATE VALIDATION WORK AREAS
+005114*----------------------------------------------------------------
+005116 01  WS-DATE-TO-CHECK            PIC 9(08).
+005118 01  WS-DATE-TO-CHECK-R REDEFINES WS-DATE-TO-CHECK.
+005120     05  WS-CHECK-YEAR           PIC 9(04).
+005122     05  WS-CHECK-MONTH          PIC 9(02).
+005124     05  WS-CHECK-DAY            PIC 9(02).
+005126 01  WS-DATE-VALID-SW            PIC X(01) VALUE "Y".
+005128     88  DATE-IS-VALID                   VALUE "Y".
+005130     88  DATE-IS-INVALID                 VALUE "N".
+005132*----------------------------------------------------------------
+005134* DAY-OF-WEEK NAME TABLE (1=MONDAY ... 7=SUNDAY)
+005136*----------------------------------------------------------------
+005138 01  WS-DAY-NAMES.
+005140     05  FILLER                  PIC X(03) VALUE "MON".
+005142     05  FILLER                  PIC X(03) VALUE "TUE".
+005144     05  FILLER                  PIC X(03) VALUE "WED".
+005146     05  FILLER                  PIC X(03) VALUE "THU".
+005148     05  FILLER                  PIC X(03) VALUE "FRI".
+005150     05  FILLER                  PIC X(03) VALUE "SAT".
+005152     05  FILLER                  PIC X(03) VALUE "SUN".
+005154 01  WS-DAY-NAME-TABLE REDEFINES WS-DAY-NAMES.
+005156     05  WS-DAY-NAME             PIC X(03) OCCURS 7 TIMES.
+005158*----------------------------------------------------------------
+005160* CALL INTERFACE TO THE SHARED MONTH-TABLE SUBPROGRAM
+005162*----------------------------------------------------------------
+005164 COPY "mtblparm.cpy".
+005200 PROCEDURE DIVISION.
+005300*----------------------------------------------------------------
+005400 0000-MAINLINE.
+005500*----------------------------------------------------------------
+005600     PERFORM 1000-GET-OFFSET-DAYS
+005700         THRU 1000-GET-OFFSET-DAYS-EXIT.
+005710
+005720     PERFORM 1500-GET-DAY-COUNT-MODE
+005730         THRU 1500-GET-DAY-COUNT-MODE-EXIT.
+005740
+005750     MOVE testDate TO WS-DATE-TO-CHECK.
+005760     PERFORM 1800-VALIDATE-DATE
+005770         THRU 1800-VALIDATE-DATE-EXIT.
+005780     IF DATE-IS-INVALID
+005790         DISPLAY "Century window self-check OK - "
+005792             testDate " correctly rejected"
+005794     END-IF.
+005800
+005900     PERFORM 2000-SHOW-DATES
+006000         THRU 2000-SHOW-DATES-EXIT.
+006100
+006200     STOP RUN.
+006300*----------------------------------------------------------------
+006400 1000-GET-OFFSET-DAYS.
+006500*    DETERMINE HOW FAR OUT TO COMPUTE THE FUTURE DATE. A
+006600*    PARAMETER FILE, WHEN PRESENT, WINS OVER THE CONSOLE PROMPT
+006700*    SO AN UNATTENDED RUN CAN STILL OVERRIDE THE DEFAULT.
+006800*----------------------------------------------------------------
+006900     OPEN INPUT paramFile.
+007000     IF paramFileStatus = "00"
+007100         SET PARAM-FILE-FOUND TO TRUE
+007200     ELSE
+007300         SET PARAM-FILE-NOT-FOUND TO TRUE
+007400     END-IF.
+007500
+007600     IF PARAM-FILE-FOUND
+007700         READ paramFile
+007800             AT END
+007900                 SET PARAM-FILE-NOT-FOUND TO TRUE
+008000         END-READ
+008100         CLOSE paramFile
+008200     END-IF.
+008300
+008400     IF PARAM-FILE-FOUND
+008500         MOVE paramOffsetDays TO offsetDays
+008510         DISPLAY "Offset of " offsetDays
+008520             " days read from DATETIME.PRM"
+008700     ELSE
+008800         DISPLAY "Enter number of days out to calculate "
+008810             "(default 90)"
+008900         ACCEPT userOffsetEntry FROM CONSOLE
+009000         IF userOffsetEntry > 0
+009100             MOVE userOffsetEntry TO offsetDays
+009200         END-IF
+009300     END-IF.
+009400 1000-GET-OFFSET-DAYS-EXIT.
+009500     EXIT.
+009510*----------------------------------------------------------------
+009520 1500-GET-DAY-COUNT-MODE.
+009530*    ASK WHETHER THE OFFSET SHOULD BE COUNTED IN CALENDAR DAYS
+009540*    OR IN BUSINESS DAYS (SKIPPING WEEKENDS AND SHOP HOLIDAYS).
+009550*----------------------------------------------------------------
+009560     DISPLAY "Count (C)alendar days or (B)usiness days?".
+009570     ACCEPT userModeEntry FROM CONSOLE.
+009580     IF FUNCTION UPPER-CASE(userModeEntry) = "B"
+009590         SET BUSINESS-DAY-MODE TO TRUE
+009600     ELSE
+009610         SET CALENDAR-DAY-MODE TO TRUE
+009620     END-IF.
+009630 1500-GET-DAY-COUNT-MODE-EXIT.
+009640     EXIT.
+009600*----------------------------------------------------------------
+009700 2000-SHOW-DATES.
+009800*    DISPLAY TODAY'S DATE AND A SCHEDULE OF FOLLOW-UP DATES.
+009900*----------------------------------------------------------------
+010000     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+010100     MOVE WS-CURRENT-DATE TO currentDate.
+010110     MOVE currentDate TO WS-DATE-TO-CHECK.
+010120     PERFORM 1800-VALIDATE-DATE
+010130         THRU 1800-VALIDATE-DATE-EXIT.
+010140     IF DATE-IS-INVALID
+010150         DISPLAY "ERROR - system date " currentDate
+010152             " is outside the 1900-2099 century window"
+010160         GO TO 2000-SHOW-DATES-EXIT
+010170     END-IF.
+010400     COMPUTE WS-BASE-DATE-INT =
+010410         FUNCTION INTEGER-OF-DATE (currentDate).
+010412     MOVE WS-BASE-DATE-INT TO WS-DOW-INT.
+010414     PERFORM 2800-COMPUTE-DAY-OF-WEEK
+010416         THRU 2800-COMPUTE-DAY-OF-WEEK-EXIT.
+010418     MOVE WS-CURRENT-MONTH TO MTBL-MONTH-NUMBER.
+010419     PERFORM 2900-GET-MONTH-ABBREV
+010419         THRU 2900-GET-MONTH-ABBREV-EXIT.
+010420     DISPLAY "THE DATE TODAY IS : " MTBL-MONTH-ABBREV " "
+010421         WS-CURRENT-DAY "/" WS-CURRENT-YEAR " ("
+010422         WS-DAY-NAME(WS-DAY-OF-WEEK) ")".
+010424
+010430     PERFORM 1700-BUILD-HORIZON-TABLE
+010440         THRU 1700-BUILD-HORIZON-TABLE-EXIT.
+010450
+010460     DISPLAY " ".
+010470     DISPLAY "DATE SCHEDULE (" WS-DAY-COUNT-MODE "-MODE)".
+010480     DISPLAY "DAYS OUT   FOLLOW-UP DATE".
+010490     PERFORM 2100-SHOW-ONE-HORIZON
+010495         THRU 2100-SHOW-ONE-HORIZON-EXIT
+010500         VARYING WS-HORIZON-SUB FROM 1 BY 1
+010510         UNTIL WS-HORIZON-SUB > WS-HORIZON-COUNT.
+011200 2000-SHOW-DATES-EXIT.
+011300     EXIT.
+011310*----------------------------------------------------------------
+011315 1700-BUILD-HORIZON-TABLE.
+011320*    LOAD THE STANDARD 30/60/90/120/180-DAY LADDER, THEN APPEND
+011325*    THE OPERATOR-SUPPLIED OFFSET IF IT IS NOT ALREADY ON IT.
+011330*----------------------------------------------------------------
+011335     MOVE 5 TO WS-HORIZON-COUNT.
+011340     MOVE 30  TO WS-HORIZON-ENTRY(1).
+011345     MOVE 60  TO WS-HORIZON-ENTRY(2).
+011350     MOVE 90  TO WS-HORIZON-ENTRY(3).
+011355     MOVE 120 TO WS-HORIZON-ENTRY(4).
+011360     MOVE 180 TO WS-HORIZON-ENTRY(5).
+011365
+011370     IF offsetDays NOT = 30  AND offsetDays NOT = 60  AND
+011375        offsetDays NOT = 90  AND offsetDays NOT = 120 AND
+011380        offsetDays NOT = 180
+011385         ADD 1 TO WS-HORIZON-COUNT
+011390         MOVE offsetDays TO WS-HORIZON-ENTRY(WS-HORIZON-COUNT)
+011395     END-IF.
+011397 1700-BUILD-HORIZON-TABLE-EXIT.
+011398     EXIT.
+011399*----------------------------------------------------------------
+011400 2100-SHOW-ONE-HORIZON.
+011405*    COMPUTE AND DISPLAY ONE ROW OF THE SCHEDULE TABLE.
+011410*----------------------------------------------------------------
+011415     MOVE WS-HORIZON-ENTRY(WS-HORIZON-SUB) TO WS-WORK-OFFSET.
+011420     MOVE WS-BASE-DATE-INT TO dateInteger.
+011425     IF BUSINESS-DAY-MODE
+011430         MOVE WS-WORK-OFFSET TO offsetDays
+011435         PERFORM 2500-ADD-BUSINESS-DAYS
+011440             THRU 2500-ADD-BUSINESS-DAYS-EXIT
+011445     ELSE
+011450         ADD WS-WORK-OFFSET TO dateInteger
+011455     END-IF.
+011460     COMPUTE FutureDate = FUNCTION DATE-OF-INTEGER (dateInteger).
+011462     MOVE dateInteger TO WS-DOW-INT.
+011463     PERFORM 2800-COMPUTE-DAY-OF-WEEK
+011464         THRU 2800-COMPUTE-DAY-OF-WEEK-EXIT.
+011465     MOVE FutureDate TO WS-CURRENT-DATE.
+011466     MOVE WS-CURRENT-MONTH TO MTBL-MONTH-NUMBER.
+011468     PERFORM 2900-GET-MONTH-ABBREV
+011469         THRU 2900-GET-MONTH-ABBREV-EXIT.
+011470     DISPLAY WS-WORK-OFFSET "        " MTBL-MONTH-ABBREV " "
+011475         WS-CURRENT-DAY "/" WS-CURRENT-YEAR " ("
+011477         WS-DAY-NAME(WS-DAY-OF-WEEK) ")".
+011480 2100-SHOW-ONE-HORIZON-EXIT.
+011485     EXIT.
+011310*----------------------------------------------------------------
+011320 2500-ADD-BUSINESS-DAYS.
+011330*    WALK FORWARD ONE CALENDAR DAY AT A TIME, COUNTING ONLY
+011340*    MONDAY-FRIDAY DATES THAT ARE NOT IN THE HOLIDAY TABLE,
+011350*    UNTIL offsetDays BUSINESS DAYS HAVE BEEN FOUND.
+011360*----------------------------------------------------------------
+011370     MOVE dateInteger TO WS-CANDIDATE-INT.
+011380     MOVE ZERO TO WS-BUSINESS-DAYS-FOUND.
+011390     PERFORM 2600-NEXT-CANDIDATE-DAY
+011400         THRU 2600-NEXT-CANDIDATE-DAY-EXIT
+011410         WITH TEST AFTER
+011420         UNTIL WS-BUSINESS-DAYS-FOUND = offsetDays.
+011430     MOVE WS-CANDIDATE-INT TO dateInteger.
+011440 2500-ADD-BUSINESS-DAYS-EXIT.
+011450     EXIT.
+011460*----------------------------------------------------------------
+011470 2600-NEXT-CANDIDATE-DAY.
+011480*    ADVANCE ONE CALENDAR DAY AND TEST IT FOR ELIGIBILITY.
+011490*----------------------------------------------------------------
+011500     ADD 1 TO WS-CANDIDATE-INT.
+011510     COMPUTE WS-CANDIDATE-DATE =
+011520         FUNCTION DATE-OF-INTEGER (WS-CANDIDATE-INT).
+011530     MOVE WS-CANDIDATE-INT TO WS-DOW-INT.
+011535     PERFORM 2800-COMPUTE-DAY-OF-WEEK
+011536         THRU 2800-COMPUTE-DAY-OF-WEEK-EXIT.
+011550     MOVE WS-CANDIDATE-DATE(5:4) TO WS-CANDIDATE-MMDD.
+011560     SET HOLIDAY-NOT-FOUND TO TRUE.
+011570     PERFORM 2700-CHECK-HOLIDAY
+011580         THRU 2700-CHECK-HOLIDAY-EXIT
+011590         VARYING WS-HOLIDAY-SUB FROM 1 BY 1
+011600         UNTIL WS-HOLIDAY-SUB > 6.
+011610     IF WS-DAY-OF-WEEK < 6 AND HOLIDAY-NOT-FOUND
+011620         ADD 1 TO WS-BUSINESS-DAYS-FOUND
+011630     END-IF.
+011640 2600-NEXT-CANDIDATE-DAY-EXIT.
+011650     EXIT.
+011660*----------------------------------------------------------------
+011670 2700-CHECK-HOLIDAY.
+011680*    COMPARE THE CANDIDATE DATE'S MONTH/DAY AGAINST ONE ENTRY
+011690*    IN THE SHOP HOLIDAY TABLE.
+011700*----------------------------------------------------------------
+011710     IF WS-CANDIDATE-MMDD = WS-HOLIDAY-MMDD(WS-HOLIDAY-SUB)
+011720         SET HOLIDAY-FOUND TO TRUE
+011730     END-IF.
+011740 2700-CHECK-HOLIDAY-EXIT.
+011750     EXIT.
+011760*----------------------------------------------------------------
+011770 2800-COMPUTE-DAY-OF-WEEK.
+011780*    DERIVE THE DAY OF WEEK (1=MONDAY ... 7=SUNDAY) FROM A DATE
+011790*    INTEGER. GNUCOBOL HAS NO DAY-OF-WEEK INTRINSIC, BUT THE
+011800*    INTEGER-OF-DATE EPOCH (1601-01-01) IS A MONDAY, SO THE
+011810*    WEEKDAY FALLS OUT OF THE REMAINDER WHEN DIVIDING BY 7.
+011820*----------------------------------------------------------------
+011830     COMPUTE WS-DOW-MOD = FUNCTION MOD(WS-DOW-INT, 7).
+011840     IF WS-DOW-MOD = 0
+011850         MOVE 7 TO WS-DAY-OF-WEEK
+011860     ELSE
+011870         MOVE WS-DOW-MOD TO WS-DAY-OF-WEEK
+011880     END-IF.
+011890 2800-COMPUTE-DAY-OF-WEEK-EXIT.
+011900     EXIT.
+011901*----------------------------------------------------------------
+011902 2900-GET-MONTH-ABBREV.
+011903*    LOOK UP THE 3-CHARACTER MONTH ABBREVIATION FOR
+011904*    MTBL-MONTH-NUMBER VIA THE SHARED MONTHTBL SUBPROGRAM, SO
+011905*    THIS PROGRAM DOES NOT HAVE TO KEEP ITS OWN COPY OF THE
+011906*    MONTH NAME TABLE.
+011907*----------------------------------------------------------------
+011908     SET MTBL-NUMBER-TO-ABBREV TO TRUE.
+011909     CALL "MONTHTBL" USING MTBL-PARM.
+011910     IF MTBL-IS-NOT-VALID
+011911         MOVE "???" TO MTBL-MONTH-ABBREV
+011912     END-IF.
+011913 2900-GET-MONTH-ABBREV-EXIT.
+011914     EXIT.
+011915*----------------------------------------------------------------
+011920 1800-VALIDATE-DATE.
+011930*    CHECK WS-DATE-TO-CHECK FOR A SANE CENTURY WINDOW BEFORE IT
+011940*    IS HANDED TO FUNCTION INTEGER-OF-DATE. A BAD YEAR FROM AN
+011950*    UPSTREAM FILE WOULD OTHERWISE PRODUCE GARBAGE SILENTLY.
+011960*----------------------------------------------------------------
+011970     SET DATE-IS-VALID TO TRUE.
+011980     IF WS-CHECK-YEAR < 1900 OR WS-CHECK-YEAR > 2099
+011990         SET DATE-IS-INVALID TO TRUE
+012000     END-IF.
+012010 1800-VALIDATE-DATE-EXIT.
+012020     EXIT.
