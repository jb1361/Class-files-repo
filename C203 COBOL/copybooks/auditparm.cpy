@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------------
+000200* AUDITPARM - CALL INTERFACE FOR THE AUDITLOG SUBPROGRAM.
+000300* SHARED BY AUDITLOG ITSELF AND BY EVERY PROGRAM THAT LOGS A RUN
+000400* (LAB22, LAB30, LAB36, L_10) SO THE AUDIT RECORD LAYOUT ONLY HAS
+000500* TO BE MAINTAINED ONCE.
+000600*----------------------------------------------------------------
+000700 01  AUDIT-PARM.
+000800     05  AUDIT-PROGRAM-NAME      PIC X(08).
+000900     05  AUDIT-START-DATE        PIC 9(08).
+001000     05  AUDIT-START-TIME        PIC 9(06).
+001100     05  AUDIT-END-DATE          PIC 9(08).
+001200     05  AUDIT-END-TIME          PIC 9(06).
+001300     05  AUDIT-RECORDS-READ      PIC 9(07).
+001400     05  AUDIT-RECORDS-WRITTEN   PIC 9(07).
