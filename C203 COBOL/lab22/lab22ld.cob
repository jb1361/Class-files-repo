@@ -0,0 +1,196 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LAB22LD.
+000300 AUTHOR.        D. LEHMAN.
+000400 INSTALLATION.  PARTS - VEHICLE RECORDS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026  DL  INITIAL VERSION. LOADS lab22.in, THE SHOP'S
+001100*                 FLAT VIN TRANSFER FILE, INTO LAB22.IDX, AN
+001200*                 INDEXED MASTER KEYED ON vinNumber, SO LAB22
+001300*                 CAN DO A KEYED LOOKUP INSTEAD OF SCANNING THE
+001400*                 WHOLE FILE FOR EVERY SINGLE-VIN SEARCH. THE
+001500*                 INCOMING TRAILER RECORD AND ITS RECORD-COUNT
+001600*                 CHECK MOVE HERE SINCE THIS IS NOW THE ONLY
+001700*                 PLACE lab22.in IS READ FROM TOP TO BOTTOM.
+001800*----------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT inFile ASSIGN TO "lab22.in"
+002300         ORGANIZATION LINE SEQUENTIAL
+002400         FILE STATUS IS inFileStatus.
+002500     SELECT outFile ASSIGN TO "LAB22.IDX"
+002600         ORGANIZATION INDEXED
+002700         ACCESS MODE DYNAMIC
+002800         RECORD KEY IS vinNumberO
+002900         FILE STATUS IS outFileStatus.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  inFile.
+003300 01  vinNumber.
+003400     05  countryCode             PIC X(01).
+003500     05  mfg                     PIC A(01).
+003600     05  typeOrDivision          PIC X(01).
+003700     05  vehicleStyle            PIC X(04).
+003800     05  checkDigit              PIC 9(01).
+003900     05  yearCode                PIC X(01).
+004000     05  asmbPlant               PIC X(01).
+004100     05  prodNumber              PIC 9(05).
+004200 01  vinTrailerRecord REDEFINES vinNumber.
+004300     05  trailerLiteral          PIC X(07).
+004400     05  trailerCount            PIC 9(07).
+004500 FD  outFile.
+004600 01  vinNumberO.
+004700     05  countryCodeO            PIC X(01).
+004800     05  mfgO                    PIC A(01).
+004900     05  typeOrDivisionO         PIC X(01).
+005000     05  vehicleStyleO           PIC X(04).
+005100     05  checkDigitO             PIC 9(01).
+005200     05  yearCodeO               PIC X(01).
+005300     05  asmbPlantO              PIC X(01).
+005400     05  prodNumberO             PIC 9(05).
+005500 WORKING-STORAGE SECTION.
+005600*----------------------------------------------------------------
+005700* FILE STATUS AND LOAD COUNTS
+005800*----------------------------------------------------------------
+005900 01  inFileStatus                PIC X(02).
+006000 01  outFileStatus               PIC X(02).
+006100 01  WS-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+006200 01  WS-RECORDS-WRITTEN          PIC 9(07) COMP VALUE ZERO.
+006300 01  WS-REJECT-COUNT             PIC 9(05) COMP VALUE ZERO.
+006400*----------------------------------------------------------------
+006500* TRAILER-RECORD CONTROL TOTAL
+006600*----------------------------------------------------------------
+006700 01  WS-EXPECTED-COUNT           PIC 9(07) VALUE ZERO.
+006800 01  WS-TRAILER-SW               PIC X(01) VALUE "N".
+006900     88  TRAILER-FOUND                    VALUE "Y".
+007000     88  TRAILER-NOT-FOUND                VALUE "N".
+007100*----------------------------------------------------------------
+007200* CALL INTERFACE TO THE SHARED AUDIT-LOG SUBPROGRAM
+007300*----------------------------------------------------------------
+007400 COPY "auditparm.cpy".
+007500*----------------------------------------------------------------
+007600* CALL INTERFACE TO THE SHARED REJECT-LOG SUBPROGRAM
+007700*----------------------------------------------------------------
+007800 COPY "rejparm.cpy".
+007900 PROCEDURE DIVISION.
+008000*----------------------------------------------------------------
+008100 0000-MAINLINE.
+008200*----------------------------------------------------------------
+008300     PERFORM 1200-RECORD-RUN-START
+008400         THRU 1200-RECORD-RUN-START-EXIT.
+008500
+008600     OPEN INPUT inFile
+008700     OPEN OUTPUT outFile
+008800         PERFORM FOREVER
+008900             READ inFile
+009000                 AT END
+009100                 EXIT PERFORM
+009200             END-READ
+009300
+009400             IF trailerLiteral = "TRAILER"
+009500                 SET TRAILER-FOUND TO TRUE
+009600                 MOVE trailerCount TO WS-EXPECTED-COUNT
+009700                 EXIT PERFORM
+009800             END-IF
+009900             ADD 1 TO WS-RECORDS-READ
+010000             PERFORM 2000-BUILD-AND-WRITE-RECORD
+010100                 THRU 2000-BUILD-AND-WRITE-RECORD-EXIT
+010200         END-PERFORM
+010300     CLOSE inFile
+010400     CLOSE outFile.
+010500
+010600     DISPLAY WS-RECORDS-WRITTEN " record(s) loaded into LAB22.IDX".
+010700     IF WS-REJECT-COUNT NOT = ZERO
+010800         DISPLAY WS-REJECT-COUNT
+010900             " duplicate VIN(s) logged to REJECT.LOG"
+011000     END-IF.
+011100     PERFORM 1600-CHECK-TRAILER-COUNT
+011200         THRU 1600-CHECK-TRAILER-COUNT-EXIT.
+011300
+011400     PERFORM 9000-LOG-AUDIT-RUN
+011500         THRU 9000-LOG-AUDIT-RUN-EXIT.
+011600
+011650     IF WS-REJECT-COUNT NOT = ZERO
+011660         MOVE 8 TO RETURN-CODE
+011670     END-IF.
+011680
+011700     STOP RUN.
+011800*----------------------------------------------------------------
+011900 1200-RECORD-RUN-START.
+012000*    CAPTURE THE RUN'S START DATE/TIME FOR THE AUDIT LOG.
+012100*----------------------------------------------------------------
+012200     MOVE "LAB22LD" TO AUDIT-PROGRAM-NAME.
+012300     MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-START-DATE.
+012400     MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-START-TIME.
+012500 1200-RECORD-RUN-START-EXIT.
+012600     EXIT.
+012700*----------------------------------------------------------------
+012800 1600-CHECK-TRAILER-COUNT.
+012900*    IF lab22.in CARRIED A TRAILER RECORD, MAKE SURE THE COUNT IT
+013000*    CLAIMS MATCHES WHAT WAS ACTUALLY READ - A MISMATCH MEANS THE
+013100*    FILE WAS TRUNCATED OR OTHERWISE DAMAGED IN TRANSIT.
+013200*----------------------------------------------------------------
+013300     IF TRAILER-FOUND
+013400         IF WS-EXPECTED-COUNT = WS-RECORDS-READ
+013500             DISPLAY "Trailer record count verified: "
+013600                 WS-RECORDS-READ " record(s)"
+013700         ELSE
+013800             DISPLAY "** TRAILER COUNT MISMATCH - EXPECTED "
+013850                 WS-EXPECTED-COUNT
+013900                 " BUT READ " WS-RECORDS-READ " **"
+013950             MOVE 8 TO RETURN-CODE
+014000         END-IF
+014100     ELSE
+014200         DISPLAY "WARNING - no trailer record found in lab22.in"
+014300     END-IF.
+014400 1600-CHECK-TRAILER-COUNT-EXIT.
+014500     EXIT.
+014600*----------------------------------------------------------------
+014700 2000-BUILD-AND-WRITE-RECORD.
+014800*    COPY THE INCOMING VIN RECORD TO THE INDEXED MASTER'S RECORD
+014900*    AREA AND WRITE IT, KEYED ON vinNumberO. A DUPLICATE VIN IS
+015000*    LOGGED TO REJECT.LOG RATHER THAN ABENDING THE LOAD.
+015100*----------------------------------------------------------------
+015200     MOVE vinNumber TO vinNumberO.
+015300     WRITE vinNumberO
+015400         INVALID KEY
+015500             DISPLAY "WARNING - duplicate VIN, not loaded: "
+015600                 vinNumberO
+015700             PERFORM 2100-REJECT-DUPLICATE-VIN
+015800                 THRU 2100-REJECT-DUPLICATE-VIN-EXIT
+015900         NOT INVALID KEY
+016000             ADD 1 TO WS-RECORDS-WRITTEN
+016100     END-WRITE.
+016200 2000-BUILD-AND-WRITE-RECORD-EXIT.
+016300     EXIT.
+016400*----------------------------------------------------------------
+016500 2100-REJECT-DUPLICATE-VIN.
+016600*    LOG THIS VIN TO THE SHOP-WIDE REJECT.LOG SO OPERATIONS HAS
+016700*    ONE PLACE TO SEE EVERY DUPLICATE-KEY RECORD ACROSS A RUN.
+016800*----------------------------------------------------------------
+016900     MOVE "LAB22LD" TO REJ-PROGRAM-NAME.
+017000     MOVE SPACES     TO REJ-RECORD-KEY.
+017100     MOVE vinNumberO TO REJ-RECORD-KEY(1:15).
+017200     MOVE "DUPV"     TO REJ-REASON-CODE.
+017300     MOVE "Duplicate VIN key"
+017400         TO REJ-REASON-TEXT.
+017500     CALL "REJECTLOG" USING REJECT-PARM.
+017600     ADD 1 TO WS-REJECT-COUNT.
+017700 2100-REJECT-DUPLICATE-VIN-EXIT.
+017800     EXIT.
+017900*----------------------------------------------------------------
+018000 9000-LOG-AUDIT-RUN.
+018100*    APPEND A RUN RECORD TO THE SHARED AUDIT.LOG SO OPERATIONS
+018200*    CAN SEE WHETHER AND WHEN THIS JOB RAN WITHOUT ASKING AROUND.
+018300*----------------------------------------------------------------
+018400     MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-END-DATE.
+018500     MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-END-TIME.
+018600     MOVE WS-RECORDS-READ TO AUDIT-RECORDS-READ.
+018700     MOVE WS-RECORDS-WRITTEN TO AUDIT-RECORDS-WRITTEN.
+018800     CALL "AUDITLOG" USING AUDIT-PARM.
+018900 9000-LOG-AUDIT-RUN-EXIT.
+019000     EXIT.
